@@ -1,18 +1,93 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADD01.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 GR.
-         03 ITEM-01 PIC 9999V9 VALUE 1234.9.
-         03 ITEM-02 PIC XXXX.
-         03 ITEM-03 PIC 9999 VALUE 1234.
-       01 GR2.
-         03 ITEM-01 PIC 9999 VALUE 1234.
-         03 ITEM-02 PIC XXXX.
-         03 ITEM-04 PIC 9999 VALUE 1234.
-       PROCEDURE DIVISION.
-       ADD CORR GR TO GR2 ROUNDED.
-       DISPLAY ITEM-01 OF GR2.
-       DISPLAY ITEM-04 OF GR2.
-      * DISPLAY ITEM-02.
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     ADD01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2024-04-02.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    CONSOLIDATES GR INTO GR2 WITH ADD CORR, AND WRITES A      *
+001200*    FIELD-BY-FIELD RECONCILIATION REPORT SHOWING WHICH GR     *
+001300*    FIELDS ADD CORR ACTUALLY MATCHED AND ADDED VERSUS WHICH   *
+001400*    ONES IT SKIPPED, SO A GAP AT MONTH-END CLOSE SHOWS UP ON  *
+001500*    THE REPORT INSTEAD OF FAILING SILENTLY.                  *
+001600*                                                               *
+001700*  MODIFICATION HISTORY.                                      *
+001800*    2024-04-02  DL  ORIGINAL ADD CORR DEMONSTRATION.          *
+001900*    2026-08-09  DL  ADDED THE FIELD-RECONCILIATION REPORT.    *
+002000*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT RECON-RPT ASSIGN TO "RECONRPT"
+002500         ORGANIZATION IS SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  RECON-RPT.
+003000     COPY DLRECON.
+003100
+003200 WORKING-STORAGE SECTION.
+003300 01  GR.
+003400     03  ITEM-01              PIC 9999V9 VALUE 1234.9.
+003500     03  ITEM-02              PIC XXXX.
+003600     03  ITEM-03              PIC 9999 VALUE 1234.
+003700 01  GR2.
+003800     03  ITEM-01               PIC 9999 VALUE 1234.
+003900     03  ITEM-02               PIC XXXX.
+004000     03  ITEM-04               PIC 9999 VALUE 1234.
+004100
+004200 PROCEDURE DIVISION.
+004300*****************************************************************
+004400*  0000-MAINLINE.                                              *
+004500*****************************************************************
+004600 0000-MAINLINE.
+004700     OPEN OUTPUT RECON-RPT.
+004800     ADD CORR GR TO GR2 ROUNDED.
+004900     DISPLAY ITEM-01 OF GR2.
+005000     DISPLAY ITEM-04 OF GR2.
+005100     PERFORM 1000-WRITE-RECON-REPORT THRU 1000-EXIT.
+005200     CLOSE RECON-RPT.
+005300     STOP RUN.
+005400
+005500*****************************************************************
+005600*  1000-WRITE-RECON-REPORT.                                    *
+005700*    ADD CORR MATCHES FIELDS BY NAME, NOT BY POSITION, AND     *
+005800*    SKIPS ANY FIELD WHOSE NAME DOESN'T EXIST IN BOTH GROUPS   *
+005900*    OR WHOSE USAGE ISN'T NUMERIC.  THIS PARAGRAPH WRITES ONE  *
+006000*    LINE PER GR FIELD RECORDING WHICH OF THOSE TWO THINGS     *
+006100*    HAPPENED TO IT.                                           *
+006200*****************************************************************
+006300 1000-WRITE-RECON-REPORT.
+006400     MOVE "ITEM-01"  TO RCN-SENDING-FIELD.
+006500     MOVE "ITEM-01"  TO RCN-RECEIVING-FIELD.
+006600     MOVE "ADDED"    TO RCN-DISPOSITION.
+006700     MOVE "SAME NAME IN BOTH GROUPS, NUMERIC"
+006800         TO RCN-REASON.
+006900     WRITE RCN-REPORT-LINE.
+007000
+007100     MOVE "ITEM-02"  TO RCN-SENDING-FIELD.
+007200     MOVE SPACES     TO RCN-RECEIVING-FIELD.
+007300     MOVE "SKIPPED"  TO RCN-DISPOSITION.
+007400     MOVE "ALPHANUMERIC FIELD, ADD CORR IGNORES IT"
+007500         TO RCN-REASON.
+007600     WRITE RCN-REPORT-LINE.
+007700
+007800     MOVE "ITEM-03"  TO RCN-SENDING-FIELD.
+007900     MOVE SPACES     TO RCN-RECEIVING-FIELD.
+008000     MOVE "SKIPPED"  TO RCN-DISPOSITION.
+008100     MOVE "NO MATCHING FIELD NAME IN GR2 (HAS ITEM-04)"
+008200         TO RCN-REASON.
+008300     WRITE RCN-REPORT-LINE.
+008400
+008500     MOVE SPACES     TO RCN-SENDING-FIELD.
+008600     MOVE "ITEM-04"  TO RCN-RECEIVING-FIELD.
+008700     MOVE "SKIPPED"  TO RCN-DISPOSITION.
+008800     MOVE "NO MATCHING FIELD NAME IN GR (HAS ITEM-03)"
+008900         TO RCN-REASON.
+009000     WRITE RCN-REPORT-LINE.
+009100 1000-EXIT.
+009200     EXIT.
