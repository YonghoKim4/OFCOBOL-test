@@ -1,10 +1,126 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SUBTRACT01.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ITEM-02 PIC 9999.
-       PROCEDURE DIVISION.
-       MOVE 2345 TO ITEM-02.
-       SUBTRACT 1234.1 FROM ITEM-02 ROUNDED.  
-       DISPLAY ITEM-02.
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     SUBTRACT01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2024-01-29.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    SAME SUBTRACT ... ROUNDED AS THE ORIGINAL ONE-LINE         *
+001200*    DEMONSTRATION, BUT NOW LOGS A ROUNDING-ADJUSTMENT AUDIT    *
+001300*    LINE WHENEVER THE ROUNDED RESULT DIFFERS FROM THE EXACT    *
+001400*    (UNROUNDED) SUBTRACTION, SO THE CENTS THE ROUNDED CLAUSE   *
+001500*    ADDS OR DROPS ARE ON RECORD INSTEAD OF JUST DISAPPEARING.  *
+001600*                                                               *
+001700*  MODIFICATION HISTORY.                                      *
+001800*    2024-01-29  DL  ORIGINAL ONE-LINE DEMONSTRATION.          *
+001900*    2026-08-09  DL  ADDED A ROUNDING-ADJUSTMENT AUDIT TRAIL.   *
+001910*    2026-08-09  DL  THE ROUNDED CLAUSE NOW FOLLOWS THE SAME     *
+001920*                    RNDPARM-DRIVEN ROUNDING-MODE STANDARD AS    *
+001930*                    ADD01 INSTEAD OF THE COMPILER DEFAULT, SO   *
+001940*                    BOTH PROGRAMS CERTIFY TO ONE POLICY.         *
+002000*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT RND-AUDIT ASSIGN TO "RNDAUDIT"
+002500         ORGANIZATION IS SEQUENTIAL.
+002550     SELECT RND-PARM ASSIGN TO "RNDPARM"
+002560         ORGANIZATION IS SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  RND-AUDIT.
+003000     COPY DLRNDADJ.
+003050
+003060 FD  RND-PARM.
+003070     COPY DLRNDCFG.
+003100
+003200 WORKING-STORAGE SECTION.
+003210 01  WS-PARM-EOF-SW           PIC X(01) VALUE "N".
+003220     88  WS-PARM-EOF              VALUE "Y".
+003230
+003240 01  WS-LEDGER-MODE           PIC X(01) VALUE "A".
+003250     88  WS-MODE-NEAREST-EVEN      VALUE "E".
+003260     88  WS-MODE-AWAY-FROM-ZERO    VALUE "A".
+003270     88  WS-MODE-TRUNCATION        VALUE "T".
+003280
+003300 01  ITEM-02                  PIC 9999.
+003400 01  WS-BEFORE                PIC S9(04)V9(01).
+003500 01  WS-EXACT-RESULT          PIC S9(04)V9(01).
+003600 01  WS-ADJUSTMENT            PIC S9(01)V9(01).
+003700
+003800 PROCEDURE DIVISION.
+003900*****************************************************************
+004000*  0000-MAINLINE.                                              *
+004100*****************************************************************
+004200 0000-MAINLINE.
+004300     OPEN OUTPUT RND-AUDIT.
+004350     PERFORM 0500-LOAD-ROUND-MODE THRU 0500-EXIT.
+004400     MOVE 2345 TO ITEM-02.
+004500     PERFORM 1000-SUBTRACT-ROUNDED THRU 1000-EXIT.
+004600     DISPLAY ITEM-02.
+004700     CLOSE RND-AUDIT.
+004800     GOBACK.
+004810
+004820*****************************************************************
+004830*  0500-LOAD-ROUND-MODE.                                       *
+004840*    READS THE FIRST RNDPARM RECORD FOR THIS LEDGER AND SETS   *
+004850*    WS-LEDGER-MODE, THE SAME SHARED ROUNDING-MODE STANDARD    *
+004860*    ADD01 READS.  IF THE SETTING FILE IS EMPTY OR MISSING THE *
+004870*    LEDGER KEEPS THE AWAY-FROM-ZERO DEFAULT ESTABLISHED ABOVE. *
+004880*****************************************************************
+004890 0500-LOAD-ROUND-MODE.
+004900     OPEN INPUT RND-PARM.
+004910     READ RND-PARM
+004920         AT END
+004930             SET WS-PARM-EOF TO TRUE
+004940     END-READ.
+004950     IF NOT WS-PARM-EOF
+004960         MOVE RC-ROUND-MODE TO WS-LEDGER-MODE
+004970     END-IF.
+004980     CLOSE RND-PARM.
+004990 0500-EXIT.
+004995     EXIT.
+004999
+005000*****************************************************************
+005100*  1000-SUBTRACT-ROUNDED.                                      *
+005200*    CAPTURES THE EXACT RESULT BEFORE ROUNDING SO THE           *
+005300*    ADJUSTMENT THE ROUNDED CLAUSE MAKES CAN BE LOGGED.  THE    *
+005310*    ROUNDED CLAUSE ITSELF IS DISPATCHED TO THE LEDGER'S        *
+005320*    CONFIGURED ROUNDING MODE INSTEAD OF THE COMPILER DEFAULT.  *
+005400*****************************************************************
+005500 1000-SUBTRACT-ROUNDED.
+005600     MOVE ITEM-02 TO WS-BEFORE.
+005700     COMPUTE WS-EXACT-RESULT = WS-BEFORE - 1234.1.
+005710     EVALUATE TRUE
+005720         WHEN WS-MODE-NEAREST-EVEN
+005730             SUBTRACT 1234.1 FROM ITEM-02
+005740                 ROUNDED MODE IS NEAREST-EVEN
+005750         WHEN WS-MODE-TRUNCATION
+005760             SUBTRACT 1234.1 FROM ITEM-02
+005770                 ROUNDED MODE IS TRUNCATION
+005780         WHEN OTHER
+005790             SUBTRACT 1234.1 FROM ITEM-02
+005795                 ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+005798     END-EVALUATE.
+005900     COMPUTE WS-ADJUSTMENT = ITEM-02 - WS-EXACT-RESULT.
+006000     IF WS-ADJUSTMENT NOT = ZERO
+006100         PERFORM 1100-WRITE-AUDIT THRU 1100-EXIT
+006200     END-IF.
+006300 1000-EXIT.
+006400     EXIT.
+006500
+006600*****************************************************************
+006700*  1100-WRITE-AUDIT.                                           *
+006800*****************************************************************
+006900 1100-WRITE-AUDIT.
+007000     MOVE WS-EXACT-RESULT TO RA-EXACT-RESULT.
+007100     MOVE ITEM-02         TO RA-ROUNDED-RESULT.
+007200     MOVE WS-ADJUSTMENT   TO RA-ADJUSTMENT.
+007300     WRITE RA-AUDIT-LINE.
+007400 1100-EXIT.
+007500     EXIT.
