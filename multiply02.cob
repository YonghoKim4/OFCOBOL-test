@@ -1,13 +1,197 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MULTIPLY01.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ITEM-01 PIC 999.
-       01 ITEM-02 PIC 999.
-       PROCEDURE DIVISION.
-       MOVE 35 TO ITEM-01.
-       MOVE 35 TO ITEM-02.
-       MULTIPLY ITEM-01 BY ITEM-02 
-       ON SIZE ERROR DISPLAY "OK:"ITEM-02
-       NOT ON SIZE ERROR DISPLAY "NO:"ITEM-02.
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     MULTIPLY01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   ORDER PROCESSING.
+000700 DATE-WRITTEN.   2024-02-20.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    SAME MULTIPLY AS THE ORIGINAL ONE-LINE DEMONSTRATION, BUT *
+001200*    NOW ROUTES A SIZE ERROR TO M02EXCP INSTEAD OF JUST        *
+001300*    DISPLAYING IT TO THE CONSOLE, SO IT FEEDS THE             *
+001400*    CONSOLIDATED END-OF-DAY ARITHMETIC EXCEPTIONS REPORT.      *
+001500*                                                               *
+001600*  MODIFICATION HISTORY.                                      *
+001700*    2024-02-20  DL  ORIGINAL ONE-LINE DEMONSTRATION.          *
+001800*    2026-08-09  DL  ROUTED THE SIZE ERROR CONDITION TO A       *
+001900*                    M02EXCP EXCEPTION RECORD.  THE ORIGINAL   *
+002000*                    DISPLAY HAD THE ON/NOT ON SIZE ERROR       *
+002100*                    LABELS BACKWARDS - "OK" WAS THE ERROR      *
+002200*                    BRANCH - SO THIS ALSO FIXES THAT.          *
+002210*    2026-08-09  DL  ADDED A TRIAL-RATE PREVIEW AGAINST A       *
+002220*                    TRIALPRC UNIT PRICE, DISPLAYED ALONGSIDE   *
+002230*                    THE LIVE RESULT WITHOUT TOUCHING ITEM-02.  *
+002240*    2026-08-09  DL  A SUCCESSFUL EXTENSION IS NOW COMPARED      *
+002250*                    AGAINST A CONFIGURABLE DOLLAR THRESHOLD     *
+002260*                    FROM REVTHRSH BEFORE IT POSTS; ANYTHING     *
+002270*                    OVER IS HELD ON MULREVEW FOR MANAGER        *
+002280*                    REVIEW INSTEAD.                             *
+002290*    2026-08-09  DL  THE HARDCODED 35 X 35 ALWAYS OVERFLOWED     *
+002291*                    PIC 999, SO THE NOT ON SIZE ERROR BRANCH -  *
+002292*                    WHERE THE REVIEW-THRESHOLD CHECK ABOVE      *
+002293*                    ACTUALLY RUNS - COULD NEVER EXECUTE.         *
+002294*                    CHANGED TO 25 X 30 SO THE EXTENSION POSTS    *
+002295*                    AND CLEARS THE DEFAULT 500.00 THRESHOLD,     *
+002296*                    DEMONSTRATING THE MANAGER-REVIEW HOLD.       *
+002300*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT EXCP-OUT ASSIGN TO "M02EXCP"
+002800         ORGANIZATION IS SEQUENTIAL.
+002850     SELECT TRIAL-PRM ASSIGN TO "TRIALPRC"
+002860         ORGANIZATION IS SEQUENTIAL.
+002870     SELECT REVIEW-PRM ASSIGN TO "REVTHRSH"
+002880         ORGANIZATION IS SEQUENTIAL.
+002885     SELECT REVIEW-OUT ASSIGN TO "MULREVEW"
+002890         ORGANIZATION IS SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  EXCP-OUT.
+003300     COPY DLEXCP.
+003310
+003320 FD  TRIAL-PRM.
+003330     COPY DLTRIAL.
+003340
+003350 FD  REVIEW-PRM.
+003360     COPY DLREVPRM.
+003370
+003380 FD  REVIEW-OUT.
+003390     COPY DLMULREV.
+003400
+003500 WORKING-STORAGE SECTION.
+003600 01  ITEM-01 PIC 999.
+003700 01  ITEM-02 PIC 999.
+003710
+003720 01  WS-SWITCHES.
+003730     05  WS-TRIAL-EOF-SW      PIC X(01) VALUE "N".
+003740         88  WS-TRIAL-EOF          VALUE "Y".
+003750     05  WS-TRIAL-ACTIVE-SW   PIC X(01) VALUE "N".
+003760         88  WS-TRIAL-ACTIVE       VALUE "Y".
+003765     05  WS-REVIEW-EOF-SW     PIC X(01) VALUE "N".
+003766         88  WS-REVIEW-EOF         VALUE "Y".
+003770
+003780 01  WS-TRIAL-UNIT-PRICE      PIC 9(04) VALUE ZERO.
+003790 01  WS-TRIAL-EXTENDED-AMOUNT PIC 9(06) VALUE ZERO.
+003795 01  WS-REVIEW-THRESHOLD      PIC 9(06) VALUE 000500.
+003800
+003900 PROCEDURE DIVISION.
+004000*****************************************************************
+004100*  0000-MAINLINE.                                              *
+004200*****************************************************************
+004300 0000-MAINLINE.
+004400     OPEN OUTPUT EXCP-OUT.
+004410     OPEN OUTPUT REVIEW-OUT.
+004450     PERFORM 1050-LOAD-TRIAL-PRICE THRU 1050-EXIT.
+004460     PERFORM 1070-LOAD-REVIEW-THRESHOLD THRU 1070-EXIT.
+004500     MOVE 25 TO ITEM-01.
+004600     MOVE 30 TO ITEM-02.
+004650     IF WS-TRIAL-ACTIVE
+004660         PERFORM 2000-TRIAL-PREVIEW THRU 2000-EXIT
+004670     END-IF.
+004700     MULTIPLY ITEM-01 BY ITEM-02
+004800         ON SIZE ERROR
+004900             PERFORM 1000-WRITE-EXCEPTION THRU 1000-EXIT
+005000         NOT ON SIZE ERROR
+005050             PERFORM 3000-CHECK-REVIEW-THRESHOLD THRU 3000-EXIT
+005100             DISPLAY "NO ERROR:" ITEM-02
+005200     END-MULTIPLY.
+005300     CLOSE EXCP-OUT.
+005310     CLOSE REVIEW-OUT.
+005400     STOP RUN.
+005500
+005600*****************************************************************
+005700*  1000-WRITE-EXCEPTION.                                       *
+005800*    THE MULTIPLY RESULT WOULD NOT FIT BACK INTO ITEM-02 - LOGS *
+005900*    THE CONDITION INSTEAD OF LETTING IT TRUNCATE SILENTLY.      *
+006000*****************************************************************
+006100 1000-WRITE-EXCEPTION.
+006200     MOVE "MULTPLY1" TO DL-EXC-PROGRAM.
+006300     MOVE SPACES     TO DL-EXC-KEY.
+006400     MOVE "OVFL"     TO DL-EXC-REASON-CODE.
+006500     MOVE "MULTIPLY RESULT TOO LARGE FOR ITEM-02" TO
+006600         DL-EXC-REASON-TEXT.
+006700     MOVE ITEM-02    TO DL-EXC-AMOUNT.
+006800     MOVE ZERO       TO DL-EXC-DATE.
+006900     MOVE ZERO       TO DL-EXC-TIME.
+007000     SET DL-EXC-NOT-RESUBMITTED TO TRUE.
+007100     WRITE DL-EXCP-REC.
+007200 1000-EXIT.
+007300     EXIT.
+
+007400*****************************************************************
+007500*  1050-LOAD-TRIAL-PRICE.                                       *
+007600*    READS THE ONE TRIALPRC RECORD, IF ANY, SO THE PROPOSED     *
+007700*    PRICE CAN BE PREVIEWED AGAINST THE LIVE QUANTITY.  IF THE  *
+007800*    FEED IS EMPTY OR MISSING, THE PREVIEW STAYS INACTIVE.      *
+007900*****************************************************************
+008000 1050-LOAD-TRIAL-PRICE.
+008100     OPEN INPUT TRIAL-PRM.
+008200     READ TRIAL-PRM
+008300         AT END
+008400             SET WS-TRIAL-EOF TO TRUE
+008500     END-READ.
+008600     IF NOT WS-TRIAL-EOF
+008700         MOVE TP-TRIAL-UNIT-PRICE TO WS-TRIAL-UNIT-PRICE
+008800         SET WS-TRIAL-ACTIVE TO TRUE
+008900     END-IF.
+009000     CLOSE TRIAL-PRM.
+009100 1050-EXIT.
+009200     EXIT.
+
+009210*****************************************************************
+009220*  1070-LOAD-REVIEW-THRESHOLD.                                  *
+009230*    READS THE ONE REVTHRSH RECORD, IF ANY, SO THE DOLLAR        *
+009240*    THRESHOLD FOR MANAGER REVIEW CAN BE TIGHTENED OR WIDENED   *
+009250*    WITHOUT A RECOMPILE.  AN EMPTY OR MISSING FEED LEAVES THE  *
+009260*    500.00 DEFAULT SET ABOVE.                                  *
+009270*****************************************************************
+009280 1070-LOAD-REVIEW-THRESHOLD.
+009290     OPEN INPUT REVIEW-PRM.
+009300     READ REVIEW-PRM
+009310         AT END
+009320             SET WS-REVIEW-EOF TO TRUE
+009330     END-READ.
+009340     IF NOT WS-REVIEW-EOF
+009350         MOVE RP-REVIEW-THRESHOLD TO WS-REVIEW-THRESHOLD
+009360     END-IF.
+009370     CLOSE REVIEW-PRM.
+009380 1070-EXIT.
+009390     EXIT.
+
+009395*****************************************************************
+009400*  2000-TRIAL-PREVIEW.                                          *
+009500*    MULTIPLIES THE LIVE QUANTITY BY THE TRIAL UNIT PRICE INTO  *
+009600*    A SEPARATE FIELD AND DISPLAYS THE RESULT, WITHOUT           *
+009700*    TOUCHING ITEM-02 OR THE LIVE MULTIPLY BELOW.                *
+009800*****************************************************************
+009900 2000-TRIAL-PREVIEW.
+010000     MULTIPLY ITEM-01 BY WS-TRIAL-UNIT-PRICE
+010100         GIVING WS-TRIAL-EXTENDED-AMOUNT
+010200         ON SIZE ERROR
+010300             MOVE ZERO TO WS-TRIAL-EXTENDED-AMOUNT
+010400     END-MULTIPLY.
+010500     DISPLAY "TRIAL EXTENSION:" WS-TRIAL-EXTENDED-AMOUNT.
+010600 2000-EXIT.
+010700     EXIT.
+
+010800*****************************************************************
+010900*  3000-CHECK-REVIEW-THRESHOLD.                                 *
+011000*    A SUCCESSFUL EXTENSION STILL HAS TO CLEAR THE CONFIGURED    *
+011100*    DOLLAR THRESHOLD BEFORE IT POSTS.  ANYTHING OVER IS HELD    *
+011200*    ON MULREVEW FOR MANAGER REVIEW - THE SEGREGATION-OF-DUTIES  *
+011300*    CONTROL INTERNAL AUDIT HAS BEEN ASKING FOR ON PRICING.      *
+011400*****************************************************************
+011500 3000-CHECK-REVIEW-THRESHOLD.
+011600     IF ITEM-02 > WS-REVIEW-THRESHOLD
+011700         MOVE ITEM-02           TO MR-EXTENDED-AMOUNT
+011800         MOVE WS-REVIEW-THRESHOLD TO MR-THRESHOLD
+011900         WRITE MR-REVIEW-LINE
+012000         DISPLAY "HELD FOR MANAGER REVIEW:" ITEM-02
+012100     END-IF.
+012200 3000-EXIT.
+012300     EXIT.
