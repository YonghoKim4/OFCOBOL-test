@@ -0,0 +1,97 @@
+//DAILYRUN JOB (ACCTNO),'DAILY LEDGER RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//*  DAILYRUN - DAILY LEDGER BATCH CYCLE.                          *
+//*  RUNS THE ADD/SUBTRACT/MULTIPLY/DIVIDE STEPS OF THE DAILY      *
+//*  LEDGER IN SEQUENCE AGAINST THE DAY'S TRANSACTION FILES.       *
+//*  EACH STEP SETS RETURN-CODE 4 WHEN IT DIVERTS A RECORD TO AN   *
+//*  EXCEPTION FILE.  EVERY STEP AFTER THE FIRST IS CONDITIONED    *
+//*  TO BYPASS WHEN AN EARLIER STEP CAME BACK WITH CODE 4 OR       *
+//*  HIGHER, SO A BAD STEP DOES NOT LET DOWNSTREAM STEPS RUN       *
+//*  AGAINST DATA THE EARLIER STEP COULD NOT FULLY POST.           *
+//*                                                                 *
+//*  MODIFICATION HISTORY.                                         *
+//*    2026-08-09  DL  ORIGINAL DAILY CHAIN - ADD01, SUBTRACT01,    *
+//*                    MULTIPLY01, DIVIDE01.                       *
+//*    2026-08-09  DL  ADD01 NOW CARRIES A YEAR-TO-DATE ACCUMULATOR *
+//*                    FORWARD ACROSS RUNS - YTDIN/YTDOUT ADDED TO  *
+//*                    STEP010 THE SAME WAY CARRYIN/CARRYOUT CARRY  *
+//*                    SUBTRACT01'S SHORTFALL BALANCE IN STEP020.   *
+//*    2026-08-09  DL  CORRECTED EVERY DOWNSTREAM STEP'S COND TEST  *
+//*                    FROM LE TO GE - LE WAS BYPASSING STEP020-040 *
+//*                    ON AN ORDINARY RC=0 SUCCESS, NOT JUST ON AN  *
+//*                    EXCEPTION-ROUTED RC=4, THE OPPOSITE OF WHAT  *
+//*                    THE CHAIN IS SUPPOSED TO DO.                 *
+//*    2026-08-09  DL  ADDED THE RESTART-LOG, AUDIT-OUT, AND        *
+//*                    RANGE-PARM/TRIAL-PRM DD STATEMENTS EVERY     *
+//*                    STEP'S PROGRAM UNCONDITIONALLY OPENS BUT     *
+//*                    WHICH WERE MISSING FROM THIS JCL - EACH ONE  *
+//*                    WOULD HAVE FAILED ITS OPEN.                  *
+//*    2026-08-09  DL  YTDIN/YTDOUT AND CARRYIN/CARRYOUT EACH TARGET *
+//*                    THE SAME DSN WITH DISP=SHR ON THE "IN" DD AND *
+//*                    DISP=(NEW,CATLG,DELETE) ON THE "OUT" DD - NEW *
+//*                    ABENDS ON ANY RUN AFTER THE FIRST BECAUSE THE *
+//*                    DSN IS ALREADY CATALOGUED, DEFEATING THE      *
+//*                    CARRY-FORWARD ITSELF.  BOTH PAIRS NOW ADDRESS *
+//*                    A GDG BASE BY RELATIVE GENERATION - (0) FOR   *
+//*                    THE CURRENT GENERATION ON THE "IN" DD, (+1)   *
+//*                    FOR THE NEXT ONE ON THE "OUT" DD - SO EACH    *
+//*                    RUN READS YESTERDAY'S GENERATION AND CATALOGS *
+//*                    A NEW ONE INSTEAD OF COLLIDING WITH IT.  THE  *
+//*                    DAILY.LEDGER.YTDFWD AND DAILY.LEDGER.CARRYFWD *
+//*                    GDG BASES ARE ASSUMED ALREADY DEFINED (IDCAMS *
+//*                    DEFINE GDG, LIMIT(n) SCRATCH) AS PART OF ONE- *
+//*                    TIME SETUP, NOT THIS DAILY CYCLE.             *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=ADD01
+//CODETRAN DD   DSN=DAILY.LEDGER.CODETRAN,DISP=SHR
+//TOTALS   DD   DSN=DAILY.LEDGER.TOTALS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ADDEXCP  DD   DSN=DAILY.LEDGER.ADDEXCP,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ADDRSTLG DD   DSN=DAILY.LEDGER.ADDRSTLG,DISP=MOD
+//ADDAUDIT DD   DSN=DAILY.LEDGER.ADDAUDIT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CODERNG  DD   DSN=DAILY.LEDGER.CODERNG,DISP=SHR
+//YTDIN    DD   DSN=DAILY.LEDGER.YTDFWD(0),DISP=SHR
+//YTDOUT   DD   DSN=DAILY.LEDGER.YTDFWD(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RUNSUM   DD   DSN=DAILY.LEDGER.RUNSUM,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=SUBTRACT01,COND=(4,GE,STEP010)
+//CARRYIN  DD   DSN=DAILY.LEDGER.CARRYFWD(0),DISP=SHR
+//CARRYOUT DD   DSN=DAILY.LEDGER.CARRYFWD(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//HOLDOUT  DD   DSN=DAILY.LEDGER.HOLDOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUBAUDIT DD   DSN=DAILY.LEDGER.SUBAUDIT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUBEXCP  DD   DSN=DAILY.LEDGER.SUBEXCP,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=MULTIPLY01,COND=((4,GE,STEP010),(4,GE,STEP020))
+//MULIN    DD   DSN=DAILY.LEDGER.MULIN,DISP=SHR
+//MULOUT   DD   DSN=DAILY.LEDGER.MULOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//MULEXC   DD   DSN=DAILY.LEDGER.MULEXC,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MULRSTLG DD   DSN=DAILY.LEDGER.MULRSTLG,DISP=MOD
+//MULAUDIT DD   DSN=DAILY.LEDGER.MULAUDIT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TRIALPRC DD   DSN=DAILY.LEDGER.TRIALPRC,DISP=SHR
+//MULTRIAL DD   DSN=DAILY.LEDGER.MULTRIAL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RUNSUM   DD   DSN=DAILY.LEDGER.RUNSUM,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=DIVIDE01,
+//             COND=((4,GE,STEP010),(4,GE,STEP020),(4,GE,STEP030))
+//DIVEXCP  DD   DSN=DAILY.LEDGER.DIVEXCP,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//DIVAUDIT DD   DSN=DAILY.LEDGER.DIVAUDIT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//
