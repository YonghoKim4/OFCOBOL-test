@@ -0,0 +1,43 @@
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     DIVCHK01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    CALLABLE DIVIDE-BY-ZERO CHECK.  TELLS THE CALLER WHETHER   *
+001200*    THE DIVISOR IT IS ABOUT TO USE IS ZERO, SO EVERY DIVIDE OR *
+001300*    COMPUTE THAT DIVIDES BY A FIELD COMING OFF AN INPUT RECORD *
+001400*    SHARES ONE ZERO-DIVISOR CHECK INSTEAD OF EACH PROGRAM      *
+001500*    HAPPENING TO CATCH IT (OR NOT) THROUGH ITS OWN ON SIZE     *
+001600*    ERROR PHRASE.  THE DIVISOR IS PASSED AS A FIXED WORK AREA  *
+001700*    WIDE ENOUGH TO HOLD ANY DIVISOR IN THE SUITE, SO ONE       *
+001800*    ROUTINE COVERS EVERY CALLER REGARDLESS OF ITS OWN PICTURE. *
+001900*                                                               *
+002000*  MODIFICATION HISTORY.                                      *
+002100*    2026-08-09  DL  ORIGINAL CALLABLE ROUTINE, SHARED BY       *
+002200*                    DIVIDE01, COMPUTE18, AND DIVALLOC.         *
+002300*****************************************************************
+002400 DATA DIVISION.
+002800 LINKAGE SECTION.
+002900 01  LS-DIVISOR               PIC S9(09)V9(02).
+003000 01  LS-ZERO-SW               PIC X(01).
+003100     88  LS-DIVISOR-NOT-ZERO      VALUE "N".
+003200     88  LS-DIVISOR-IS-ZERO       VALUE "Y".
+003300
+003400 PROCEDURE DIVISION USING LS-DIVISOR
+003500                          LS-ZERO-SW.
+003600*****************************************************************
+003700*  0000-MAINLINE.                                              *
+003800*****************************************************************
+003900 0000-MAINLINE.
+004000     IF LS-DIVISOR = ZERO
+004100         SET LS-DIVISOR-IS-ZERO TO TRUE
+004200     ELSE
+004300         SET LS-DIVISOR-NOT-ZERO TO TRUE
+004400     END-IF.
+004500     GOBACK.
