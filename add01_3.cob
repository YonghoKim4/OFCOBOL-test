@@ -1,20 +1,484 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADD01.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A-REC.
-          03 A-CODE1    PIC 9(12).
-       01 B-REC REDEFINES A-REC.
-          03 B-CODE1    PIC 9(04).
-          03 B-CODE2    PIC 9(04).
-          03 B-CODE3    PIC 9(04).
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     ADD01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2024-02-11.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    DRIVES THE SPLIT-CODE ADD LOGIC AGAINST A FULL DAY OF     *
+001200*    TRANSACTION CODES READ FROM CODE-TRANS, AND WRITES A      *
+001300*    SINGLE TOTALS RECORD FOR THE DAY.  ANY RECORD WHOSE ADD   *
+001400*    WOULD OVERFLOW B-CODE3 IS DIVERTED TO AN EXCEPTION FILE   *
+001500*    RATHER THAN LET THE FIELD TRUNCATE.                       *
+001600*                                                               *
+001700*  MODIFICATION HISTORY.                                      *
+001800*    2024-02-11  DL  ORIGINAL ONE-RECORD DEMONSTRATION.        *
+001900*    2026-08-09  DL  CONVERTED TO READ CODE-TRANS SEQUENTIAL   *
+002000*                    FILE IN A LOOP AND WRITE A TOTALS RECORD  *
+002100*                    INSTEAD OF ONE HARDCODED CODE VALUE.      *
+002200*    2026-08-09  DL  ADDED ON SIZE ERROR GUARD AROUND THE      *
+002300*                    B-CODE1/B-CODE2/B-CODE3 ADDS AND AN       *
+002400*                    EXCEPTION FILE FOR ANY RECORD THAT WOULD  *
+002500*                    OVERFLOW B-CODE3.                         *
+002600*    2026-08-09  DL  ADDED A RESTART LOG SO A RERUN AFTER AN   *
+002700*                    ABEND SKIPS FORWARD TO THE LAST KEY       *
+002800*                    POSTED INSTEAD OF REPROCESSING THE FILE   *
+002900*                    FROM THE TOP.                             *
+002910*    2026-08-09  DL  RANGE-CHECKS B-CODE1/B-CODE2/B-CODE3       *
+002920*                    AGAINST THE CONFIGURED CODERNG LIMITS      *
+002930*                    BEFORE THE ADDS RUN, SO A GARBAGE          *
+002940*                    REDEFINITION OF A-CODE1 IS CAUGHT AND       *
+002950*                    DIVERTED TO ADDEXCP INSTEAD OF POSTING.     *
+002960*    2026-08-09  DL  TOTALS-OUT NOW CARRIES THE ACTUAL RUN       *
+002970*                    DATE INSTEAD OF A ZERO PLACEHOLDER, SO      *
+002980*                    DAY-OVER-DAY TREND REPORTING CAN BE BUILT   *
+002990*                    ON TOP OF IT.                                *
+002995*    2026-08-09  DL  CODE-TRANS IS NOW AN INDEXED FILE KEYED ON *
+002996*                    CT-TRANS-KEY INSTEAD OF FLAT SEQUENTIAL, SO *
+002997*                    OPS CAN CORRECT ONE RECORD DIRECTLY WITHOUT *
+002998*                    RE-SORTING AND REPROCESSING THE WHOLE FILE. *
+002999*    2026-08-09  DL  APPENDS AN END-OF-RUN SUMMARY RECORD TO      *
+003001*                    RUNSUM WITH RECORDS READ/POSTED/EXCEPTED SO *
+003003*                    OPS CAN CONFIRM THE EXPECTED VOLUME RAN.    *
+003004*    2026-08-09  DL  ROLLS THE DAY'S TOTALS INTO A YEAR-TO-DATE  *
+003005*                    ACCUMULATOR - YTDIN IS READ AT START-OF-DAY *
+003006*                    AND THE UPDATED ACCUMULATOR IS WRITTEN BACK *
+003007*                    OUT TO YTDOUT, THE SAME CARRY-FORWARD IDIOM *
+003008*                    SUBTRACT01 USES FOR ITS SHORTFALL BALANCE.  *
+003010*    2026-08-09  DL  THE B-CODE3 OVERFLOW AND RANGE-CHECK         *
+003020*                    EXCEPTION RECORDS WERE BOTH STAMPING         *
+003030*                    DL-EXC-DATE WITH ZERO EVEN THOUGH            *
+003040*                    WS-PROCESS-DATE WAS ALREADY BEING ACCEPTED   *
+003050*                    AND USED FOR TOTALS-OUT AND RUNSUM - BOTH    *
+003060*                    NOW STAMP DL-EXC-DATE WITH THE ACTUAL RUN    *
+003070*                    DATE AS WELL.                                *
+003080*****************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT CODE-TRANS ASSIGN TO "CODETRAN"
+003450         ORGANIZATION IS INDEXED
+003460         ACCESS MODE IS SEQUENTIAL
+003470         RECORD KEY IS CT-TRANS-KEY.
+003600     SELECT TOTALS-OUT ASSIGN TO "TOTALS"
+003700         ORGANIZATION IS SEQUENTIAL.
+003800     SELECT EXCP-OUT ASSIGN TO "ADDEXCP"
+003900         ORGANIZATION IS SEQUENTIAL.
+004000     SELECT RESTART-LOG ASSIGN TO "ADDRSTLG"
+004100         ORGANIZATION IS SEQUENTIAL.
+004150     SELECT AUDIT-OUT ASSIGN TO "ADDAUDIT"
+004160         ORGANIZATION IS SEQUENTIAL.
+004170     SELECT RANGE-PARM ASSIGN TO "CODERNG"
+004180         ORGANIZATION IS SEQUENTIAL.
+004190     SELECT RUN-SUM ASSIGN TO "RUNSUM"
+004195         ORGANIZATION IS SEQUENTIAL.
+004196     SELECT YTD-IN ASSIGN TO "YTDIN"
+004197         ORGANIZATION IS SEQUENTIAL.
+004198     SELECT YTD-OUT ASSIGN TO "YTDOUT"
+004199         ORGANIZATION IS SEQUENTIAL.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  CODE-TRANS.
+004600     COPY DLCODTRN.
+004700
+004800 FD  TOTALS-OUT.
+004900     COPY DLCODTOT.
+005000
+005100 FD  EXCP-OUT.
+005200     COPY DLEXCP.
+005300
+005400 FD  RESTART-LOG.
+005500     COPY DLRESTRT.
+005550
+005560 FD  AUDIT-OUT.
+005570     COPY DLAUDIT.
+005580
+005590 FD  RANGE-PARM.
+005595     COPY DLCODRNG.
+005596
+005597 FD  RUN-SUM.
+005598     COPY DLRUNSUM.
+005599
+005600 FD  YTD-IN.
+005601     COPY DLCODYTD.
+005602
+005603 FD  YTD-OUT.
+005604 01  YO-YTD-REC.
+005605     05  YO-YEAR              PIC 9(04).
+005606     05  YO-RECORD-COUNT      PIC 9(09) COMP.
+005607     05  YO-CODE1-TOTAL       PIC 9(11).
+005608     05  YO-CODE2-TOTAL       PIC 9(11).
+005609     05  YO-CODE3-TOTAL       PIC 9(11).
+005610
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-SWITCHES.
+005900     05  WS-EOF-SW            PIC X(01) VALUE "N".
+006000         88  WS-EOF                VALUE "Y".
+006100     05  WS-OVERFLOW-SW       PIC X(01) VALUE "N".
+006200         88  WS-OVERFLOW           VALUE "Y".
+006300     05  WS-RESTART-EOF-SW    PIC X(01) VALUE "N".
+006400         88  WS-RESTART-EOF        VALUE "Y".
+006410     05  WS-RANGE-EOF-SW      PIC X(01) VALUE "N".
+006420         88  WS-RANGE-EOF          VALUE "Y".
+006430     05  WS-RANGE-ERROR-SW    PIC X(01) VALUE "N".
+006440         88  WS-RANGE-ERROR        VALUE "Y".
+006450     05  WS-YTD-EOF-SW        PIC X(01) VALUE "N".
+006460         88  WS-YTD-EOF            VALUE "Y".
+006500
+006600 01  WS-COUNTERS.
+006650     05  WS-READ-COUNT        PIC 9(09) COMP VALUE ZERO.
+006700     05  WS-RECORD-COUNT      PIC 9(09) COMP VALUE ZERO.
+006800     05  WS-CODE1-TOTAL       PIC 9(09) VALUE ZERO.
+006900     05  WS-CODE2-TOTAL       PIC 9(09) VALUE ZERO.
+007000     05  WS-CODE3-TOTAL       PIC 9(09) VALUE ZERO.
+007100     05  WS-EXCEPTION-COUNT   PIC 9(09) COMP VALUE ZERO.
+007200
+007300 01  WS-RESUME-KEY            PIC X(12) VALUE SPACES.
+007400 01  WS-LAST-KEY-POSTED       PIC X(12) VALUE SPACES.
+007450 01  WS-AUD-BEFORE            PIC S9(07) VALUE ZERO.
+007460 01  WS-AUD-AFTER             PIC S9(07) VALUE ZERO.
+007470 01  WS-PROCESS-DATE          PIC 9(08) VALUE ZERO.
+007475
+007480 01  WS-CODE1-LOW             PIC 9(04) VALUE 0001.
+007482 01  WS-CODE1-HIGH            PIC 9(04) VALUE 9999.
+007484 01  WS-CODE2-LOW             PIC 9(04) VALUE 0001.
+007486 01  WS-CODE2-HIGH            PIC 9(04) VALUE 9999.
+007488 01  WS-CODE3-LOW             PIC 9(04) VALUE 0001.
+007490 01  WS-CODE3-HIGH            PIC 9(04) VALUE 9999.
+007492
+007494 01  WS-CURRENT-YEAR          PIC 9(04) VALUE ZERO.
+007496 01  WS-YTD-RECORD-COUNT      PIC 9(09) COMP VALUE ZERO.
+007497 01  WS-YTD-CODE1-TOTAL       PIC 9(11) VALUE ZERO.
+007498 01  WS-YTD-CODE2-TOTAL       PIC 9(11) VALUE ZERO.
+007499 01  WS-YTD-CODE3-TOTAL       PIC 9(11) VALUE ZERO.
+007500
+007600 PROCEDURE DIVISION.
+007700*****************************************************************
+007800*  0000-MAINLINE.                                              *
+007900*****************************************************************
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008200     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+008300         UNTIL WS-EOF.
+008400     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+008500     STOP RUN.
+008600
+008700*****************************************************************
+008800*  1000-INITIALIZE.                                            *
+008900*    LOADS ANY CHECKPOINT LEFT BY A PRIOR RUN, THEN OPENS THE  *
+009000*    DAY'S FILES AND SKIPS FORWARD PAST ANY RECORD ALREADY     *
+009100*    POSTED BEFORE THE LAST ABEND.                              *
+009200*****************************************************************
+009300 1000-INITIALIZE.
+009350     ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD.
+009400     PERFORM 1050-LOAD-RESTART THRU 1050-EXIT.
+009410     PERFORM 1070-LOAD-RANGES THRU 1070-EXIT.
+009420     PERFORM 1080-LOAD-YTD THRU 1080-EXIT.
+009500     OPEN INPUT CODE-TRANS.
+009600     OPEN OUTPUT TOTALS-OUT.
+009700     OPEN OUTPUT EXCP-OUT.
+009750     OPEN OUTPUT AUDIT-OUT.
+009800     OPEN EXTEND RESTART-LOG.
+009810     OPEN EXTEND RUN-SUM.
+009900     PERFORM 1100-SKIP-TO-RESTART-KEY THRU 1100-EXIT
+010000         WITH TEST AFTER
+010100         UNTIL WS-EOF
+010200            OR CT-TRANS-KEY > WS-RESUME-KEY.
+010300 1000-EXIT.
+010400     EXIT.
+010500
+010600*****************************************************************
+010700*  1050-LOAD-RESTART.                                           *
+010800*    READS THE RESTART LOG TO ITS LAST ENTRY.  IF THAT ENTRY    *
+010900*    SHOWS THE PRIOR RUN LEFT OFF MID-FILE, ITS KEY BECOMES     *
+011000*    THE POINT TO SKIP FORWARD TO.  A COMPLETE PRIOR RUN, OR    *
+011100*    NO LOG AT ALL, STARTS THIS RUN FROM THE TOP.                *
+011200*****************************************************************
+011300 1050-LOAD-RESTART.
+011400     MOVE SPACES TO WS-RESUME-KEY.
+011500     OPEN INPUT RESTART-LOG.
+011600     PERFORM 1060-READ-RESTART-LOG THRU 1060-EXIT
+011700         WITH TEST AFTER
+011800         UNTIL WS-RESTART-EOF.
+011900     CLOSE RESTART-LOG.
+012000 1050-EXIT.
+012100     EXIT.
+012200
+012300*****************************************************************
+012400*  1060-READ-RESTART-LOG.                                       *
+012500*****************************************************************
+012600 1060-READ-RESTART-LOG.
+012700     READ RESTART-LOG
+012800         AT END
+012900             SET WS-RESTART-EOF TO TRUE
+013000     END-READ.
+013100     IF NOT WS-RESTART-EOF
+013200         IF DL-RST-IN-PROGRESS
+013300             MOVE DL-RST-LAST-KEY TO WS-RESUME-KEY
+013400         ELSE
+013500             MOVE SPACES TO WS-RESUME-KEY
+013600         END-IF
+013700     END-IF.
+013800 1060-EXIT.
+013900     EXIT.
+013910
+013920*****************************************************************
+013930*  1070-LOAD-RANGES.                                            *
+013940*    READS THE ONE CODERNG RECORD FOR THIS LEDGER.  IF THE      *
+013945*    SETTING FILE IS EMPTY OR MISSING, EACH CODE KEEPS THE      *
+013950*    0001-9999 DEFAULT RANGE ESTABLISHED ABOVE.                 *
+013955*****************************************************************
+013960 1070-LOAD-RANGES.
+013965     OPEN INPUT RANGE-PARM.
+013970     READ RANGE-PARM
+013975         AT END
+013978             SET WS-RANGE-EOF TO TRUE
+013980     END-READ.
+013985     IF NOT WS-RANGE-EOF
+013986         MOVE CR-CODE1-LOW  TO WS-CODE1-LOW
+013987         MOVE CR-CODE1-HIGH TO WS-CODE1-HIGH
+013988         MOVE CR-CODE2-LOW  TO WS-CODE2-LOW
+013989         MOVE CR-CODE2-HIGH TO WS-CODE2-HIGH
+013990         MOVE CR-CODE3-LOW  TO WS-CODE3-LOW
+013991         MOVE CR-CODE3-HIGH TO WS-CODE3-HIGH
+013992     END-IF.
+013993     CLOSE RANGE-PARM.
+013994 1070-EXIT.
+013995     EXIT.
+013996
+013997*****************************************************************
+013998*  1080-LOAD-YTD.                                               *
+013999*    READS THE PRIOR YEAR-TO-DATE ACCUMULATOR FROM YTDIN.  A     *
+014000*    RECORD CARRIED FROM A PRIOR CALENDAR YEAR, OR NO RECORD AT  *
+014001*    ALL, STARTS THE ACCUMULATOR FRESH AT ZERO FOR THIS YEAR.    *
+014002*****************************************************************
+014003 1080-LOAD-YTD.
+014004     MOVE WS-PROCESS-DATE(1:4) TO WS-CURRENT-YEAR.
+014005     OPEN INPUT YTD-IN.
+014006     READ YTD-IN
+014007         AT END
+014008             SET WS-YTD-EOF TO TRUE
+014009     END-READ.
+014010     IF NOT WS-YTD-EOF AND YI-YEAR = WS-CURRENT-YEAR
+014011         MOVE YI-RECORD-COUNT TO WS-YTD-RECORD-COUNT
+014012         MOVE YI-CODE1-TOTAL  TO WS-YTD-CODE1-TOTAL
+014013         MOVE YI-CODE2-TOTAL  TO WS-YTD-CODE2-TOTAL
+014014         MOVE YI-CODE3-TOTAL  TO WS-YTD-CODE3-TOTAL
+014015     ELSE
+014016         MOVE ZERO TO WS-YTD-RECORD-COUNT
+014017         MOVE ZERO TO WS-YTD-CODE1-TOTAL
+014018         MOVE ZERO TO WS-YTD-CODE2-TOTAL
+014019         MOVE ZERO TO WS-YTD-CODE3-TOTAL
+014020     END-IF.
+014021     CLOSE YTD-IN.
+014022 1080-EXIT.
+014023     EXIT.
+014024
+014100*****************************************************************
+014200*  1100-SKIP-TO-RESTART-KEY.                                    *
+014300*    READS FORWARD ONE RECORD AT A TIME.  WHEN WS-RESUME-KEY    *
+014400*    IS SPACES THIS STOPS ON THE VERY FIRST RECORD, SO A FRESH  *
+014500*    RUN BEHAVES LIKE A PLAIN FIRST READ.                        *
+014600*****************************************************************
+014700 1100-SKIP-TO-RESTART-KEY.
+014800     READ CODE-TRANS
+014900         AT END
+015000             SET WS-EOF TO TRUE
+015050         NOT AT END
+015060             ADD 1 TO WS-READ-COUNT
+015100     END-READ.
+015200 1100-EXIT.
+015300     EXIT.
+015400
+015500*****************************************************************
+015600*  2000-PROCESS-RECORD.                                        *
+015700*    SAME SPLIT-CODE ADD LOGIC AS THE ORIGINAL DEMONSTRATION,  *
+015800*    NOW APPLIED TO EACH TRANSACTION CODE READ FROM THE FILE,  *
+015900*    GUARDED AGAINST A B-CODE3 OVERFLOW BEFORE IT POSTS.       *
+016000*****************************************************************
+016100 2000-PROCESS-RECORD.
+016150     MOVE "N" TO WS-OVERFLOW-SW.
+016160     PERFORM 2050-VALIDATE-CODES THRU 2050-EXIT.
+016170     IF WS-RANGE-ERROR
+016180         PERFORM 2075-WRITE-RANGE-EXCEPTION THRU 2075-EXIT
+016190     ELSE
+016250         MOVE B-CODE3 TO WS-AUD-BEFORE
 
-       PROCEDURE DIVISION.
-       MOVE 100020003000 TO A-CODE1.
+016400         ADD 1111 2222 TO B-CODE1 B-CODE2
+016500             ON SIZE ERROR
+016600                 SET WS-OVERFLOW TO TRUE
+016700         END-ADD
 
-       ADD 1111 2222 TO B-CODE1 B-CODE2
-       ADD B-CODE2 TO B-CODE3.
-       DISPLAY B-CODE1.
-       DISPLAY B-CODE2.
-       DISPLAY B-CODE3.
+016900         ADD B-CODE2 TO B-CODE3
+017000             ON SIZE ERROR
+017100                 SET WS-OVERFLOW TO TRUE
+017200         END-ADD
+017250         MOVE B-CODE3 TO WS-AUD-AFTER
+
+017400         IF WS-OVERFLOW
+017500             PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+017600         ELSE
+017700             ADD 1 TO WS-RECORD-COUNT
+017800             ADD B-CODE1 TO WS-CODE1-TOTAL
+017900             ADD B-CODE2 TO WS-CODE2-TOTAL
+018000             ADD B-CODE3 TO WS-CODE3-TOTAL
+018100         END-IF
+
+018150         PERFORM 2150-WRITE-AUDIT THRU 2150-EXIT
+018151     END-IF.
+018300     PERFORM 2200-LOG-CHECKPOINT THRU 2200-EXIT.
+018400
+018500     READ CODE-TRANS
+018600         AT END
+018700             SET WS-EOF TO TRUE
+018750         NOT AT END
+018760             ADD 1 TO WS-READ-COUNT
+018800     END-READ.
+018900 2000-EXIT.
+019000     EXIT.
+019100
+019110*****************************************************************
+019115*  2050-VALIDATE-CODES.                                         *
+019120*    CHECKS EACH SPLIT CODE AGAINST ITS CONFIGURED VALID RANGE  *
+019125*    BEFORE ANY ADD RUNS AGAINST IT, SO A GARBAGE REDEFINITION  *
+019130*    OF A-CODE1 IS CAUGHT HERE RATHER THAN PROPAGATING INTO A   *
+019135*    REAL TOTAL.                                                *
+019140*****************************************************************
+019141 2050-VALIDATE-CODES.
+019142     MOVE "N" TO WS-RANGE-ERROR-SW.
+019143     IF B-CODE1 < WS-CODE1-LOW OR B-CODE1 > WS-CODE1-HIGH
+019144         SET WS-RANGE-ERROR TO TRUE
+019145     END-IF.
+019146     IF B-CODE2 < WS-CODE2-LOW OR B-CODE2 > WS-CODE2-HIGH
+019147         SET WS-RANGE-ERROR TO TRUE
+019148     END-IF.
+019149     IF B-CODE3 < WS-CODE3-LOW OR B-CODE3 > WS-CODE3-HIGH
+019150         SET WS-RANGE-ERROR TO TRUE
+019151     END-IF.
+019152 2050-EXIT.
+019153     EXIT.
+019154
+019155*****************************************************************
+019156*  2075-WRITE-RANGE-EXCEPTION.                                  *
+019157*    RECORDS AN OUT-OF-RANGE SPLIT CODE TO THE EXCEPTION FILE    *
+019158*    INSTEAD OF LETTING THE ADDS RUN AGAINST IT.                 *
+019159*****************************************************************
+019160 2075-WRITE-RANGE-EXCEPTION.
+019161     ADD 1 TO WS-EXCEPTION-COUNT.
+019162     MOVE "ADD01"      TO DL-EXC-PROGRAM.
+019163     MOVE CT-TRANS-KEY TO DL-EXC-KEY.
+019164     MOVE "RNGE"       TO DL-EXC-REASON-CODE.
+019165     MOVE "B-CODE1/B-CODE2/B-CODE3 OUTSIDE CONFIGURED RANGE" TO
+019166         DL-EXC-REASON-TEXT.
+019167     MOVE B-CODE3      TO DL-EXC-AMOUNT.
+019168     MOVE WS-PROCESS-DATE TO DL-EXC-DATE.
+019169     MOVE ZERO         TO DL-EXC-TIME.
+019170     SET DL-EXC-NOT-RESUBMITTED TO TRUE.
+019171     WRITE DL-EXCP-REC.
+019172     MOVE 4 TO RETURN-CODE.
+019173 2075-EXIT.
+019174     EXIT.
+019175
+019176*****************************************************************
+019177*  2150-WRITE-AUDIT.                                            *
+019178*    RECORDS THE BEFORE/AFTER VALUE OF B-CODE3 FOR EVERY         *
+019179*    RECORD, POSTED OR NOT, SO THE CALCULATION CAN BE TRACED    *
+019180*    BACK FOR THE AUDITORS.                                     *
+019181*****************************************************************
+019182 2150-WRITE-AUDIT.
+019183     MOVE "ADD01"      TO DL-AUD-PROGRAM.
+019184     MOVE "ADD"        TO DL-AUD-OPERATION.
+019185     MOVE CT-TRANS-KEY TO DL-AUD-KEY.
+019186     MOVE WS-AUD-BEFORE TO DL-AUD-BEFORE-VALUE.
+019187     MOVE WS-AUD-AFTER  TO DL-AUD-AFTER-VALUE.
+019188     MOVE WS-PROCESS-DATE TO DL-AUD-DATE.
+019189     MOVE ZERO TO DL-AUD-TIME.
+019190     WRITE DL-AUDIT-REC.
+019191 2150-EXIT.
+019192     EXIT.
+019193
+019194*****************************************************************
+019300*  2100-WRITE-EXCEPTION.                                       *
+019400*    RECORDS A B-CODE3 OVERFLOW CONDITION TO THE EXCEPTION     *
+019500*    FILE INSTEAD OF LETTING THE ADD TRUNCATE SILENTLY.        *
+019600*****************************************************************
+019700 2100-WRITE-EXCEPTION.
+019800     ADD 1 TO WS-EXCEPTION-COUNT.
+019900     MOVE "ADD01"    TO DL-EXC-PROGRAM.
+020000     MOVE CT-TRANS-KEY TO DL-EXC-KEY.
+020100     MOVE "OVFL"     TO DL-EXC-REASON-CODE.
+020200     MOVE "ADD WOULD OVERFLOW B-CODE3" TO DL-EXC-REASON-TEXT.
+020300     MOVE B-CODE3    TO DL-EXC-AMOUNT.
+020400     MOVE WS-PROCESS-DATE TO DL-EXC-DATE.
+020500     MOVE ZERO       TO DL-EXC-TIME.
+020600     SET DL-EXC-NOT-RESUBMITTED TO TRUE.
+020700     WRITE DL-EXCP-REC.
+020800     MOVE 4 TO RETURN-CODE.
+020900 2100-EXIT.
+021000     EXIT.
+021100
+021200*****************************************************************
+021300*  2200-LOG-CHECKPOINT.                                         *
+021400*    APPENDS A CHECKPOINT ENTRY FOR THE RECORD JUST PROCESSED,  *
+021500*    WHETHER IT POSTED OR WAS DIVERTED TO THE EXCEPTION FILE,   *
+021600*    SO A RERUN NEVER SEES IT AGAIN.                             *
+021700*****************************************************************
+021800 2200-LOG-CHECKPOINT.
+021900     MOVE CT-TRANS-KEY TO WS-LAST-KEY-POSTED.
+022000     MOVE "ADD01"         TO DL-RST-PROGRAM.
+022100     MOVE WS-LAST-KEY-POSTED TO DL-RST-LAST-KEY.
+022200     SET DL-RST-IN-PROGRESS TO TRUE.
+022300     MOVE ZERO TO DL-RST-DATE.
+022400     MOVE ZERO TO DL-RST-TIME.
+022500     WRITE DL-RESTRT-REC.
+022600 2200-EXIT.
+022700     EXIT.
+022800
+022900*****************************************************************
+023000*  3000-FINALIZE.                                              *
+023100*****************************************************************
+023200 3000-FINALIZE.
+023300     MOVE WS-PROCESS-DATE TO CTOT-RUN-DATE.
+023400     MOVE WS-RECORD-COUNT TO CTOT-RECORD-COUNT.
+023500     MOVE WS-CODE1-TOTAL  TO CTOT-CODE1-TOTAL.
+023600     MOVE WS-CODE2-TOTAL  TO CTOT-CODE2-TOTAL.
+023700     MOVE WS-CODE3-TOTAL  TO CTOT-CODE3-TOTAL.
+023800     WRITE CTOT-REC.
+023900     MOVE "ADD01"            TO DL-RST-PROGRAM.
+024000     MOVE WS-LAST-KEY-POSTED TO DL-RST-LAST-KEY.
+024100     SET DL-RST-COMPLETE TO TRUE.
+024200     MOVE ZERO TO DL-RST-DATE.
+024300     MOVE ZERO TO DL-RST-TIME.
+024400     WRITE DL-RESTRT-REC.
+024410     MOVE "ADD01"          TO DL-RSM-PROGRAM.
+024420     MOVE WS-READ-COUNT    TO DL-RSM-RECORDS-READ.
+024430     MOVE WS-RECORD-COUNT  TO DL-RSM-RECORDS-POSTED.
+024440     MOVE WS-EXCEPTION-COUNT TO DL-RSM-RECORDS-EXCP.
+024450     MOVE WS-PROCESS-DATE  TO DL-RSM-DATE.
+024460     MOVE ZERO             TO DL-RSM-TIME.
+024470     WRITE DL-RUNSUM-REC.
+024480     ADD WS-RECORD-COUNT TO WS-YTD-RECORD-COUNT.
+024481     ADD WS-CODE1-TOTAL  TO WS-YTD-CODE1-TOTAL.
+024482     ADD WS-CODE2-TOTAL  TO WS-YTD-CODE2-TOTAL.
+024483     ADD WS-CODE3-TOTAL  TO WS-YTD-CODE3-TOTAL.
+024484     OPEN OUTPUT YTD-OUT.
+024485     MOVE WS-CURRENT-YEAR     TO YO-YEAR.
+024486     MOVE WS-YTD-RECORD-COUNT TO YO-RECORD-COUNT.
+024487     MOVE WS-YTD-CODE1-TOTAL  TO YO-CODE1-TOTAL.
+024488     MOVE WS-YTD-CODE2-TOTAL  TO YO-CODE2-TOTAL.
+024489     MOVE WS-YTD-CODE3-TOTAL  TO YO-CODE3-TOTAL.
+024490     WRITE YO-YTD-REC.
+024491     CLOSE YTD-OUT.
+024500     CLOSE CODE-TRANS.
+024600     CLOSE TOTALS-OUT.
+024700     CLOSE EXCP-OUT.
+024750     CLOSE AUDIT-OUT.
+024800     CLOSE RESTART-LOG.
+024810     CLOSE RUN-SUM.
+024900 3000-EXIT.
+025000     EXIT.
