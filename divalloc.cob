@@ -0,0 +1,228 @@
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     DIVALLOC.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    APPORTIONS A SHARED COST ACROSS HOWEVER MANY COST         *
+001200*    CENTERS ARE LISTED FOR THE DAY, USING THE SAME DIVIDE      *
+001300*    ... GIVING ... REMAINDER PATTERN SHOWN IN DIVIDE01, BUT   *
+001400*    HANDING THE LEFTOVER REMAINDER CENTS TO THE COST CENTER   *
+001500*    WITH THE LARGEST BASE AMOUNT RATHER THAN DROPPING THEM -  *
+001600*    THE ALLOCATION RULE OUR AUDITORS EXPECT.                  *
+001700*                                                               *
+001800*  MODIFICATION HISTORY.                                      *
+001900*    2026-08-09  DL  ORIGINAL VERSION.                         *
+001910*    2026-08-09  DL  ADDED A ZERO-CENTER-COUNT GUARD THROUGH    *
+001920*                    THE SHARED DIVCHK01 ROUTINE (ALSO USED BY  *
+001930*                    DIVIDE01 AND COMPUTE18) SO A BAD HEADER    *
+001940*                    RECORD LOGS AN EXCEPTION INSTEAD OF        *
+001950*                    ABENDING ON THE DIVIDE.                     *
+001960*    2026-08-09  DL  APPENDS AN END-OF-RUN SUMMARY RECORD TO    *
+001970*                    RUNSUM WITH RECORDS READ, POSTED, AND      *
+001980*                    EXCEPTED SO OPS CAN CONFIRM THE EXPECTED    *
+001990*                    VOLUME RAN.                                *
+002010*    2026-08-09  DL  ALLOCEXC RECORDS WERE STAMPED WITH A ZERO    *
+002020*                    DL-EXC-DATE EVEN THOUGH WS-PROCESS-DATE WAS  *
+002030*                    ALREADY BEING ACCEPTED AND USED FOR RUNSUM - *
+002040*                    DL-EXC-DATE NOW CARRIES THE SAME RUN DATE.   *
+002090*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT ALLOC-HDR ASSIGN TO "ALLOCHDR"
+002500         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT ALLOC-DTL ASSIGN TO "ALLOCDTL"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT ALLOC-OUT ASSIGN TO "ALLOCOUT"
+002900         ORGANIZATION IS SEQUENTIAL.
+002950     SELECT ALLOC-EXC ASSIGN TO "ALLOCEXC"
+002960         ORGANIZATION IS SEQUENTIAL.
+002970     SELECT RUN-SUM ASSIGN TO "RUNSUM"
+002980         ORGANIZATION IS SEQUENTIAL.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  ALLOC-HDR.
+003400     COPY DLALLOHD.
+003500
+003600 FD  ALLOC-DTL.
+003700     COPY DLALLODT.
+003800
+003900 FD  ALLOC-OUT.
+004000     COPY DLALLOOT.
+004050
+004060 FD  ALLOC-EXC.
+004070     COPY DLEXCP.
+004080
+004090 FD  RUN-SUM.
+004095     COPY DLRUNSUM.
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  WS-SWITCHES.
+004400     05  WS-DTL-EOF-SW        PIC X(01) VALUE "N".
+004500         88  WS-DTL-EOF            VALUE "Y".
+004600
+004700 01  WS-DIVIDE-FIELDS.
+004800     05  WS-PER-CENTER        PIC S9(09)V99 VALUE ZERO.
+004900     05  WS-REMAINDER-CENTS   PIC S9(09)V99 VALUE ZERO.
+004910
+004920 01  WS-DIVISOR-CHK           PIC S9(09)V9(02) VALUE ZERO.
+004930 01  WS-ZERO-SW               PIC X(01) VALUE "N".
+004940     88  WS-DIVISOR-NOT-ZERO      VALUE "N".
+004950     88  WS-DIVISOR-IS-ZERO       VALUE "Y".
+004960 01  WS-PROCESS-DATE          PIC 9(08) VALUE ZERO.
+004970 01  WS-READ-COUNT            PIC 9(09) COMP VALUE ZERO.
+004980 01  WS-POSTED-COUNT          PIC 9(09) COMP VALUE ZERO.
+004990 01  WS-EXCP-COUNT            PIC 9(09) COMP VALUE ZERO.
+005000
+005100 01  WS-CENTER-COUNT          PIC 9(03) VALUE ZERO.
+005200 01  WS-MAX-INDEX             PIC 9(03) VALUE ZERO.
+005300 01  CC-IDX                   PIC 9(03) VALUE ZERO.
+005400
+005500 01  WS-CC-TABLE.
+005600     05  WS-CC-ENTRY OCCURS 1 TO 500 TIMES
+005700             DEPENDING ON WS-CENTER-COUNT
+005800             INDEXED BY WS-CC-IDX.
+005900         10  WS-CC-CODE       PIC X(04).
+006000         10  WS-CC-BASE       PIC S9(09)V99.
+006100
+006200 PROCEDURE DIVISION.
+006300*****************************************************************
+006400*  0000-MAINLINE.                                              *
+006500*****************************************************************
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006750     IF NOT WS-DIVISOR-IS-ZERO
+006800         PERFORM 2000-LOAD-DETAIL THRU 2000-EXIT
+006900             UNTIL WS-DTL-EOF
+007000         PERFORM 3000-ALLOCATE-ALL THRU 3000-EXIT
+007100             VARYING CC-IDX FROM 1 BY 1
+007200             UNTIL CC-IDX > WS-CENTER-COUNT
+007250     END-IF.
+007300     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+007400     STOP RUN.
+007500
+007600*****************************************************************
+007700*  1000-INITIALIZE.                                            *
+007800*    READS THE HEADER RECORD AND SPLITS THE SHARED COST        *
+007900*    EVENLY ACROSS THE COST CENTERS, KEEPING WHATEVER THE      *
+008000*    DIVIDE LEAVES OVER AS A SEPARATE REMAINDER.                *
+008100*****************************************************************
+008200 1000-INITIALIZE.
+008210     ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD.
+008300     OPEN INPUT ALLOC-HDR.
+008400     OPEN INPUT ALLOC-DTL.
+008500     OPEN OUTPUT ALLOC-OUT.
+008550     OPEN OUTPUT ALLOC-EXC.
+008560     OPEN EXTEND RUN-SUM.
+008600     READ ALLOC-HDR.
+008610     ADD 1 TO WS-READ-COUNT.
+008620     CLOSE ALLOC-HDR.
+008630     MOVE AH-CENTER-COUNT TO WS-DIVISOR-CHK.
+008640     CALL "DIVCHK01" USING WS-DIVISOR-CHK WS-ZERO-SW.
+008650     IF WS-DIVISOR-IS-ZERO
+008660         PERFORM 1100-WRITE-EXCEPTION THRU 1100-EXIT
+008670     ELSE
+008700         DIVIDE AH-CENTER-COUNT INTO AH-SHARED-COST
+008800             GIVING WS-PER-CENTER
+008900             REMAINDER WS-REMAINDER-CENTS
+009100         READ ALLOC-DTL
+009200             AT END
+009300                 SET WS-DTL-EOF TO TRUE
+009350             NOT AT END
+009380                 ADD 1 TO WS-READ-COUNT
+009400         END-READ
+009450     END-IF.
+009500 1000-EXIT.
+009600     EXIT.
+009620
+009650*****************************************************************
+009660*  1100-WRITE-EXCEPTION.                                       *
+009670*    A ZERO CENTER COUNT ON THE HEADER RECORD WOULD ABEND THE  *
+009680*    DIVIDE BELOW, SO THIS ONE-SHOT RUN IS LOGGED AND STOPPED  *
+009690*    RATHER THAN LETTING THE DIVIDE BLOW UP.                    *
+009700*****************************************************************
+009710 1100-WRITE-EXCEPTION.
+009720     MOVE "DIVALLOC" TO DL-EXC-PROGRAM.
+009730     MOVE SPACES     TO DL-EXC-KEY.
+009740     MOVE "ZERO" TO DL-EXC-REASON-CODE.
+009750     MOVE "CENTER COUNT IS ZERO" TO DL-EXC-REASON-TEXT.
+009760     MOVE AH-SHARED-COST TO DL-EXC-AMOUNT.
+009770     MOVE WS-PROCESS-DATE TO DL-EXC-DATE.
+009780     MOVE ZERO TO DL-EXC-TIME.
+009790     SET DL-EXC-NOT-RESUBMITTED TO TRUE.
+009795     WRITE DL-EXCP-REC.
+009796     ADD 1 TO WS-EXCP-COUNT.
+009797     MOVE 4 TO RETURN-CODE.
+009798 1100-EXIT.
+009799     EXIT.
+009801
+009810*****************************************************************
+009900*  2000-LOAD-DETAIL.                                           *
+010000*    LOADS EVERY COST-CENTER DETAIL RECORD FOR THE DAY INTO    *
+010100*    THE TABLE AND REMEMBERS WHICH ENTRY HAS THE LARGEST BASE  *
+010200*    AMOUNT - THAT ONE ABSORBS THE REMAINDER.                  *
+010300*****************************************************************
+010400 2000-LOAD-DETAIL.
+010500     ADD 1 TO WS-CENTER-COUNT.
+010600     MOVE AD-CENTER-CODE TO WS-CC-CODE(WS-CENTER-COUNT).
+010700     MOVE AD-BASE-AMOUNT TO WS-CC-BASE(WS-CENTER-COUNT).
+010800     IF WS-CENTER-COUNT = 1
+010900         MOVE 1 TO WS-MAX-INDEX
+011000     ELSE
+011100         IF WS-CC-BASE(WS-CENTER-COUNT) > WS-CC-BASE(WS-MAX-INDEX)
+011200             MOVE WS-CENTER-COUNT TO WS-MAX-INDEX
+011300         END-IF
+011400     END-IF.
+011500     READ ALLOC-DTL
+011600         AT END
+011700             SET WS-DTL-EOF TO TRUE
+011750         NOT AT END
+011780             ADD 1 TO WS-READ-COUNT
+011800     END-READ.
+011900 2000-EXIT.
+012000     EXIT.
+012100
+012200*****************************************************************
+012300*  3000-ALLOCATE-ALL.                                          *
+012400*    WRITES ONE ALLOCATION OUTPUT RECORD PER COST CENTER.  THE *
+012500*    CENTER WITH THE LARGEST BASE AMOUNT ALSO PICKS UP THE     *
+012600*    REMAINDER CENTS LEFT OVER FROM THE EVEN SPLIT.             *
+012700*****************************************************************
+012800 3000-ALLOCATE-ALL.
+012900     MOVE WS-CC-CODE(CC-IDX) TO AO-CENTER-CODE.
+013000     MOVE WS-CC-BASE(CC-IDX) TO AO-BASE-AMOUNT.
+013100     MOVE WS-PER-CENTER      TO AO-ALLOCATED-AMOUNT.
+013200     MOVE "N"                TO AO-REMAINDER-SW.
+013300     IF CC-IDX = WS-MAX-INDEX
+013400         ADD WS-REMAINDER-CENTS TO AO-ALLOCATED-AMOUNT
+013500         SET AO-GOT-REMAINDER TO TRUE
+013600     END-IF.
+013700     WRITE AO-OUTPUT-REC.
+013750     ADD 1 TO WS-POSTED-COUNT.
+013800 3000-EXIT.
+013900     EXIT.
+014000
+014100*****************************************************************
+014200*  9000-FINALIZE.                                              *
+014300*****************************************************************
+014400 9000-FINALIZE.
+014410     MOVE "DIVALLOC"        TO DL-RSM-PROGRAM.
+014420     MOVE WS-READ-COUNT     TO DL-RSM-RECORDS-READ.
+014430     MOVE WS-POSTED-COUNT   TO DL-RSM-RECORDS-POSTED.
+014440     MOVE WS-EXCP-COUNT     TO DL-RSM-RECORDS-EXCP.
+014450     MOVE WS-PROCESS-DATE   TO DL-RSM-DATE.
+014460     MOVE ZERO              TO DL-RSM-TIME.
+014470     WRITE DL-RUNSUM-REC.
+014500     CLOSE ALLOC-DTL.
+014600     CLOSE ALLOC-OUT.
+014650     CLOSE ALLOC-EXC.
+014680     CLOSE RUN-SUM.
+014700 9000-EXIT.
+014800     EXIT.
