@@ -1,25 +1,187 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. inspect1.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 VAR-1 PIC X(7).
-       01 VAR-2 PIC X(30).
-       01 VAR-3 PIC X(10).
-       01 CNT PIC 9(4) USAGE COMP-5.
-       PROCEDURE DIVISION.
-
-       MOVE "00ACADEMY00" TO VAR-3.
-       MOVE 0 TO CNT.
-
-       INSPECT VAR-3 TALLYING CNT FOR LEADING "0"
-        REPLACING FIRST "A" BY "2"
-                    AFTER INITIAL "C".
-
-       DISPLAY 'INSPECT/TALLY:('CNT ')'VAR-3.
-
-      * MOVE 'ABCDAACDGBAGJAELCAKJEALKJS' TO VAR-2.
-      * MOVE 0 TO CNT.
-      * INSPECT VAR-2
-      * CONVERTING "A" TO "O" AFTER INITIAL "B".
-      * DISPLAY 'INSPECT/TALLY:('CNT ')'VAR-2.
\ No newline at end of file
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     inspect1.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   VENDOR FEED SCRUBBING.
+000700 DATE-WRITTEN.   2024-03-02.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    BATCH FIELD SCRUBBER.  FOR EVERY INBOUND TEXT FIELD, TALLIES *
+001200*    AND STRIPS LEADING ZEROS, THEN APPLIES WHATEVER CHARACTER   *
+001300*    SUBSTITUTION RULES ARE LISTED ON THE SUBRULES FILE - THE   *
+001400*    SINGLE "A" TO "2" AFTER INITIAL "C" SUBSTITUTION THE       *
+001500*    ORIGINAL ONE-LINE DEMONSTRATION HAD HARDCODED IS NOW JUST  *
+001600*    ONE ROW ON THAT FILE RATHER THAN PART OF THE PROGRAM.      *
+001700*                                                               *
+001800*  MODIFICATION HISTORY.                                      *
+001900*    2024-03-02  DL  ORIGINAL ONE-LINE DEMONSTRATION.          *
+002000*    2026-08-09  DL  GROWN INTO A BATCH SCRUBBER - READS        *
+002100*                    SCRUBIN, STRIPS LEADING ZEROS, AND APPLIES *
+002200*                    SUBSTITUTION RULES LOADED FROM SUBRULES    *
+002300*                    INSTEAD OF ONE HARDCODED REPLACING CLAUSE. *
+002310*    2026-08-09  DL  GUARDED THE LEADING-ZERO STRIP AGAINST AN   *
+002320*                    ALL-ZERO FIELD - CNT TALLIES TO 10 (THE     *
+002330*                    FULL LENGTH OF IR-TEXT-FIELD), WHICH MADE   *
+002340*                    THE REFERENCE MODIFICATION START ONE BYTE   *
+002350*                    PAST THE END OF THE FIELD.                  *
+002450*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT SCRUB-IN ASSIGN TO "SCRUBIN"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT SCRUB-OUT ASSIGN TO "SCRUBOUT"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT SUB-RULES ASSIGN TO "SUBRULES"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  SCRUB-IN.
+003800     COPY DLINSREC.
+003900
+004000 FD  SCRUB-OUT.
+004100     COPY DLINSOUT.
+004200
+004300 FD  SUB-RULES.
+004400     COPY DLSUBRUL.
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-SWITCHES.
+004800     05  WS-IN-EOF-SW         PIC X(01) VALUE "N".
+004900         88  WS-IN-EOF            VALUE "Y".
+005000     05  WS-RULE-EOF-SW       PIC X(01) VALUE "N".
+005100         88  WS-RULE-EOF          VALUE "Y".
+005200
+005300 01  CNT                      PIC 9(4) USAGE COMP-5 VALUE ZERO.
+005400
+005500 01  WS-RULE-COUNT            PIC 9(03) VALUE ZERO.
+005600 01  RULE-IDX                 PIC 9(03) VALUE ZERO.
+005700
+005800 01  WS-RULE-TABLE.
+005900     05  WS-RULE-ENTRY OCCURS 1 TO 20 TIMES
+006000             DEPENDING ON WS-RULE-COUNT
+006100             INDEXED BY WS-RULE-IDX.
+006200         10  WS-RULE-FROM     PIC X(01).
+006300         10  WS-RULE-TO       PIC X(01).
+006400         10  WS-RULE-AFTER-SW PIC X(01).
+006500         10  WS-RULE-AFTER    PIC X(01).
+006600
+006700 PROCEDURE DIVISION.
+006800*****************************************************************
+006900*  0000-MAINLINE.                                              *
+007000*****************************************************************
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007300     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+007400         UNTIL WS-IN-EOF.
+007500     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+007600     STOP RUN.
+007700
+007800*****************************************************************
+007900*  1000-INITIALIZE.                                            *
+008000*    LOADS THE SUBSTITUTION RULE TABLE FROM SUBRULES AND OPENS *
+008100*    THE SCRUB FILES.                                           *
+008200*****************************************************************
+008300 1000-INITIALIZE.
+008400     OPEN INPUT SUB-RULES.
+008500     READ SUB-RULES
+008600         AT END
+008700             SET WS-RULE-EOF TO TRUE
+008800     END-READ.
+008900     PERFORM 1100-LOAD-RULE THRU 1100-EXIT
+009000         UNTIL WS-RULE-EOF.
+009100     CLOSE SUB-RULES.
+009200
+009300     OPEN INPUT SCRUB-IN.
+009400     OPEN OUTPUT SCRUB-OUT.
+009500     READ SCRUB-IN
+009600         AT END
+009700             SET WS-IN-EOF TO TRUE
+009800     END-READ.
+009900 1000-EXIT.
+010000     EXIT.
+010100
+010200*****************************************************************
+010300*  1100-LOAD-RULE.                                             *
+010400*****************************************************************
+010500 1100-LOAD-RULE.
+010600     ADD 1 TO WS-RULE-COUNT.
+010700     MOVE SR-FROM-CHAR  TO WS-RULE-FROM(WS-RULE-COUNT).
+010800     MOVE SR-TO-CHAR    TO WS-RULE-TO(WS-RULE-COUNT).
+010900     MOVE SR-AFTER-SW   TO WS-RULE-AFTER-SW(WS-RULE-COUNT).
+011000     MOVE SR-AFTER-CHAR TO WS-RULE-AFTER(WS-RULE-COUNT).
+011100     READ SUB-RULES
+011200         AT END
+011300             SET WS-RULE-EOF TO TRUE
+011400     END-READ.
+011500 1100-EXIT.
+011600     EXIT.
+011700
+011800*****************************************************************
+011900*  2000-PROCESS-RECORD.                                        *
+012000*    TALLIES AND STRIPS THE FIELD'S LEADING ZEROS, THEN RUNS   *
+012100*    IT THROUGH EVERY CONFIGURED SUBSTITUTION RULE IN ORDER.   *
+012200*****************************************************************
+012300 2000-PROCESS-RECORD.
+012400     MOVE ZERO TO CNT.
+012500     MOVE IR-TEXT-FIELD TO IO-ORIGINAL-FIELD.
+012600     INSPECT IR-TEXT-FIELD TALLYING CNT FOR LEADING "0".
+012700     PERFORM 2100-APPLY-RULE THRU 2100-EXIT
+012800         VARYING RULE-IDX FROM 1 BY 1
+012900         UNTIL RULE-IDX > WS-RULE-COUNT.
+013000     PERFORM 2200-STRIP-LEADING-ZEROS THRU 2200-EXIT.
+013100     MOVE CNT TO IO-LEADING-ZEROS.
+013200     WRITE IO-OUTPUT-RECORD.
+013300     DISPLAY 'INSPECT/TALLY:(' CNT ')' IO-STRIPPED-FIELD.
+013400     READ SCRUB-IN
+013500         AT END
+013600             SET WS-IN-EOF TO TRUE
+013700     END-READ.
+013800 2000-EXIT.
+013900     EXIT.
+014000
+014100*****************************************************************
+014200*  2100-APPLY-RULE.                                            *
+014300*****************************************************************
+014400 2100-APPLY-RULE.
+014500     IF WS-RULE-AFTER-SW(RULE-IDX) = "Y"
+014600         INSPECT IR-TEXT-FIELD
+014700             REPLACING FIRST WS-RULE-FROM(RULE-IDX)
+014800                       BY WS-RULE-TO(RULE-IDX)
+014900                       AFTER INITIAL WS-RULE-AFTER(RULE-IDX)
+015000     ELSE
+015100         INSPECT IR-TEXT-FIELD
+015200             REPLACING FIRST WS-RULE-FROM(RULE-IDX)
+015300                       BY WS-RULE-TO(RULE-IDX)
+015400     END-IF.
+015500 2100-EXIT.
+015600     EXIT.
+015700
+015800*****************************************************************
+015900*  2200-STRIP-LEADING-ZEROS.                                   *
+016000*****************************************************************
+016100 2200-STRIP-LEADING-ZEROS.
+016200     MOVE SPACES TO IO-STRIPPED-FIELD.
+016250     EVALUATE TRUE
+016300         WHEN CNT = 0
+016400             MOVE IR-TEXT-FIELD TO IO-STRIPPED-FIELD
+016450         WHEN CNT < 10
+016460             MOVE IR-TEXT-FIELD(CNT + 1:) TO IO-STRIPPED-FIELD
+016470         WHEN OTHER
+016480             CONTINUE
+016490     END-EVALUATE.
+016800 2200-EXIT.
+016900     EXIT.
+017000
+017100*****************************************************************
+017200*  9000-FINALIZE.                                              *
+017300*****************************************************************
+017400 9000-FINALIZE.
+017500     CLOSE SCRUB-IN.
+017600     CLOSE SCRUB-OUT.
+017700 9000-EXIT.
+017800     EXIT.
