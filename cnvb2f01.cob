@@ -0,0 +1,47 @@
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     CNVB2F01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DATA CONVERSION UTILITIES.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    CALLABLE BINARY-TO-FLOAT CONVERSION ROUTINE.  CONVERTS A   *
+001200*    COMP BINARY VALUE TO A COMP-1 FLOATING-POINT VALUE, THEN   *
+001300*    CONVERTS IT BACK AND TELLS THE CALLER WHETHER THE VALUE    *
+001400*    ROUND-TRIPPED EXACTLY, SO ANY INTERFACE PROGRAM THAT NEEDS *
+001500*    THIS CONVERSION DOES NOT HAVE TO HAND-ROLL ITS OWN         *
+001600*    PRECISION-LOSS CHECK.                                      *
+001700*                                                               *
+001800*  MODIFICATION HISTORY.                                      *
+001900*    2026-08-09  DL  ORIGINAL CALLABLE ROUTINE, PULLED OUT OF   *
+002000*                    MOVE16'S INLINE CONVERSION LOGIC.          *
+002100*****************************************************************
+002200 DATA DIVISION.
+002300 LINKAGE SECTION.
+002400 01  LS-BINARY-VALUE          PIC S9(9) COMP.
+002500 01  LS-FLOAT-VALUE           COMP-1.
+002600 01  LS-ROUNDTRIP-VALUE       PIC S9(9) COMP.
+002700 01  LS-ROUNDTRIP-SW          PIC X(01).
+002800     88  LS-ROUNDTRIP-OK          VALUE "Y".
+002900     88  LS-ROUNDTRIP-LOST        VALUE "N".
+003000
+003300 PROCEDURE DIVISION USING LS-BINARY-VALUE
+003400                          LS-FLOAT-VALUE
+003450                          LS-ROUNDTRIP-VALUE
+003500                          LS-ROUNDTRIP-SW.
+003600*****************************************************************
+003700*  0000-MAINLINE.                                              *
+003800*****************************************************************
+003900 0000-MAINLINE.
+004000     MOVE LS-BINARY-VALUE TO LS-FLOAT-VALUE.
+004100     MOVE LS-FLOAT-VALUE  TO LS-ROUNDTRIP-VALUE.
+004200     IF LS-ROUNDTRIP-VALUE = LS-BINARY-VALUE
+004300         SET LS-ROUNDTRIP-OK TO TRUE
+004400     ELSE
+004500         SET LS-ROUNDTRIP-LOST TO TRUE
+004600     END-IF.
+004700     GOBACK.
