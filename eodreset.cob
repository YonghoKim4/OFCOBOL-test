@@ -0,0 +1,122 @@
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     EODRESET.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   OVERNIGHT TABLE RESET.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    SINGLE END-OF-DAY DRIVER THAT RUNS EVERY WORKING-STORAGE  *
+001200*    TABLE RESET IN THE SUITE IN ONE CONTROLLED, KNOWN ORDER,  *
+001300*    INSTEAD OF LEAVING INIT2 AND INIT4 TO BE RUN SEPARATELY   *
+001400*    AND INDEPENDENTLY BY OPS.  EACH STEP'S START AND          *
+001500*    COMPLETION IS WRITTEN TO EODLOG SO OVERNIGHT PROCESSING   *
+001600*    STARTS FROM A CLEAN, AUDITABLE STATE.                     *
+001700*                                                               *
+001800*  MODIFICATION HISTORY.                                      *
+001900*    2026-08-09  DL  ORIGINAL DRIVER, CALLING INIT2 THEN INIT4  *
+002000*                    WITH A COMPLETION LOG AROUND EACH STEP.    *
+002010*    2026-08-09  DL  EODLOG LINES WERE STAMPED WITH A ZERO DATE   *
+002020*                    AND TIME, DEFEATING THE AUDITABLE-STATE      *
+002030*                    PURPOSE ABOVE - EACH LINE NOW CARRIES THE    *
+002040*                    ACTUAL RUN DATE AND THE CLOCK TIME AT THE    *
+002050*                    MOMENT THAT LINE WAS WRITTEN.                *
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT LOG-OUT ASSIGN TO "EODLOG"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  LOG-OUT.
+003100     COPY DLEODLOG.
+003200
+003300 WORKING-STORAGE SECTION.
+003400 01  WS-STEP-NUMBER           PIC 9(02) VALUE ZERO.
+003450 01  WS-STEP-PROGRAM          PIC X(08) VALUE SPACES.
+003460 01  WS-PROCESS-DATE          PIC 9(08) VALUE ZERO.
+003470 01  WS-PROCESS-TIME          PIC 9(08) VALUE ZERO.
+003500
+003600 PROCEDURE DIVISION.
+003700*****************************************************************
+003800*  0000-MAINLINE.                                              *
+003900*    RUNS EVERY RESET STEP IN ORDER.  A NEW STEP IS ADDED HERE *
+004000*    AS ANOTHER PERFORM, NOT BY CHANGING THE ORDER ALREADY     *
+004100*    ESTABLISHED BELOW.                                        *
+004200*****************************************************************
+004300 0000-MAINLINE.
+004310     ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD.
+004400     OPEN OUTPUT LOG-OUT.
+004500     PERFORM 1000-RUN-INIT2 THRU 1000-EXIT.
+004600     PERFORM 2000-RUN-INIT4 THRU 2000-EXIT.
+004700     CLOSE LOG-OUT.
+004800     DISPLAY "EODRESET COMPLETE".
+004900     GOBACK.
+005000
+005100*****************************************************************
+005200*  1000-RUN-INIT2.                                             *
+005300*    STEP 1 - INIT2'S DFTPARM-DRIVEN REPLACEMENT-VALUE RESET.  *
+005400*****************************************************************
+005500 1000-RUN-INIT2.
+005600     ADD 1 TO WS-STEP-NUMBER.
+005650     MOVE "init2"   TO WS-STEP-PROGRAM.
+005700     PERFORM 9000-LOG-STEP THRU 9000-EXIT.
+005800     CALL "init2".
+005900     PERFORM 9100-LOG-DONE THRU 9100-EXIT.
+006000 1000-EXIT.
+006100     EXIT.
+006200
+006300*****************************************************************
+006400*  2000-RUN-INIT4.                                             *
+006500*    STEP 2 - INIT4'S SNAPSHOT-AND-SELECTIVE-REINITIALIZE OF   *
+006600*    THE ARRAY_VAL TABLE.                                      *
+006700*****************************************************************
+006800 2000-RUN-INIT4.
+006900     ADD 1 TO WS-STEP-NUMBER.
+006950     MOVE "init4"   TO WS-STEP-PROGRAM.
+007000     PERFORM 9000-LOG-STEP THRU 9000-EXIT.
+007100     CALL "init4".
+007200     PERFORM 9100-LOG-DONE THRU 9100-EXIT.
+007300 2000-EXIT.
+007400     EXIT.
+007500
+007600*****************************************************************
+007700*  9000-LOG-STEP.                                              *
+007800*    LOGS THAT THE CURRENT STEP IS STARTING.                   *
+007900*****************************************************************
+008000 9000-LOG-STEP.
+008100     MOVE WS-STEP-NUMBER TO EL-STEP-NUMBER.
+008200     MOVE "STARTED "     TO EL-STEP-STATUS.
+008300     PERFORM 9200-WRITE-LOG-LINE THRU 9200-EXIT.
+008400 9000-EXIT.
+008500     EXIT.
+008600
+008700*****************************************************************
+008800*  9100-LOG-DONE.                                              *
+008900*    LOGS THAT THE CURRENT STEP COMPLETED.                     *
+009000*****************************************************************
+009100 9100-LOG-DONE.
+009200     MOVE WS-STEP-NUMBER TO EL-STEP-NUMBER.
+009300     MOVE "COMPLETE"     TO EL-STEP-STATUS.
+009400     PERFORM 9200-WRITE-LOG-LINE THRU 9200-EXIT.
+009500 9100-EXIT.
+009600     EXIT.
+009700
+009800*****************************************************************
+009900*  9200-WRITE-LOG-LINE.                                        *
+010000*    COMMON LOG-LINE WRITER SHARED BY 9000-LOG-STEP AND        *
+010100*    9100-LOG-DONE.                                             *
+010200*****************************************************************
+010300 9200-WRITE-LOG-LINE.
+010350     ACCEPT WS-PROCESS-TIME FROM TIME.
+010400     MOVE WS-STEP-PROGRAM  TO EL-STEP-PROGRAM.
+010500     MOVE WS-PROCESS-DATE  TO EL-STEP-DATE.
+010600     MOVE WS-PROCESS-TIME  TO EL-STEP-TIME.
+010700     WRITE EL-LOG-LINE.
+010800 9200-EXIT.
+010900     EXIT.
