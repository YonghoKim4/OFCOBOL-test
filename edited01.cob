@@ -1,20 +1,210 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    COMPUTE18.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A PIC S9(11)V9(3) VALUE 1.
-       01 B PIC S9(11) VALUE 1.
-       01 C PIC ---9.99.
-       PROCEDURE DIVISION.
-
-       DISPLAY A.
-       DISPLAY B.
-       COMPUTE C = 100.00 * A / B
-        NOT ON SIZE ERROR GO TO LAB1.
-       DISPLAY "SIZE FAIL".
-       STOP RUN.
-
-       LAB1.
-       IF C = " 100.00" DISPLAY "SUCCESS:" C
-       ELSE DISPLAY "FAIL:" C.
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     COMPUTE18.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   ORDER PROCESSING.
+000700 DATE-WRITTEN.   2024-05-06.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    PRICE EXTENSION REPORT.  READS THE DAY'S ORDER FILE,      *
+001200*    EXTENDS EACH LINE WITH THE SAME "100.00 * RATE / QTY"     *
+001300*    COMPUTE SHOWN IN THE ORIGINAL ONE-LINE DEMONSTRATION, AND *
+001400*    PRINTS THE RESULT WITH COMMAS AND A TRAILING CR FOR       *
+001500*    CREDIT LINES.  ANY LINE THAT FAILS THE COMPUTE ON SIZE    *
+001600*    ERROR IS ROUTED TO AN EXCEPTIONS PAGE INSTEAD OF JUST     *
+001700*    BEING DISPLAYED.                                          *
+001800*                                                               *
+001900*  MODIFICATION HISTORY.                                      *
+002000*    2024-05-06  DL  ORIGINAL ONE-LINE DEMONSTRATION.          *
+002100*    2026-08-09  DL  GROWN INTO THE PRICE EXTENSION REPORT -   *
+002200*                    READS ORDER-IN, WRITES PRICE-RPT AND      *
+002300*                    EXCP-RPT INSTEAD OF ONE DISPLAY LINE.     *
+002310*    2026-08-09  DL  STAMPS EACH PRICE-RPT DETAIL LINE WITH    *
+002320*                    THE ACTUAL RUN DATE.                       *
+002330*    2026-08-09  DL  THE QUANTITY IS NOW CHECKED FOR ZERO       *
+002340*                    THROUGH THE SHARED DIVCHK01 ROUTINE (ALSO  *
+002350*                    USED BY DIVIDE01 AND DIVALLOC) AHEAD OF    *
+002360*                    THE COMPUTE, INSTEAD OF RELYING ON ON      *
+002370*                    SIZE ERROR ALONE TO CATCH A ZERO QTY.      *
+002380*    2026-08-09  DL  APPENDS AN END-OF-RUN SUMMARY RECORD TO    *
+002390*                    RUNSUM WITH RECORDS READ, POSTED, AND      *
+002395*                    EXCEPTED SO OPS CAN CONFIRM THE EXPECTED    *
+002398*                    VOLUME RAN.                                *
+002396*    2026-08-09  DL  CORRECTED THE RUNSUM PROGRAM TAG - IT WAS  *
+002397*                    BEING WRITTEN AS THE MISSPELLED "CMPUTE18" *
+002399*                    INSTEAD OF THE INTENDED "COMPUTE1".         *
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT ORDER-IN ASSIGN TO "ORDERIN"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT PRICE-RPT ASSIGN TO "PRICERPT"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT EXCP-RPT ASSIGN TO "PRICEEXC"
+003300         ORGANIZATION IS SEQUENTIAL.
+003350     SELECT RUN-SUM ASSIGN TO "RUNSUM"
+003360         ORGANIZATION IS SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  ORDER-IN.
+003800     COPY DLORDLN.
+003900
+004000 FD  PRICE-RPT.
+004100     COPY DLPRCDET.
+004200
+004300 FD  EXCP-RPT.
+004400     COPY DLPRCEXC.
+004450
+004460 FD  RUN-SUM.
+004470     COPY DLRUNSUM.
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-SWITCHES.
+004800     05  WS-EOF-SW            PIC X(01) VALUE "N".
+004900         88  WS-EOF                VALUE "Y".
+005000
+005100 01  WS-EXTENDED-PRICE        PIC S9(09)V99 VALUE ZERO.
+005200 01  WS-ED-2DEC               PIC ZZZ,ZZZ,ZZ9.99CR.
+005300 01  WS-ED-0DEC               PIC ZZZ,ZZZ,ZZ9CR.
+005400 01  WS-ED-3DEC               PIC ZZZ,ZZZ,Z9.999CR.
+005450 01  WS-PROCESS-DATE          PIC 9(08) VALUE ZERO.
+005460 01  WS-DIVISOR-CHK           PIC S9(09)V9(02) VALUE ZERO.
+005470 01  WS-ZERO-SW               PIC X(01) VALUE "N".
+005480     88  WS-DIVISOR-NOT-ZERO      VALUE "N".
+005490     88  WS-DIVISOR-IS-ZERO       VALUE "Y".
+005492 01  WS-READ-COUNT            PIC 9(09) COMP VALUE ZERO.
+005494 01  WS-POSTED-COUNT          PIC 9(09) COMP VALUE ZERO.
+005496 01  WS-EXCP-COUNT            PIC 9(09) COMP VALUE ZERO.
+005500
+005600 PROCEDURE DIVISION.
+005700*****************************************************************
+005800*  0000-MAINLINE.                                              *
+005900*****************************************************************
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006200     PERFORM 2000-PROCESS-LINE THRU 2000-EXIT
+006300         UNTIL WS-EOF.
+006400     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+006500     STOP RUN.
+006600
+006700*****************************************************************
+006800*  1000-INITIALIZE.                                            *
+006900*****************************************************************
+007000 1000-INITIALIZE.
+007050     ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD.
+007100     OPEN INPUT ORDER-IN.
+007200     OPEN OUTPUT PRICE-RPT.
+007300     OPEN OUTPUT EXCP-RPT.
+007350     OPEN EXTEND RUN-SUM.
+007400     READ ORDER-IN
+007500         AT END
+007600             SET WS-EOF TO TRUE
+007650         NOT AT END
+007680             ADD 1 TO WS-READ-COUNT
+007700     END-READ.
+007800 1000-EXIT.
+007900     EXIT.
+008000
+008100*****************************************************************
+008200*  2000-PROCESS-LINE.                                          *
+008300*    SAME COMPUTE AS THE ORIGINAL ONE-LINE DEMONSTRATION,      *
+008400*    APPLIED TO EACH ORDER LINE ON THE FILE.  THE PRINTED       *
+008500*    PICTURE USED TO EDIT THE RESULT IS SELECTED BY THE ORDER   *
+008600*    LINE'S CURRENCY CODE RATHER THAN BEING FIXED AT 2          *
+008700*    DECIMALS FOR EVERY CURRENCY.                               *
+008800*****************************************************************
+008900 2000-PROCESS-LINE.
+008950     PERFORM 2050-CHECK-DIVISOR THRU 2050-EXIT.
+008960     IF WS-DIVISOR-IS-ZERO
+008970         PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+008980     ELSE
+009000         COMPUTE WS-EXTENDED-PRICE = 100.00 * OL-RATE / OL-QTY
+009100             ON SIZE ERROR
+009200                 PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+009300             NOT ON SIZE ERROR
+009400                 PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+009500         END-COMPUTE
+009550     END-IF.
+009600     READ ORDER-IN
+009700         AT END
+009800             SET WS-EOF TO TRUE
+009850         NOT AT END
+009880             ADD 1 TO WS-READ-COUNT
+009900     END-READ.
+010000 2000-EXIT.
+010100     EXIT.
+010120
+010150*****************************************************************
+010160*  2050-CHECK-DIVISOR.                                          *
+010170*    CALLS THE SHARED DIVCHK01 ROUTINE SO THE ZERO-QUANTITY     *
+010180*    CHECK IS THE SAME ONE USED BY DIVIDE01 AND DIVALLOC.       *
+010190*****************************************************************
+010200 2050-CHECK-DIVISOR.
+010210     MOVE OL-QTY TO WS-DIVISOR-CHK.
+010220     CALL "DIVCHK01" USING WS-DIVISOR-CHK WS-ZERO-SW.
+010230 2050-EXIT.
+010240     EXIT.
+010250
+010300*****************************************************************
+010400*  2100-WRITE-EXCEPTION.                                       *
+010500*****************************************************************
+010600 2100-WRITE-EXCEPTION.
+010700     MOVE OL-ORDER-KEY TO PE-EXC-ORDER-KEY.
+010750     IF WS-DIVISOR-IS-ZERO
+010760         MOVE "EXTENDED PRICE COMPUTE FAILED - QTY ZERO"
+010770             TO PE-EXC-REASON
+010780     ELSE
+010790         MOVE "EXTENDED PRICE COMPUTE FAILED ON SIZE ERROR"
+010800             TO PE-EXC-REASON
+010810     END-IF.
+011000     WRITE PE-EXCEPTION-LINE.
+011050     ADD 1 TO WS-EXCP-COUNT.
+011100 2100-EXIT.
+011200     EXIT.
+011300
+011400*****************************************************************
+011500*  2200-WRITE-DETAIL.                                          *
+011600*****************************************************************
+011700 2200-WRITE-DETAIL.
+011800     MOVE OL-ORDER-KEY      TO PE-ORDER-KEY.
+011900     MOVE OL-CURRENCY-CODE  TO PE-CURRENCY-CODE.
+011950     MOVE WS-PROCESS-DATE   TO PE-PROCESS-DATE.
+012000     EVALUATE OL-CURRENCY-CODE
+012100         WHEN "JPY"
+012200             MOVE WS-EXTENDED-PRICE TO WS-ED-0DEC
+012300             MOVE WS-ED-0DEC        TO PE-EXTENDED-ED
+012400         WHEN "KWD"
+012500         WHEN "BHD"
+012600             MOVE WS-EXTENDED-PRICE TO WS-ED-3DEC
+012700             MOVE WS-ED-3DEC        TO PE-EXTENDED-ED
+012800         WHEN OTHER
+012900             MOVE WS-EXTENDED-PRICE TO WS-ED-2DEC
+013000             MOVE WS-ED-2DEC        TO PE-EXTENDED-ED
+013100     END-EVALUATE.
+013200     WRITE PE-DETAIL-LINE.
+013250     ADD 1 TO WS-POSTED-COUNT.
+013300 2200-EXIT.
+013400     EXIT.
+013500
+013600*****************************************************************
+013700*  9000-FINALIZE.                                              *
+013800*****************************************************************
+013900 9000-FINALIZE.
+013910     MOVE "COMPUTE1"        TO DL-RSM-PROGRAM.
+013920     MOVE WS-READ-COUNT     TO DL-RSM-RECORDS-READ.
+013930     MOVE WS-POSTED-COUNT   TO DL-RSM-RECORDS-POSTED.
+013940     MOVE WS-EXCP-COUNT     TO DL-RSM-RECORDS-EXCP.
+013950     MOVE WS-PROCESS-DATE   TO DL-RSM-DATE.
+013960     MOVE ZERO              TO DL-RSM-TIME.
+013970     WRITE DL-RUNSUM-REC.
+014000     CLOSE ORDER-IN.
+014100     CLOSE PRICE-RPT.
+014200     CLOSE EXCP-RPT.
+014250     CLOSE RUN-SUM.
+014300 9000-EXIT.
+014400     EXIT.
