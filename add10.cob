@@ -0,0 +1,326 @@
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     ADDROLL1.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    MONTH-END ROLLUP BATCH BUILT ON ADD01'S (ADD09) ADD CORR   *
+001200*    CONSOLIDATION PATTERN.  ADD09 ONLY EVER CONSOLIDATES ONE   *
+001300*    GR-SHAPED RECORD INTO ONE GR2-SHAPED RECORD.  THIS PROGRAM *
+001400*    SORTS AN ENTIRE FILE OF GR-SHAPED TRANSACTION RECORDS BY   *
+001500*    ITEM-02 (THE COST-CENTER CODE ADD CORR ITSELF IGNORES)    *
+001600*    AND ACCUMULATES EACH COST-CENTER'S RECORDS, ONE ADD CORR   *
+001700*    AT A TIME, INTO ITS OWN GR2-SHAPED TOTAL, WRITTEN ON THE   *
+001800*    CONTROL BREAK TO THE NEXT COST CENTER.  SORTING FIRST      *
+001900*    MEANS EVERY COST CENTER'S RECORDS ARE ADJACENT AND SUMMED  *
+002000*    IN ONE PASS, INSTEAD OF A NESTED-LOOP SEARCH FOR EACH      *
+002100*    RECORD'S MATCHING RUNNING TOTAL AS VOLUMES GROW.  THE SAME *
+002200*    FIELD-RECONCILIATION REPORT ADD09 WRITES IS WRITTEN ONCE   *
+002300*    UP FRONT (THE NAME-MATCHING RULE ADD CORR FOLLOWS DOES NOT *
+002400*    CHANGE FROM ONE RECORD TO THE NEXT), AND A RUNNING         *
+002500*    BEFORE/AFTER AUDIT TRAIL OF EACH COST CENTER'S TOTAL IS    *
+002600*    WRITTEN PER TRANSACTION VIA THE SHARED DLAUDIT.CPY RECORD. *
+002700*                                                               *
+002800*  MODIFICATION HISTORY.                                      *
+002900*    2026-08-09  DL  ORIGINAL MONTH-END ROLLUP BATCH, GROWN     *
+003000*                    FROM ADD09'S SINGLE-PAIR ADD CORR DEMO.    *
+003010*    2026-08-09  DL  ADDED A SORT ON ITEM-02 AHEAD OF THE       *
+003020*                    CONSOLIDATION SO RECORDS ARE ACCUMULATED   *
+003030*                    ONE COST CENTER AT A TIME INSTEAD OF ALL   *
+003040*                    BEING ROLLED INTO A SINGLE GRAND TOTAL.     *
+003041*    2026-08-09  DL  THE BEFORE/AFTER AUDIT CAPTURE WAS READING *
+003042*                    ITEM-04 OF GR2, BUT ADD CORR ONLY TOUCHES  *
+003043*                    FIELDS THAT EXIST IN BOTH GR-SORT-REC AND   *
+003044*                    GR2 BY NAME (ITEM-01/ITEM-02) - ITEM-04 IS  *
+003045*                    NEVER TOUCHED AND STAYS AT THE ZERO FROM    *
+003046*                    INITIALIZE GR2.  CORRECTED TO ITEM-01 OF    *
+003047*                    GR2, THE FIELD THE ADD CORR ACTUALLY        *
+003048*                    ACCUMULATES INTO.                          *
+003049*    2026-08-09  DL  ADDED AN ON SIZE ERROR GUARD AROUND THE     *
+003050*                    ADD CORR - GR2 ITEM-01 IS UNSIGNED PIC      *
+003051*                    9999 AND THE ADD RUNS ONCE PER TRANSACTION  *
+003052*                    RECORD IN A COST CENTER'S SORT GROUP, SAME  *
+003053*                    AS THE OTHER RUNNING-TOTAL ACCUMULATORS IN  *
+003054*                    THE DAILY LEDGER SUITE.  AN OVERFLOW NOW    *
+003055*                    ROUTES TO A NEW RLUPEXCP EXCEPTION FILE     *
+003056*                    INSTEAD OF TRUNCATING THE TOTAL SILENTLY.   *
+003058*    2026-08-09  DL  JOINS THE OTHER ROLLUP-STYLE PROGRAMS IN     *
+003059*                    APPENDING AN END-OF-RUN SUMMARY RECORD TO    *
+003060*                    RUNSUM WITH RECORDS READ/POSTED/EXCEPTED SO  *
+003061*                    OPS CAN CONFIRM THE EXPECTED VOLUME RAN.     *
+003062*                    PICKED UP THE WS-PROCESS-DATE ACCEPT THIS    *
+003063*                    NEEDED, SO THE AUDIT AND EXCEPTION RECORDS   *
+003064*                    NO LONGER CARRY A ZERO RUN DATE EITHER.      *
+003070*****************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT GR-TRANS ASSIGN TO "GRTRANS"
+003500         ORGANIZATION IS SEQUENTIAL.
+003600     SELECT SORT-WORK ASSIGN TO "RLUPSRT".
+003700     SELECT GR2-OUT ASSIGN TO "GR2TOTAL"
+003800         ORGANIZATION IS SEQUENTIAL.
+003900     SELECT RECON-RPT ASSIGN TO "RLUPRCN"
+004000         ORGANIZATION IS SEQUENTIAL.
+004100     SELECT AUDIT-OUT ASSIGN TO "RLUPAUD"
+004200         ORGANIZATION IS SEQUENTIAL.
+004210     SELECT EXCP-OUT ASSIGN TO "RLUPEXCP"
+004220         ORGANIZATION IS SEQUENTIAL.
+004230     SELECT RUN-SUM ASSIGN TO "RUNSUM"
+004240         ORGANIZATION IS SEQUENTIAL.
+004300
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  GR-TRANS.
+004700     COPY DLGRTRAN.
+004800
+004900 SD  SORT-WORK.
+005000     COPY DLGRTRAN
+005100         REPLACING ==GR-TRAN-REC== BY ==GR-SORT-REC==.
+005200
+005300 FD  GR2-OUT.
+005400     COPY DLGRTOT.
+005500
+005600 FD  RECON-RPT.
+005700     COPY DLRECON.
+005800
+005900 FD  AUDIT-OUT.
+006000     COPY DLAUDIT.
+006050
+006060 FD  EXCP-OUT.
+006070     COPY DLEXCP.
+006075 FD  RUN-SUM.
+006080     COPY DLRUNSUM.
+006100
+006200 WORKING-STORAGE SECTION.
+006300 01  WS-SWITCHES.
+006400     05  WS-SORT-EOF-SW       PIC X(01) VALUE "N".
+006500         88  WS-SORT-EOF          VALUE "Y".
+006600     05  WS-FIRST-GROUP-SW    PIC X(01) VALUE "Y".
+006700         88  WS-FIRST-GROUP       VALUE "Y".
+006800         88  WS-NOT-FIRST-GROUP   VALUE "N".
+006810     05  WS-OVERFLOW-SW       PIC X(01) VALUE "N".
+006820         88  WS-OVERFLOW          VALUE "Y".
+006900
+007000 01  WS-RECORD-COUNT          PIC 9(07) COMP VALUE ZERO.
+007100 01  WS-CURRENT-KEY           PIC XXXX VALUE SPACES.
+007200 01  GR2.
+007300     03  ITEM-01              PIC 9999 VALUE ZERO.
+007400     03  ITEM-02              PIC XXXX VALUE SPACES.
+007500     03  ITEM-04              PIC 9999 VALUE ZERO.
+007600
+007700 01  WS-AUD-BEFORE            PIC S9(13)V9(02) VALUE ZERO.
+007800 01  WS-AUD-AFTER             PIC S9(13)V9(02) VALUE ZERO.
+007810 01  WS-PROCESS-DATE          PIC 9(08) VALUE ZERO.
+007820 01  WS-POSTED-COUNT          PIC 9(07) COMP VALUE ZERO.
+007830 01  WS-EXCP-COUNT            PIC 9(07) COMP VALUE ZERO.
+007900
+008000 PROCEDURE DIVISION.
+008100*****************************************************************
+008200*  0000-MAINLINE.                                              *
+008300*    SORTS GRTRANS BY ITEM-02 (COST CENTER) AND HANDS THE       *
+008400*    SORTED RECORDS TO 3000-CONSOLIDATE-SORTED, WHICH DOES THE  *
+008500*    PER-COST-CENTER CONTROL-BREAK ACCUMULATION AND WRITES ONE  *
+008600*    GR2-SHAPED TOTAL PER COST CENTER.                          *
+008700*****************************************************************
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009000     SORT SORT-WORK
+009100         ON ASCENDING KEY ITEM-02 OF GR-SORT-REC
+009200         USING GR-TRANS
+009300         OUTPUT PROCEDURE IS 3000-CONSOLIDATE-SORTED
+009310             THRU 3000-EXIT.
+009400     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+009500     STOP RUN.
+009600
+009700*****************************************************************
+009800*  1000-INITIALIZE.                                            *
+009900*    OPENS THE OUTPUT FILES AND WRITES THE ONE-TIME FIELD-      *
+010000*    RECONCILIATION HEADER.  GR-TRANS ITSELF IS OPENED, READ,   *
+010100*    AND CLOSED BY THE SORT STATEMENT'S USING CLAUSE.           *
+010200*****************************************************************
+010300 1000-INITIALIZE.
+010310     ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD.
+010400     OPEN OUTPUT GR2-OUT.
+010500     OPEN OUTPUT RECON-RPT.
+010600     OPEN OUTPUT AUDIT-OUT.
+010650     OPEN OUTPUT EXCP-OUT.
+010660     OPEN EXTEND RUN-SUM.
+010700     PERFORM 1100-WRITE-RECON-HEADER THRU 1100-EXIT.
+010800 1000-EXIT.
+010900     EXIT.
+011000
+011100*****************************************************************
+011200*  1100-WRITE-RECON-HEADER.                                    *
+011300*    SAME FOUR-LINE FIELD-MATCHING EXPLANATION ADD09 WRITES -   *
+011400*    THE RULE ADD CORR FOLLOWS IS FIXED BY THE TWO RECORD       *
+011500*    LAYOUTS, NOT BY ANY ONE TRANSACTION, SO IT IS ONLY WRITTEN *
+011600*    ONCE PER RUN RATHER THAN ONCE PER RECORD.                   *
+011700*****************************************************************
+011800 1100-WRITE-RECON-HEADER.
+011900     MOVE "ITEM-01"  TO RCN-SENDING-FIELD.
+012000     MOVE "ITEM-01"  TO RCN-RECEIVING-FIELD.
+012100     MOVE "ADDED"    TO RCN-DISPOSITION.
+012200     MOVE "SAME NAME IN BOTH GROUPS, NUMERIC"
+012300         TO RCN-REASON.
+012400     WRITE RCN-REPORT-LINE.
+012500
+012600     MOVE "ITEM-02"  TO RCN-SENDING-FIELD.
+012700     MOVE SPACES     TO RCN-RECEIVING-FIELD.
+012800     MOVE "SKIPPED"  TO RCN-DISPOSITION.
+012900     MOVE "ALPHANUMERIC - SKIPPED, BUT USED AS SORT KEY"
+013000         TO RCN-REASON.
+013100     WRITE RCN-REPORT-LINE.
+013200
+013300     MOVE "ITEM-03"  TO RCN-SENDING-FIELD.
+013400     MOVE SPACES     TO RCN-RECEIVING-FIELD.
+013500     MOVE "SKIPPED"  TO RCN-DISPOSITION.
+013600     MOVE "NO MATCHING FIELD NAME IN GR2 (HAS ITEM-04)"
+013700         TO RCN-REASON.
+013800     WRITE RCN-REPORT-LINE.
+013900
+014000     MOVE SPACES     TO RCN-SENDING-FIELD.
+014100     MOVE "ITEM-04"  TO RCN-RECEIVING-FIELD.
+014200     MOVE "SKIPPED"  TO RCN-DISPOSITION.
+014300     MOVE "NO MATCHING FIELD NAME IN GR (HAS ITEM-03)"
+014400         TO RCN-REASON.
+014500     WRITE RCN-REPORT-LINE.
+014600 1100-EXIT.
+014700     EXIT.
+014800
+014900*****************************************************************
+015000*  2100-WRITE-AUDIT.                                           *
+015100*****************************************************************
+015200 2100-WRITE-AUDIT.
+015300     MOVE "ADDROLL1"      TO DL-AUD-PROGRAM.
+015400     MOVE "ROLLUP"        TO DL-AUD-OPERATION.
+015500     MOVE WS-CURRENT-KEY  TO DL-AUD-KEY.
+015600     MOVE WS-AUD-BEFORE   TO DL-AUD-BEFORE-VALUE.
+015700     MOVE WS-AUD-AFTER    TO DL-AUD-AFTER-VALUE.
+015800     MOVE WS-PROCESS-DATE TO DL-AUD-DATE.
+015900     MOVE ZERO            TO DL-AUD-TIME.
+016000     WRITE DL-AUDIT-REC.
+016100 2100-EXIT.
+016200     EXIT.
+016210
+016220*****************************************************************
+016230*  2150-WRITE-EXCEPTION.                                        *
+016240*    RECORDS A COST CENTER'S ADD CORR OVERFLOW CONDITION TO THE *
+016250*    EXCEPTION FILE INSTEAD OF LETTING GR2 ITEM-01 TRUNCATE     *
+016260*    SILENTLY - ITEM-01 IS UNSIGNED PIC 9999 AND THIS RUNS ONCE *
+016270*    PER TRANSACTION RECORD OVER REAL TRANSACTION VOLUMES.      *
+016280*****************************************************************
+016290 2150-WRITE-EXCEPTION.
+016300     MOVE "ADDROLL1"  TO DL-EXC-PROGRAM.
+016310     MOVE WS-CURRENT-KEY TO DL-EXC-KEY.
+016320     MOVE "OVFL"      TO DL-EXC-REASON-CODE.
+016330     MOVE "ADD CORR WOULD OVERFLOW GR2 ITEM-01" TO
+016340         DL-EXC-REASON-TEXT.
+016350     MOVE ITEM-01 OF GR-SORT-REC TO DL-EXC-AMOUNT.
+016360     MOVE WS-PROCESS-DATE TO DL-EXC-DATE.
+016370     MOVE ZERO        TO DL-EXC-TIME.
+016380     SET DL-EXC-NOT-RESUBMITTED TO TRUE.
+016390     WRITE DL-EXCP-REC.
+016392     ADD 1 TO WS-EXCP-COUNT.
+016395 2150-EXIT.
+016398     EXIT.
+016400
+016410*****************************************************************
+016500*  3000-CONSOLIDATE-SORTED.                                    *
+016600*    THE SORT STATEMENT'S OUTPUT PROCEDURE.  RETURNS THE SORTED *
+016700*    RECORDS ONE AT A TIME AND ACCUMULATES THEM BY COST CENTER, *
+016800*    WRITING EACH COST CENTER'S TOTAL AS SOON AS THE KEY        *
+016900*    CHANGES, SINCE THE SORT GUARANTEES ALL OF ONE COST         *
+017000*    CENTER'S RECORDS ARE ADJACENT.                             *
+017100*****************************************************************
+017200 3000-CONSOLIDATE-SORTED.
+017300     PERFORM 3100-RETURN-NEXT THRU 3100-EXIT.
+017400     PERFORM 3200-PROCESS-RETURNED THRU 3200-EXIT
+017500         UNTIL WS-SORT-EOF.
+017600     IF WS-NOT-FIRST-GROUP
+017700         PERFORM 8000-WRITE-TOTAL THRU 8000-EXIT
+017800     END-IF.
+017900 3000-EXIT.
+018000     EXIT.
+018100
+018200*****************************************************************
+018300*  3100-RETURN-NEXT.                                           *
+018400*****************************************************************
+018500 3100-RETURN-NEXT.
+018600     RETURN SORT-WORK
+018700         AT END
+018800             SET WS-SORT-EOF TO TRUE
+018900     END-RETURN.
+019000 3100-EXIT.
+019100     EXIT.
+019200
+019300*****************************************************************
+019400*  3200-PROCESS-RETURNED.                                      *
+019500*    ON THE FIRST RECORD, OR WHEN ITEM-02 CHANGES FROM THE      *
+019600*    PRIOR RECORD, THE RUNNING TOTAL SO FAR IS WRITTEN AND      *
+019700*    GR2 IS RESET FOR THE NEW COST CENTER BEFORE THIS RECORD    *
+019800*    IS ADDED CORR INTO IT.                                     *
+019900*****************************************************************
+020000 3200-PROCESS-RETURNED.
+020100     IF WS-FIRST-GROUP
+020200         SET WS-NOT-FIRST-GROUP TO TRUE
+020300         MOVE ITEM-02 OF GR-SORT-REC TO WS-CURRENT-KEY
+020400     ELSE
+020500         IF ITEM-02 OF GR-SORT-REC NOT = WS-CURRENT-KEY
+020600             PERFORM 8000-WRITE-TOTAL THRU 8000-EXIT
+020700             INITIALIZE GR2
+020800             MOVE ITEM-02 OF GR-SORT-REC TO WS-CURRENT-KEY
+020900         END-IF
+021000     END-IF.
+021100     ADD 1 TO WS-RECORD-COUNT.
+021150     MOVE "N" TO WS-OVERFLOW-SW.
+021200     MOVE ITEM-01 OF GR2 TO WS-AUD-BEFORE.
+021300     ADD CORR GR-SORT-REC TO GR2 ROUNDED
+021310         ON SIZE ERROR
+021320             SET WS-OVERFLOW TO TRUE
+021330             PERFORM 2150-WRITE-EXCEPTION THRU 2150-EXIT
+021340     END-ADD.
+021400     MOVE ITEM-01 OF GR2 TO WS-AUD-AFTER.
+021500     PERFORM 2100-WRITE-AUDIT THRU 2100-EXIT.
+021600     PERFORM 3100-RETURN-NEXT THRU 3100-EXIT.
+021700 3200-EXIT.
+021800     EXIT.
+021900
+022000*****************************************************************
+022100*  8000-WRITE-TOTAL.                                           *
+022200*    WRITES THE CURRENT COST CENTER'S GR2-SHAPED TOTAL RECORD,  *
+022300*    ONE PER COST CENTER INSTEAD OF ONE GRAND TOTAL FOR THE     *
+022400*    WHOLE FILE.                                                *
+022500*****************************************************************
+022600 8000-WRITE-TOTAL.
+022700     MOVE WS-CURRENT-KEY TO ITEM-02 OF GR2.
+022800     MOVE CORR GR2 TO GR2-TOTAL-REC.
+022900     WRITE GR2-TOTAL-REC.
+022950     ADD 1 TO WS-POSTED-COUNT.
+023000 8000-EXIT.
+023100     EXIT.
+023200
+023300*****************************************************************
+023400*  9000-FINALIZE.                                              *
+023500*****************************************************************
+023600 9000-FINALIZE.
+023700     DISPLAY "ADDROLL1 RECORDS ROLLED UP: " WS-RECORD-COUNT.
+023710     MOVE "ADDROLL1"        TO DL-RSM-PROGRAM.
+023720     MOVE WS-RECORD-COUNT   TO DL-RSM-RECORDS-READ.
+023730     MOVE WS-POSTED-COUNT   TO DL-RSM-RECORDS-POSTED.
+023740     MOVE WS-EXCP-COUNT     TO DL-RSM-RECORDS-EXCP.
+023750     MOVE WS-PROCESS-DATE   TO DL-RSM-DATE.
+023760     MOVE ZERO              TO DL-RSM-TIME.
+023770     WRITE DL-RUNSUM-REC.
+023800     CLOSE GR2-OUT.
+023900     CLOSE RECON-RPT.
+024000     CLOSE AUDIT-OUT.
+024050     CLOSE EXCP-OUT.
+024060     CLOSE RUN-SUM.
+024100 9000-EXIT.
+024200     EXIT.
