@@ -1,14 +1,76 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. init2.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 VAR-2 PIC 999 USAGE COMP-5.
-
-       PROCEDURE DIVISION.
-       DISPLAY "NUM[" VAR-2 "]"
-
-       INITIALIZE VAR-2
-       REPLACING NUMERIC DATA BY 123
-                 ALPHANUMERIC DATA BY "ABCDF".
-       DISPLAY "NUM[" VAR-2 "]"
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     init2.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   OVERNIGHT TABLE RESET.
+000700 DATE-WRITTEN.   2024-06-10.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    REPLACES VAR-2 VIA INITIALIZE ... REPLACING, USING THE    *
+001200*    NUMERIC AND ALPHANUMERIC DEFAULT VALUES READ FROM THE     *
+001300*    DFTPARM START-OF-DAY PARAMETER FILE INSTEAD OF LITERALS   *
+001400*    BAKED INTO THE PROGRAM, SO OPS CAN CHANGE A DEFAULT       *
+001500*    WITHOUT A RECOMPILE.                                      *
+001600*                                                               *
+001700*  MODIFICATION HISTORY.                                      *
+001800*    2024-06-10  DL  ORIGINAL LITERAL-DRIVEN DEMONSTRATION.    *
+001900*    2026-08-09  DL  REPLACEMENT VALUES NOW READ FROM THE      *
+002000*                    DFTPARM PARAMETER FILE AT START-OF-DAY.   *
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT DFT-PARM ASSIGN TO "DFTPARM"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  DFT-PARM.
+003100     COPY DLDFTPRM.
+003200
+003300 WORKING-STORAGE SECTION.
+003400 01  VAR-2 PIC 999 USAGE COMP-5.
+003500
+003600 01  WS-SWITCHES.
+003700     05  WS-PARM-EOF-SW       PIC X(01) VALUE "N".
+003800         88  WS-PARM-EOF           VALUE "Y".
+003900
+004000 01  WS-NUMERIC-DEFAULT       PIC 9(03) VALUE 123.
+004100 01  WS-ALPHA-DEFAULT         PIC X(05) VALUE "ABCDF".
+004200
+004300 PROCEDURE DIVISION.
+004400*****************************************************************
+004500*  0000-MAINLINE.                                              *
+004600*****************************************************************
+004700 0000-MAINLINE.
+004800     PERFORM 1000-LOAD-DEFAULTS THRU 1000-EXIT.
+004900     DISPLAY "NUM[" VAR-2 "]".
+005000
+005100     INITIALIZE VAR-2
+005200         REPLACING NUMERIC DATA BY WS-NUMERIC-DEFAULT
+005300                   ALPHANUMERIC DATA BY WS-ALPHA-DEFAULT.
+005400     DISPLAY "NUM[" VAR-2 "]".
+005500     GOBACK.
+005600
+005700*****************************************************************
+005800*  1000-LOAD-DEFAULTS.                                         *
+005900*    READS THE "VAR-2" DEFAULT-VALUE PARAMETER RECORD.  IF THE *
+006000*    PARAMETER FILE IS EMPTY OR MISSING, THE LITERAL DEFAULTS  *
+006100*    ESTABLISHED ABOVE ARE KEPT.                                *
+006200*****************************************************************
+006300 1000-LOAD-DEFAULTS.
+006400     OPEN INPUT DFT-PARM.
+006500     READ DFT-PARM
+006600         AT END
+006700             SET WS-PARM-EOF TO TRUE
+006800     END-READ.
+006900     IF NOT WS-PARM-EOF
+007000         MOVE DP-NUMERIC-DEFAULT TO WS-NUMERIC-DEFAULT
+007100         MOVE DP-ALPHA-DEFAULT   TO WS-ALPHA-DEFAULT
+007200     END-IF.
+007300     CLOSE DFT-PARM.
+007400 1000-EXIT.
+007500     EXIT.
