@@ -1,14 +1,365 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MULTIPLY01.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 GR1.
-        02 ITEM-01 PIC 9999.
-       01 GR2.
-        02 ITEM-02 PIC 9999.
-       PROCEDURE DIVISION.
-       MOVE 35 TO ITEM-01.
-       MOVE 35 TO ITEM-02.
-       MULTIPLY ITEM-01 BY ITEM-02.
-       DISPLAY ITEM-02.
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     MULTIPLY01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   ORDER PROCESSING.
+000700 DATE-WRITTEN.   2024-02-14.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    EXTENDS QUANTITY BY UNIT PRICE FOR EVERY LINE ITEM ON THE *
+001200*    DAY'S FILE, USING THE SAME MULTIPLY SHOWN IN THE ORIGINAL *
+001300*    ONE-LINE DEMONSTRATION.  ANY LINE WHOSE EXTENSION OVERFLOWS *
+001400*    THE OUTPUT FIELD IS ROUTED TO AN EXCEPTIONS FILE INSTEAD   *
+001500*    OF ABENDING OR BEING SILENTLY TRUNCATED.                   *
+001600*                                                               *
+001700*  MODIFICATION HISTORY.                                      *
+001800*    2024-02-14  DL  ORIGINAL ONE-LINE DEMONSTRATION.          *
+001900*    2026-08-09  DL  GROWN INTO A LINE-ITEM BATCH - READS       *
+002000*                    MULIN, WRITES MULOUT, AND ROUTES SIZE      *
+002100*                    ERRORS TO MULEXC.                          *
+002200*    2026-08-09  DL  ADDED A RESTART LOG SO A RERUN AFTER AN   *
+002300*                    ABEND SKIPS FORWARD TO THE LAST ITEM KEY  *
+002400*                    POSTED INSTEAD OF REPROCESSING THE FILE   *
+002500*                    FROM THE TOP.                             *
+002510*    2026-08-09  DL  ADDED A TRIAL-RATE PREVIEW AGAINST A       *
+002520*                    TRIALPRC UNIT PRICE, WRITTEN TO MULTRIAL,  *
+002530*                    SO A PROPOSED RATE CHANGE'S DOLLAR IMPACT  *
+002540*                    CAN BE SEEN WITHOUT TOUCHING THE LIVE      *
+002550*                    EXTENSION OR POSTING ANYTHING.             *
+002560*    2026-08-09  DL  MOUT AND THE AUDIT TRAIL NOW CARRY THE      *
+002570*                    ACTUAL RUN DATE INSTEAD OF A ZERO           *
+002580*                    PLACEHOLDER.                                 *
+002590*    2026-08-09  DL  APPENDS AN END-OF-RUN SUMMARY RECORD TO      *
+002595*                    RUNSUM WITH RECORDS READ/POSTED/EXCEPTED SO *
+002598*                    OPS CAN CONFIRM THE EXPECTED VOLUME RAN.    *
+002600*****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT MUL-IN ASSIGN TO "MULIN"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT MUL-OUT ASSIGN TO "MULOUT"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT MUL-EXC ASSIGN TO "MULEXC"
+003500         ORGANIZATION IS SEQUENTIAL.
+003600     SELECT RESTART-LOG ASSIGN TO "MULRSTLG"
+003700         ORGANIZATION IS SEQUENTIAL.
+003750     SELECT AUDIT-OUT ASSIGN TO "MULAUDIT"
+003760         ORGANIZATION IS SEQUENTIAL.
+003770     SELECT TRIAL-PRM ASSIGN TO "TRIALPRC"
+003780         ORGANIZATION IS SEQUENTIAL.
+003790     SELECT TRIAL-OUT ASSIGN TO "MULTRIAL"
+003795         ORGANIZATION IS SEQUENTIAL.
+003797     SELECT RUN-SUM ASSIGN TO "RUNSUM"
+003798         ORGANIZATION IS SEQUENTIAL.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  MUL-IN.
+004200     COPY DLMULIN.
+004300
+004400 FD  MUL-OUT.
+004500     COPY DLMULOUT.
+004600
+004700 FD  MUL-EXC.
+004800     COPY DLMULEXC.
+004900
+005000 FD  RESTART-LOG.
+005100     COPY DLRESTRT.
+005150
+005160 FD  AUDIT-OUT.
+005170     COPY DLAUDIT.
+005180
+005190 FD  TRIAL-PRM.
+005195     COPY DLTRIAL.
+005196
+005197 FD  TRIAL-OUT.
+005198     COPY DLMULTRL.
+005199
+005210 FD  RUN-SUM.
+005220     COPY DLRUNSUM.
+005230
+005300 WORKING-STORAGE SECTION.
+005400 01  WS-SWITCHES.
+005500     05  WS-EOF-SW            PIC X(01) VALUE "N".
+005600         88  WS-EOF                VALUE "Y".
+005700     05  WS-RESTART-EOF-SW    PIC X(01) VALUE "N".
+005800         88  WS-RESTART-EOF        VALUE "Y".
+005810     05  WS-TRIAL-EOF-SW      PIC X(01) VALUE "N".
+005820         88  WS-TRIAL-EOF          VALUE "Y".
+005830     05  WS-TRIAL-ACTIVE-SW   PIC X(01) VALUE "N".
+005840         88  WS-TRIAL-ACTIVE       VALUE "Y".
+005900
+006000 01  GR1.
+006100     02  ITEM-01              PIC 9999.
+006200 01  GR2.
+006300     02  ITEM-02              PIC 9999.
+006400
+006500 01  WS-EXTENDED-AMOUNT       PIC 9(6) VALUE ZERO.
+006600
+006700 01  WS-RESUME-KEY            PIC X(08) VALUE SPACES.
+006800 01  WS-LAST-KEY-POSTED       PIC X(08) VALUE SPACES.
+006850 01  WS-AUD-BEFORE            PIC S9(07) VALUE ZERO.
+006860 01  WS-AUD-AFTER             PIC S9(07) VALUE ZERO.
+006870 01  WS-TRIAL-UNIT-PRICE      PIC 9(04) VALUE ZERO.
+006880 01  WS-TRIAL-EXTENDED-AMOUNT PIC 9(06) VALUE ZERO.
+006890 01  WS-DOLLAR-IMPACT         PIC S9(06) VALUE ZERO.
+006895 01  WS-PROCESS-DATE          PIC 9(08) VALUE ZERO.
+006896 01  WS-READ-COUNT            PIC 9(09) COMP VALUE ZERO.
+006897 01  WS-POSTED-COUNT          PIC 9(09) COMP VALUE ZERO.
+006898 01  WS-EXCP-COUNT            PIC 9(09) COMP VALUE ZERO.
+006900
+007000 PROCEDURE DIVISION.
+007100*****************************************************************
+007200*  0000-MAINLINE.                                              *
+007300*****************************************************************
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007600     PERFORM 2000-PROCESS-LINE THRU 2000-EXIT
+007700         UNTIL WS-EOF.
+007800     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+007900     STOP RUN.
+008000
+008100*****************************************************************
+008200*  1000-INITIALIZE.                                            *
+008300*    LOADS ANY CHECKPOINT LEFT BY A PRIOR RUN, THEN OPENS THE  *
+008400*    DAY'S FILES AND SKIPS FORWARD PAST ANY LINE ITEM ALREADY  *
+008500*    POSTED BEFORE THE LAST ABEND.                              *
+008600*****************************************************************
+008700 1000-INITIALIZE.
+008750     ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD.
+008800     PERFORM 1050-LOAD-RESTART THRU 1050-EXIT.
+008850     PERFORM 1070-LOAD-TRIAL-PRICE THRU 1070-EXIT.
+008900     OPEN INPUT MUL-IN.
+009000     OPEN OUTPUT MUL-OUT.
+009100     OPEN OUTPUT MUL-EXC.
+009150     OPEN OUTPUT AUDIT-OUT.
+009160     OPEN OUTPUT TRIAL-OUT.
+009190     OPEN EXTEND RUN-SUM.
+009200     OPEN EXTEND RESTART-LOG.
+009300     PERFORM 1100-SKIP-TO-RESTART-KEY THRU 1100-EXIT
+009400         WITH TEST AFTER
+009500         UNTIL WS-EOF
+009600            OR MI-ITEM-KEY > WS-RESUME-KEY.
+009700 1000-EXIT.
+009800     EXIT.
+009900
+010000*****************************************************************
+010100*  1050-LOAD-RESTART.                                           *
+010200*    READS THE RESTART LOG TO ITS LAST ENTRY.  IF THAT ENTRY    *
+010300*    SHOWS THE PRIOR RUN LEFT OFF MID-FILE, ITS KEY BECOMES     *
+010400*    THE POINT TO SKIP FORWARD TO.  A COMPLETE PRIOR RUN, OR    *
+010500*    NO LOG AT ALL, STARTS THIS RUN FROM THE TOP.                *
+010600*****************************************************************
+010700 1050-LOAD-RESTART.
+010800     MOVE SPACES TO WS-RESUME-KEY.
+010900     OPEN INPUT RESTART-LOG.
+011000     PERFORM 1060-READ-RESTART-LOG THRU 1060-EXIT
+011100         WITH TEST AFTER
+011200         UNTIL WS-RESTART-EOF.
+011300     CLOSE RESTART-LOG.
+011400 1050-EXIT.
+011500     EXIT.
+011600
+011700*****************************************************************
+011800*  1060-READ-RESTART-LOG.                                       *
+011900*****************************************************************
+012000 1060-READ-RESTART-LOG.
+012100     READ RESTART-LOG
+012200         AT END
+012300             SET WS-RESTART-EOF TO TRUE
+012400     END-READ.
+012500     IF NOT WS-RESTART-EOF
+012600         IF DL-RST-IN-PROGRESS
+012700             MOVE DL-RST-LAST-KEY TO WS-RESUME-KEY
+012800         ELSE
+012900             MOVE SPACES TO WS-RESUME-KEY
+013000         END-IF
+013100     END-IF.
+013200 1060-EXIT.
+013300     EXIT.
+013400
+013410*****************************************************************
+013420*  1070-LOAD-TRIAL-PRICE.                                       *
+013430*    READS THE ONE TRIALPRC RECORD, IF ANY, SO EACH LINE ITEM   *
+013440*    CAN BE PREVIEWED AGAINST THE PROPOSED PRICE.  IF THE FEED  *
+013450*    IS EMPTY OR MISSING, THE TRIAL PREVIEW STAYS INACTIVE AND  *
+013460*    NO MULTRIAL LINES ARE WRITTEN.                              *
+013470*****************************************************************
+013480 1070-LOAD-TRIAL-PRICE.
+013490     OPEN INPUT TRIAL-PRM.
+013500     READ TRIAL-PRM
+013510         AT END
+013520             SET WS-TRIAL-EOF TO TRUE
+013530     END-READ.
+013540     IF NOT WS-TRIAL-EOF
+013550         MOVE TP-TRIAL-UNIT-PRICE TO WS-TRIAL-UNIT-PRICE
+013560         SET WS-TRIAL-ACTIVE TO TRUE
+013570     END-IF.
+013580     CLOSE TRIAL-PRM.
+013590 1070-EXIT.
+013600     EXIT.
+013610
+013620*****************************************************************
+013630*  1100-SKIP-TO-RESTART-KEY.                                    *
+013640*    READS FORWARD ONE RECORD AT A TIME.  WHEN WS-RESUME-KEY    *
+013650*    IS SPACES THIS STOPS ON THE VERY FIRST RECORD, SO A FRESH  *
+013660*    RUN BEHAVES LIKE A PLAIN FIRST READ.                        *
+013670*****************************************************************
+014100 1100-SKIP-TO-RESTART-KEY.
+014200     READ MUL-IN
+014300         AT END
+014400             SET WS-EOF TO TRUE
+014450         NOT AT END
+014460             ADD 1 TO WS-READ-COUNT
+014500     END-READ.
+014600 1100-EXIT.
+014700     EXIT.
+014800
+014900*****************************************************************
+015000*  2000-PROCESS-LINE.                                          *
+015100*    SAME MULTIPLY AS THE ORIGINAL ONE-LINE DEMONSTRATION,     *
+015200*    APPLIED TO EACH LINE ITEM ON THE FILE.                     *
+015300*****************************************************************
+015400 2000-PROCESS-LINE.
+015500     MOVE MI-QUANTITY   TO ITEM-01.
+015600     MOVE MI-UNIT-PRICE TO ITEM-02.
+015650     MOVE ZERO TO WS-EXTENDED-AMOUNT.
+015660     MOVE ITEM-01 TO WS-AUD-BEFORE.
+015700     MULTIPLY ITEM-01 BY ITEM-02 GIVING WS-EXTENDED-AMOUNT
+015800         ON SIZE ERROR
+015900             PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+016000         NOT ON SIZE ERROR
+016100             PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+016200     END-MULTIPLY.
+016250     MOVE WS-EXTENDED-AMOUNT TO WS-AUD-AFTER.
+016300     DISPLAY ITEM-02.
+016350     PERFORM 2250-WRITE-AUDIT THRU 2250-EXIT.
+016360     IF WS-TRIAL-ACTIVE
+016370         PERFORM 2270-WRITE-TRIAL-IMPACT THRU 2270-EXIT
+016380     END-IF.
+016400     PERFORM 2300-LOG-CHECKPOINT THRU 2300-EXIT.
+016500     READ MUL-IN
+016600         AT END
+016700             SET WS-EOF TO TRUE
+016750         NOT AT END
+016760             ADD 1 TO WS-READ-COUNT
+016800     END-READ.
+016900 2000-EXIT.
+017000     EXIT.
+017100
+017200*****************************************************************
+017300*  2100-WRITE-EXCEPTION.                                       *
+017400*****************************************************************
+017500 2100-WRITE-EXCEPTION.
+017600     MOVE MI-ITEM-KEY TO MX-ITEM-KEY.
+017700     WRITE MX-EXCEPTION-LINE.
+017750     ADD 1 TO WS-EXCP-COUNT.
+017800     MOVE 4 TO RETURN-CODE.
+017900 2100-EXIT.
+018000     EXIT.
+018100
+018150*****************************************************************
+018160*  2250-WRITE-AUDIT.                                            *
+018170*    RECORDS THE BEFORE/AFTER VALUE OF THE EXTENSION FOR EVERY   *
+018180*    LINE ITEM, POSTED OR NOT, SO THE CALCULATION CAN BE TRACED *
+018190*    BACK FOR THE AUDITORS.                                     *
+018195*****************************************************************
+018196 2250-WRITE-AUDIT.
+018197     MOVE "MULTPLY1"   TO DL-AUD-PROGRAM.
+018198     MOVE "MULTIPLY"   TO DL-AUD-OPERATION.
+018199     MOVE MI-ITEM-KEY  TO DL-AUD-KEY.
+018200     MOVE WS-AUD-BEFORE TO DL-AUD-BEFORE-VALUE.
+018201     MOVE WS-AUD-AFTER  TO DL-AUD-AFTER-VALUE.
+018202     MOVE WS-PROCESS-DATE TO DL-AUD-DATE.
+018203     MOVE ZERO TO DL-AUD-TIME.
+018204     WRITE DL-AUDIT-REC.
+018205 2250-EXIT.
+018206     EXIT.
+018207
+018210*****************************************************************
+018211*  2270-WRITE-TRIAL-IMPACT.                                     *
+018212*    PREVIEWS THE DOLLAR IMPACT OF THE TRIALPRC UNIT PRICE ON   *
+018213*    THIS LINE ITEM AGAINST THE LIVE EXTENSION JUST COMPUTED,   *
+018214*    WITHOUT TOUCHING ITEM-02, MO-DETAIL-LINE, OR ANYTHING      *
+018215*    ELSE THAT POSTS.                                           *
+018216*****************************************************************
+018217 2270-WRITE-TRIAL-IMPACT.
+018218     MULTIPLY ITEM-01 BY WS-TRIAL-UNIT-PRICE
+018219         GIVING WS-TRIAL-EXTENDED-AMOUNT
+018220         ON SIZE ERROR
+018221             MOVE ZERO TO WS-TRIAL-EXTENDED-AMOUNT
+018222     END-MULTIPLY.
+018223     COMPUTE WS-DOLLAR-IMPACT =
+018224         WS-TRIAL-EXTENDED-AMOUNT - WS-EXTENDED-AMOUNT.
+018225     MOVE MI-ITEM-KEY          TO MT-ITEM-KEY.
+018226     MOVE MI-QUANTITY          TO MT-QUANTITY.
+018227     MOVE MI-UNIT-PRICE        TO MT-LIVE-UNIT-PRICE.
+018228     MOVE WS-EXTENDED-AMOUNT   TO MT-LIVE-EXTENDED.
+018229     MOVE WS-TRIAL-UNIT-PRICE  TO MT-TRIAL-UNIT-PRICE.
+018230     MOVE WS-TRIAL-EXTENDED-AMOUNT TO MT-TRIAL-EXTENDED.
+018231     MOVE WS-DOLLAR-IMPACT     TO MT-DOLLAR-IMPACT.
+018232     WRITE MT-TRIAL-LINE.
+018233 2270-EXIT.
+018234     EXIT.
+018235
+018236*****************************************************************
+018300*  2200-WRITE-DETAIL.                                          *
+018400*****************************************************************
+018500 2200-WRITE-DETAIL.
+018600     MOVE MI-ITEM-KEY       TO MO-ITEM-KEY.
+018700     MOVE MI-QUANTITY       TO MO-QUANTITY.
+018800     MOVE MI-UNIT-PRICE     TO MO-UNIT-PRICE.
+018900     MOVE WS-EXTENDED-AMOUNT TO MO-EXTENDED-AMOUNT.
+018950     MOVE WS-PROCESS-DATE   TO MO-PROCESS-DATE.
+019000     WRITE MO-DETAIL-LINE.
+019050     ADD 1 TO WS-POSTED-COUNT.
+019100 2200-EXIT.
+019200     EXIT.
+019300
+019400*****************************************************************
+019500*  2300-LOG-CHECKPOINT.                                         *
+019600*    APPENDS A CHECKPOINT ENTRY FOR THE LINE ITEM JUST           *
+019700*    PROCESSED, WHETHER IT POSTED OR WAS DIVERTED TO THE        *
+019800*    EXCEPTION FILE, SO A RERUN NEVER SEES IT AGAIN.             *
+019900*****************************************************************
+020000 2300-LOG-CHECKPOINT.
+020100     MOVE MI-ITEM-KEY TO WS-LAST-KEY-POSTED.
+020200     MOVE "MULTPLY1"       TO DL-RST-PROGRAM.
+020300     MOVE WS-LAST-KEY-POSTED TO DL-RST-LAST-KEY.
+020400     SET DL-RST-IN-PROGRESS TO TRUE.
+020500     MOVE ZERO TO DL-RST-DATE.
+020600     MOVE ZERO TO DL-RST-TIME.
+020700     WRITE DL-RESTRT-REC.
+020800 2300-EXIT.
+020900     EXIT.
+021000
+021100*****************************************************************
+021200*  9000-FINALIZE.                                              *
+021300*****************************************************************
+021400 9000-FINALIZE.
+021500     MOVE "MULTPLY1"          TO DL-RST-PROGRAM.
+021600     MOVE WS-LAST-KEY-POSTED  TO DL-RST-LAST-KEY.
+021700     SET DL-RST-COMPLETE TO TRUE.
+021800     MOVE ZERO TO DL-RST-DATE.
+021900     MOVE ZERO TO DL-RST-TIME.
+022000     WRITE DL-RESTRT-REC.
+022010     MOVE "MULTPLY1"        TO DL-RSM-PROGRAM.
+022020     MOVE WS-READ-COUNT     TO DL-RSM-RECORDS-READ.
+022030     MOVE WS-POSTED-COUNT   TO DL-RSM-RECORDS-POSTED.
+022040     MOVE WS-EXCP-COUNT     TO DL-RSM-RECORDS-EXCP.
+022050     MOVE WS-PROCESS-DATE   TO DL-RSM-DATE.
+022060     MOVE ZERO              TO DL-RSM-TIME.
+022070     WRITE DL-RUNSUM-REC.
+022100     CLOSE MUL-IN.
+022200     CLOSE MUL-OUT.
+022300     CLOSE MUL-EXC.
+022350     CLOSE AUDIT-OUT.
+022360     CLOSE TRIAL-OUT.
+022365     CLOSE RUN-SUM.
+022400     CLOSE RESTART-LOG.
+022500 9000-EXIT.
+022600     EXIT.
