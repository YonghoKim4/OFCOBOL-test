@@ -1,11 +1,155 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIVIDE01.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ITEM-01 PIC 999V9.
-       01 ITEM-02 PIC 999V9.
-       PROCEDURE DIVISION.
-       DIVIDE 5 INTO 555.9 GIVING ITEM-01 REMAINDER ITEM-02.
-       DISPLAY ITEM-01.
-       DISPLAY ITEM-02.
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     DIVIDE01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2024-01-19.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    DIVIDES WS-DIVIDEND BY WS-DIVISOR GIVING A QUOTIENT AND   *
+001200*    REMAINDER.  GUARDED AGAINST A ZERO OR MALFORMED DIVISOR   *
+001300*    AND AGAINST A REMAINDER TOO LARGE FOR ITEM-02 SO A BAD    *
+001400*    CONTROL VALUE IS LOGGED RATHER THAN ABENDING THE BATCH    *
+001500*    WINDOW.                                                   *
+001600*                                                               *
+001700*  MODIFICATION HISTORY.                                      *
+001800*    2024-01-19  DL  ORIGINAL ONE-LITERAL DEMONSTRATION.       *
+001900*    2026-08-09  DL  DIVISOR AND DIVIDEND MOVED TO WORKING      *
+002000*                    STORAGE AND GUARDED WITH ON SIZE ERROR,   *
+002100*                    LOGGING ANY ZERO-DIVISOR OR OVERSIZED     *
+002200*                    REMAINDER CONDITION TO DIVEXCP.           *
+002250*    2026-08-09  DL  ADDED A DEFENSIBLE AUDIT TRAIL - WRITES   *
+002260*                    THE BEFORE/AFTER VALUE OF THE DIVIDE TO   *
+002270*                    A SHARED AUDIT RECORD.                     *
+002280*    2026-08-09  DL  DIVIDE01 HAS NO OUTPUT FILE OF ITS OWN, SO *
+002290*                    THE AUDIT RECORD NOW CARRIES THE ACTUAL    *
+002295*                    RUN DATE INSTEAD OF A ZERO PLACEHOLDER.    *
+002296*    2026-08-09  DL  THE ZERO-DIVISOR CHECK NOW GOES THROUGH    *
+002297*                    THE SHARED DIVCHK01 ROUTINE (ALSO USED BY  *
+002298*                    COMPUTE18 AND DIVALLOC) INSTEAD OF RELYING *
+002299*                    ON ON SIZE ERROR ALONE TO CATCH IT.        *
+002310*    2026-08-09  DL  DIVEXCP RECORDS WERE STAMPED WITH A ZERO     *
+002320*                    DL-EXC-DATE EVEN THOUGH WS-PROCESS-DATE WAS  *
+002330*                    ALREADY BEING ACCEPTED AND USED FOR THE      *
+002340*                    AUDIT RECORD - DL-EXC-DATE NOW CARRIES THE   *
+002350*                    SAME RUN DATE.                               *
+002390*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT EXCP-OUT ASSIGN TO "DIVEXCP"
+002800         ORGANIZATION IS SEQUENTIAL.
+002850     SELECT AUDIT-OUT ASSIGN TO "DIVAUDIT"
+002860         ORGANIZATION IS SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  EXCP-OUT.
+003300     COPY DLEXCP.
+003350
+003360 FD  AUDIT-OUT.
+003370     COPY DLAUDIT.
+003400
+003500 WORKING-STORAGE SECTION.
+003600 01  ITEM-01 PIC 999V9.
+003700 01  ITEM-02 PIC 999V9.
+003800
+003900 01  WS-DIVISOR  PIC S9(03)    VALUE 5.
+004000 01  WS-DIVIDEND PIC S9(03)V9  VALUE 555.9.
+004050 01  WS-AUD-BEFORE PIC S9(07) VALUE ZERO.
+004060 01  WS-AUD-AFTER  PIC S9(07) VALUE ZERO.
+004070 01  WS-PROCESS-DATE PIC 9(08) VALUE ZERO.
+004080 01  WS-DIVISOR-CHK PIC S9(09)V9(02) VALUE ZERO.
+004090 01  WS-ZERO-SW    PIC X(01) VALUE "N".
+004091     88  WS-DIVISOR-NOT-ZERO  VALUE "N".
+004092     88  WS-DIVISOR-IS-ZERO   VALUE "Y".
+004100
+004200 PROCEDURE DIVISION.
+004300*****************************************************************
+004400*  0000-MAINLINE.                                              *
+004500*****************************************************************
+004600 0000-MAINLINE.
+004620     ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD.
+004650     OPEN OUTPUT AUDIT-OUT.
+004700     OPEN OUTPUT EXCP-OUT.
+004710     PERFORM 1100-CHECK-DIVISOR THRU 1100-EXIT.
+004720     IF WS-DIVISOR-IS-ZERO
+004730         PERFORM 1000-WRITE-EXCEPTION THRU 1000-EXIT
+004740     ELSE
+004750         MOVE WS-DIVIDEND TO WS-AUD-BEFORE
+004760         MOVE ZERO TO ITEM-01
+004800         DIVIDE WS-DIVISOR INTO WS-DIVIDEND
+004900             GIVING ITEM-01
+005000             REMAINDER ITEM-02
+005100             ON SIZE ERROR
+005200                 PERFORM 1000-WRITE-EXCEPTION THRU 1000-EXIT
+005300             NOT ON SIZE ERROR
+005400                 DISPLAY ITEM-01
+005500                 DISPLAY ITEM-02
+005600         END-DIVIDE
+005650         MOVE ITEM-01 TO WS-AUD-AFTER
+005660         PERFORM 1050-WRITE-AUDIT THRU 1050-EXIT
+005670     END-IF.
+005700     CLOSE EXCP-OUT.
+005750     CLOSE AUDIT-OUT.
+005800     STOP RUN.
+005900
+005910*****************************************************************
+005915*  1100-CHECK-DIVISOR.                                          *
+005920*    CALLS THE SHARED DIVCHK01 ROUTINE SO THE ZERO-DIVISOR      *
+005925*    CHECK IS THE SAME ONE USED BY COMPUTE18 AND DIVALLOC.      *
+005930*****************************************************************
+005935 1100-CHECK-DIVISOR.
+005940     MOVE WS-DIVISOR TO WS-DIVISOR-CHK.
+005945     CALL "DIVCHK01" USING WS-DIVISOR-CHK WS-ZERO-SW.
+005946 1100-EXIT.
+005947     EXIT.
+005948
+005950*****************************************************************
+005960*  1050-WRITE-AUDIT.                                            *
+005970*    RECORDS THE BEFORE/AFTER VALUE OF THE DIVIDE SO THE        *
+005980*    CALCULATION CAN BE TRACED BACK FOR THE AUDITORS.  THERE    *
+005990*    IS NO TRANSACTION KEY HERE SINCE THIS PROGRAM HAS NO       *
+005991*    INPUT FILE.                                                *
+005995*****************************************************************
+005996 1050-WRITE-AUDIT.
+005997     MOVE "DIVIDE01" TO DL-AUD-PROGRAM.
+005998     MOVE "DIVIDE"   TO DL-AUD-OPERATION.
+005999     MOVE SPACES     TO DL-AUD-KEY.
+006000     MOVE WS-AUD-BEFORE TO DL-AUD-BEFORE-VALUE.
+006001     MOVE WS-AUD-AFTER  TO DL-AUD-AFTER-VALUE.
+006002     MOVE WS-PROCESS-DATE TO DL-AUD-DATE.
+006003     MOVE ZERO TO DL-AUD-TIME.
+006004     WRITE DL-AUDIT-REC.
+006005 1050-EXIT.
+006006     EXIT.
+006007
+006000*****************************************************************
+006100*  1000-WRITE-EXCEPTION.                                       *
+006200*    A ZERO DIVISOR OR A REMAINDER TOO LARGE FOR ITEM-02 BOTH  *
+006300*    RAISE SIZE ERROR ON THE DIVIDE ABOVE; EITHER WAY THE      *
+006400*    CONTROL RECORD IS BAD AND GOES TO THE EXCEPTION FILE      *
+006500*    INSTEAD OF ABENDING THE RUN.                               *
+006600*****************************************************************
+006700 1000-WRITE-EXCEPTION.
+006800     MOVE "DIVIDE01" TO DL-EXC-PROGRAM.
+006900     MOVE SPACES     TO DL-EXC-KEY.
+007000     IF WS-DIVISOR = ZERO
+007100         MOVE "ZERO" TO DL-EXC-REASON-CODE
+007200         MOVE "DIVISOR IS ZERO" TO DL-EXC-REASON-TEXT
+007300     ELSE
+007400         MOVE "OVFL" TO DL-EXC-REASON-CODE
+007500         MOVE "REMAINDER TOO LARGE FOR ITEM-02" TO
+007600             DL-EXC-REASON-TEXT
+007700     END-IF.
+007800     MOVE WS-DIVIDEND TO DL-EXC-AMOUNT.
+007900     MOVE WS-PROCESS-DATE TO DL-EXC-DATE.
+008000     MOVE ZERO TO DL-EXC-TIME.
+008100     SET DL-EXC-NOT-RESUBMITTED TO TRUE.
+008200     WRITE DL-EXCP-REC.
+008300     MOVE 4 TO RETURN-CODE.
+008400 1000-EXIT.
+008500     EXIT.
