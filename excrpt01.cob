@@ -0,0 +1,269 @@
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     EXCRPT01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    ROLLS UP THE SIZE-ERROR, REMAINDER, AND ROUNDING          *
+001200*    CONDITIONS WRITTEN BY ADD06, MULTIPLY02, SUBTRACT02, AND  *
+001300*    DIVIDE01 INTO ONE END-OF-DAY ARITHMETIC EXCEPTIONS        *
+001400*    REPORT, SO OPS HAS A SINGLE PLACE TO CHECK EACH MORNING   *
+001500*    INSTEAD OF FOUR SEPARATE CONSOLE LOGS.                    *
+001600*                                                               *
+001700*  MODIFICATION HISTORY.                                      *
+001800*    2026-08-09  DL  ORIGINAL CONSOLIDATED REPORT.              *
+001810*    2026-08-09  DL  THE DIVIDE SECTION HARDCODED ER-CONDITION TO *
+001820*                    "REMAINDER" FOR EVERY DIVEXCP RECORD, SO A   *
+001830*                    ZERO-DIVISOR EXCEPTION PRINTED A SELF-        *
+001840*                    CONTRADICTORY "REMAINDER ... DIVISOR IS       *
+001850*                    ZERO" LINE - NOW EVALUATES DE-RCODE AND       *
+001860*                    PRINTS "DIV ZERO" FOR A ZERO DIVISOR.  ALSO   *
+001870*                    WIDENED ER-AMOUNT TO MATCH THE FULL 13-DIGIT  *
+001880*                    INTEGER CAPACITY OF THE SOURCE EXCEPTION      *
+001890*                    RECORDS' AMOUNT FIELD INSTEAD OF SILENTLY     *
+001893*                    TRUNCATING AMOUNTS OVER TEN BILLION.          *
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT ADD-EXCP  ASSIGN TO "A06EXCP"
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT MUL-EXCP  ASSIGN TO "M02EXCP"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT DIV-EXCP  ASSIGN TO "DIVEXCP"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT RND-EXCP  ASSIGN TO "RNDAUDIT"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT EXC-RPT   ASSIGN TO "EXCRPT"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  ADD-EXCP.
+003700     COPY DLEXCP
+003800         REPLACING ==DL-EXCP-REC==        BY ==AE-EXCP-REC==
+003900                   ==DL-EXC-PROGRAM==      BY ==AE-PROGRAM==
+004000                   ==DL-EXC-KEY==          BY ==AE-KEY==
+004100                   ==DL-EXC-REASON-CODE==  BY ==AE-RCODE==
+004200                   ==DL-EXC-REASON-TEXT==  BY ==AE-RTEXT==
+004300                   ==DL-EXC-AMOUNT==       BY ==AE-AMOUNT==
+004400                   ==DL-EXC-DATE==         BY ==AE-DATE==
+004500                   ==DL-EXC-TIME==         BY ==AE-TIME==
+004600                   ==DL-EXC-RESUBMIT-SW==  BY ==AE-RESUB-SW==
+004700                   ==DL-EXC-RESUBMITTED==  BY ==AE-RESUB-YES==
+004800                   ==DL-EXC-NOT-RESUBMITTED== BY
+004900                       ==AE-RESUB-NO==.
+005000
+005100 FD  MUL-EXCP.
+005200     COPY DLEXCP
+005300         REPLACING ==DL-EXCP-REC==        BY ==ME-EXCP-REC==
+005400                   ==DL-EXC-PROGRAM==      BY ==ME-PROGRAM==
+005500                   ==DL-EXC-KEY==          BY ==ME-KEY==
+005600                   ==DL-EXC-REASON-CODE==  BY ==ME-RCODE==
+005700                   ==DL-EXC-REASON-TEXT==  BY ==ME-RTEXT==
+005800                   ==DL-EXC-AMOUNT==       BY ==ME-AMOUNT==
+005900                   ==DL-EXC-DATE==         BY ==ME-DATE==
+006000                   ==DL-EXC-TIME==         BY ==ME-TIME==
+006100                   ==DL-EXC-RESUBMIT-SW==  BY ==ME-RESUB-SW==
+006200                   ==DL-EXC-RESUBMITTED==  BY ==ME-RESUB-YES==
+006300                   ==DL-EXC-NOT-RESUBMITTED== BY
+006400                       ==ME-RESUB-NO==.
+006500
+006600 FD  DIV-EXCP.
+006700     COPY DLEXCP
+006800         REPLACING ==DL-EXCP-REC==        BY ==DE-EXCP-REC==
+006900                   ==DL-EXC-PROGRAM==      BY ==DE-PROGRAM==
+007000                   ==DL-EXC-KEY==          BY ==DE-KEY==
+007100                   ==DL-EXC-REASON-CODE==  BY ==DE-RCODE==
+007200                   ==DL-EXC-REASON-TEXT==  BY ==DE-RTEXT==
+007300                   ==DL-EXC-AMOUNT==       BY ==DE-AMOUNT==
+007400                   ==DL-EXC-DATE==         BY ==DE-DATE==
+007500                   ==DL-EXC-TIME==         BY ==DE-TIME==
+007600                   ==DL-EXC-RESUBMIT-SW==  BY ==DE-RESUB-SW==
+007700                   ==DL-EXC-RESUBMITTED==  BY ==DE-RESUB-YES==
+007800                   ==DL-EXC-NOT-RESUBMITTED== BY
+007900                       ==DE-RESUB-NO==.
+008000
+008100 FD  RND-EXCP.
+008200     COPY DLRNDADJ.
+008300
+008400 FD  EXC-RPT.
+008500 01  ER-REPORT-LINE.
+008600     05  ER-PROGRAM           PIC X(08).
+008700     05  FILLER               PIC X(02) VALUE SPACES.
+008800     05  ER-CONDITION         PIC X(10).
+008900     05  FILLER               PIC X(02) VALUE SPACES.
+009000     05  ER-REASON-TEXT       PIC X(40).
+009100     05  FILLER               PIC X(02) VALUE SPACES.
+009200     05  ER-AMOUNT            PIC -(12)9.99.
+009300     05  FILLER               PIC X(02) VALUE SPACES.
+009400     05  ER-KEY               PIC X(12).
+009500
+009600 WORKING-STORAGE SECTION.
+009700 01  WS-SWITCHES.
+009800     05  WS-ADD-EOF-SW        PIC X(01) VALUE "N".
+009900         88  WS-ADD-EOF           VALUE "Y".
+010000     05  WS-MUL-EOF-SW        PIC X(01) VALUE "N".
+010100         88  WS-MUL-EOF           VALUE "Y".
+010200     05  WS-DIV-EOF-SW        PIC X(01) VALUE "N".
+010300         88  WS-DIV-EOF           VALUE "Y".
+010400     05  WS-RND-EOF-SW        PIC X(01) VALUE "N".
+010500         88  WS-RND-EOF           VALUE "Y".
+010600
+010700 PROCEDURE DIVISION.
+010800*****************************************************************
+010900*  0000-MAINLINE.                                              *
+011000*****************************************************************
+011100 0000-MAINLINE.
+011200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011300     PERFORM 2000-REPORT-ADD-EXCEPTIONS THRU 2000-EXIT
+011400         UNTIL WS-ADD-EOF.
+011500     PERFORM 3000-REPORT-MUL-EXCEPTIONS THRU 3000-EXIT
+011600         UNTIL WS-MUL-EOF.
+011700     PERFORM 4000-REPORT-DIV-EXCEPTIONS THRU 4000-EXIT
+011800         UNTIL WS-DIV-EOF.
+011900     PERFORM 5000-REPORT-RND-ADJUSTMENTS THRU 5000-EXIT
+012000         UNTIL WS-RND-EOF.
+012100     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+012200     STOP RUN.
+012300
+012400*****************************************************************
+012500*  1000-INITIALIZE.                                            *
+012600*    OPENS ALL FOUR SOURCE FILES AND THE REPORT, THEN PRIMES    *
+012700*    EACH SOURCE FILE WITH ITS FIRST READ.                      *
+012800*****************************************************************
+012900 1000-INITIALIZE.
+013000     OPEN INPUT ADD-EXCP.
+013100     OPEN INPUT MUL-EXCP.
+013200     OPEN INPUT DIV-EXCP.
+013300     OPEN INPUT RND-EXCP.
+013400     OPEN OUTPUT EXC-RPT.
+013500     PERFORM 1100-READ-ADD THRU 1100-EXIT.
+013600     PERFORM 1200-READ-MUL THRU 1200-EXIT.
+013700     PERFORM 1300-READ-DIV THRU 1300-EXIT.
+013800     PERFORM 1400-READ-RND THRU 1400-EXIT.
+013900 1000-EXIT.
+014000     EXIT.
+014100
+014200*****************************************************************
+014300*  1100-READ-ADD.                                               *
+014400*****************************************************************
+014500 1100-READ-ADD.
+014600     READ ADD-EXCP
+014700         AT END
+014800             SET WS-ADD-EOF TO TRUE
+014900     END-READ.
+015000 1100-EXIT.
+015100     EXIT.
+015200
+015300*****************************************************************
+015400*  1200-READ-MUL.                                               *
+015500*****************************************************************
+015600 1200-READ-MUL.
+015700     READ MUL-EXCP
+015800         AT END
+015900             SET WS-MUL-EOF TO TRUE
+016000     END-READ.
+016100 1200-EXIT.
+016200     EXIT.
+016300
+016400*****************************************************************
+016500*  1300-READ-DIV.                                               *
+016600*****************************************************************
+016700 1300-READ-DIV.
+016800     READ DIV-EXCP
+016900         AT END
+017000             SET WS-DIV-EOF TO TRUE
+017100     END-READ.
+017200 1300-EXIT.
+017300     EXIT.
+017400
+017500*****************************************************************
+017600*  1400-READ-RND.                                               *
+017700*****************************************************************
+017800 1400-READ-RND.
+017900     READ RND-EXCP
+018000         AT END
+018100             SET WS-RND-EOF TO TRUE
+018200     END-READ.
+018300 1400-EXIT.
+018400     EXIT.
+018500
+018600*****************************************************************
+018700*  2000-REPORT-ADD-EXCEPTIONS.                                  *
+018800*****************************************************************
+018900 2000-REPORT-ADD-EXCEPTIONS.
+019000     MOVE AE-PROGRAM         TO ER-PROGRAM.
+019100     MOVE "SIZE ERROR"       TO ER-CONDITION.
+019200     MOVE AE-RTEXT           TO ER-REASON-TEXT.
+019300     MOVE AE-AMOUNT          TO ER-AMOUNT.
+019400     MOVE AE-KEY             TO ER-KEY.
+019500     WRITE ER-REPORT-LINE.
+019600     PERFORM 1100-READ-ADD THRU 1100-EXIT.
+019700 2000-EXIT.
+019800     EXIT.
+019900
+020000*****************************************************************
+020100*  3000-REPORT-MUL-EXCEPTIONS.                                  *
+020200*****************************************************************
+020300 3000-REPORT-MUL-EXCEPTIONS.
+020400     MOVE ME-PROGRAM         TO ER-PROGRAM.
+020500     MOVE "SIZE ERROR"       TO ER-CONDITION.
+020600     MOVE ME-RTEXT           TO ER-REASON-TEXT.
+020700     MOVE ME-AMOUNT          TO ER-AMOUNT.
+020800     MOVE ME-KEY             TO ER-KEY.
+020900     WRITE ER-REPORT-LINE.
+021000     PERFORM 1200-READ-MUL THRU 1200-EXIT.
+021100 3000-EXIT.
+021200     EXIT.
+021300
+021400*****************************************************************
+021500*  4000-REPORT-DIV-EXCEPTIONS.                                  *
+021600*****************************************************************
+021700 4000-REPORT-DIV-EXCEPTIONS.
+021800     MOVE DE-PROGRAM         TO ER-PROGRAM.
+021850     EVALUATE DE-RCODE
+021860         WHEN "ZERO"
+021870             MOVE "DIV ZERO"     TO ER-CONDITION
+021880         WHEN OTHER
+021890             MOVE "REMAINDER"    TO ER-CONDITION
+021895     END-EVALUATE.
+022000     MOVE DE-RTEXT           TO ER-REASON-TEXT.
+022100     MOVE DE-AMOUNT          TO ER-AMOUNT.
+022200     MOVE DE-KEY             TO ER-KEY.
+022300     WRITE ER-REPORT-LINE.
+022400     PERFORM 1300-READ-DIV THRU 1300-EXIT.
+022500 4000-EXIT.
+022600     EXIT.
+022700
+022800*****************************************************************
+022900*  5000-REPORT-RND-ADJUSTMENTS.                                 *
+023000*****************************************************************
+023100 5000-REPORT-RND-ADJUSTMENTS.
+023200     MOVE "SUBTRCT2"         TO ER-PROGRAM.
+023300     MOVE "ROUNDING"         TO ER-CONDITION.
+023400     MOVE "ROUNDED RESULT DIFFERED FROM EXACT RESULT" TO
+023500         ER-REASON-TEXT.
+023600     MOVE RA-ADJUSTMENT      TO ER-AMOUNT.
+023700     MOVE SPACES             TO ER-KEY.
+023800     WRITE ER-REPORT-LINE.
+023900     PERFORM 1400-READ-RND THRU 1400-EXIT.
+024000 5000-EXIT.
+024100     EXIT.
+024200
+024300*****************************************************************
+024400*  9000-FINALIZE.                                              *
+024500*****************************************************************
+024600 9000-FINALIZE.
+024700     CLOSE ADD-EXCP.
+024800     CLOSE MUL-EXCP.
+024900     CLOSE DIV-EXCP.
+025000     CLOSE RND-EXCP.
+025100     CLOSE EXC-RPT.
+025200 9000-EXIT.
+025300     EXIT.
