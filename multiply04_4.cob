@@ -1,15 +1,401 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MULTIPLY04_4.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A-REC.
-          03 A-CODE1    PIC 9(04) OCCURS 3.
-          03 A-CODE2    PIC 9(04).
-       01 TEMP1         PIC 9(02) VALUE 40.
-
-       PROCEDURE DIVISION.
-       MOVE    35 TO A-CODE1(1). 
-       MOVE TEMP1 TO A-CODE1(2). 
-       MULTIPLY A-CODE1(1) BY A-CODE1(2) GIVING A-CODE2.
-       DISPLAY A-CODE2.
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     MULTIPLY04_4.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   ORDER PROCESSING.
+000700 DATE-WRITTEN.   2024-02-21.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    EXTENDS EVERY LINE ITEM ON THE DAY'S ORDER FILE BY THE     *
+001200*    UNIT RATE FOR ITS ITEM CODE.  THE ORIGINAL ONE-LINE        *
+001300*    DEMONSTRATION MULTIPLIED A FIXED TWO-ENTRY TABLE BY A      *
+001400*    HARDCODED RATE (TEMP1); THE TABLE IS NOW AS MANY LINE      *
+001500*    ITEMS AS THE ORDER FILE ACTUALLY HAS, AND THE RATE COMES   *
+001600*    FROM A LOOKUP AGAINST THE RATE TABLE LOADED FROM M4RATES   *
+001700*    AT START-OF-DAY, FALLING BACK TO THE ORIGINAL RATE OF 40   *
+001800*    WHEN AN ITEM CODE IS NOT ON THE TABLE.                     *
+001900*                                                               *
+002000*  MODIFICATION HISTORY.                                      *
+002100*    2024-02-21  DL  ORIGINAL ONE-LINE DEMONSTRATION.          *
+002200*    2026-08-09  DL  GROWN INTO A LINE-ITEM BATCH WITH A        *
+002300*                    VARIABLE-LENGTH RATE TABLE REPLACING THE   *
+002400*                    HARDCODED TEMP1 LOOKUP.                    *
+002500*    2026-08-09  DL  ADDED A RESTART LOG SO A RERUN AFTER AN   *
+002600*                    ABEND SKIPS FORWARD TO THE LAST ORDER     *
+002700*                    KEY POSTED INSTEAD OF REPROCESSING THE    *
+002800*                    DETAIL FILE FROM THE TOP.                  *
+002850*    2026-08-09  DL  APPENDS AN END-OF-RUN SUMMARY RECORD TO    *
+002860*                    RUNSUM WITH RECORDS READ AND POSTED SO OPS *
+002870*                    CAN CONFIRM THE EXPECTED VOLUME RAN.       *
+002880*    2026-08-09  DL  REJECTS A NEGATIVE OR ZERO QUANTITY, OR A  *
+002881*                    LOOKED-UP RATE OF ZERO OR LESS, TO M4EXCP  *
+002882*                    AHEAD OF THE MULTIPLY INSTEAD OF EXTENDING *
+002883*                    A LINE ITEM THAT MAKES NO BUSINESS SENSE.   *
+002884*    2026-08-09  DL  THE MULTIPLY ITSELF NOW CARRIES ITS OWN    *
+002885*                    ON SIZE ERROR, SINCE TWO VALID (POSITIVE)  *
+002886*                    FACTORS CAN STILL PRODUCE AN EXTENSION TOO *
+002887*                    WIDE FOR WS-EXTENSION - THE LOWER-BOUND    *
+002888*                    CHECK IN 2120-VALIDATE-LINE ONLY GUARDS    *
+002889*                    AGAINST A ZERO-OR-NEGATIVE FACTOR, NOT AN  *
+002890*                    OVERSIZED PRODUCT.                          *
+002891*    2026-08-09  DL  M4-DTL STAYS FLAT SEQUENTIAL - DLM4DET.CPY *
+002892*                    SAYS HOW MANY LINE ITEMS SHARE ONE ORDER   *
+002893*                    KEY IS NOT FIXED, SO M4-ORDER-KEY IS NOT   *
+002894*                    UNIQUE PER RECORD AND CANNOT SERVE AS AN   *
+002895*                    INDEXED FILE'S RECORD KEY.                 *
+002900*****************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT M4-RATES ASSIGN TO "M4RATES"
+003400         ORGANIZATION IS SEQUENTIAL.
+003500     SELECT M4-DTL ASSIGN TO "M4DTL"
+003550         ORGANIZATION IS SEQUENTIAL.
+003700     SELECT M4-OUT ASSIGN TO "M4OUT"
+003800         ORGANIZATION IS SEQUENTIAL.
+003900     SELECT RESTART-LOG ASSIGN TO "M4RSTLG"
+004000         ORGANIZATION IS SEQUENTIAL.
+004050     SELECT RUN-SUM ASSIGN TO "RUNSUM"
+004060         ORGANIZATION IS SEQUENTIAL.
+004070     SELECT M4-EXCP ASSIGN TO "M4EXCP"
+004080         ORGANIZATION IS SEQUENTIAL.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  M4-RATES.
+004500     COPY DLM4RAT.
+004600
+004700 FD  M4-DTL.
+004800     COPY DLM4DET.
+004900
+005000 FD  M4-OUT.
+005100     COPY DLM4OUT.
+005200
+005300 FD  RESTART-LOG.
+005400     COPY DLRESTRT.
+005450
+005470 FD  RUN-SUM.
+005480     COPY DLRUNSUM.
+005490
+005495 FD  M4-EXCP.
+005496     COPY DLEXCP.
+005500
+005600 WORKING-STORAGE SECTION.
+005700 01  WS-SWITCHES.
+005800     05  WS-RATE-EOF-SW       PIC X(01) VALUE "N".
+005900         88  WS-RATE-EOF          VALUE "Y".
+006000     05  WS-DTL-EOF-SW        PIC X(01) VALUE "N".
+006100         88  WS-DTL-EOF           VALUE "Y".
+006200     05  WS-RESTART-EOF-SW    PIC X(01) VALUE "N".
+006300         88  WS-RESTART-EOF       VALUE "Y".
+006400
+006500 01  TEMP1                    PIC 9(02) VALUE 40.
+006600
+006700 01  WS-RATE-COUNT            PIC 9(03) VALUE ZERO.
+006800 01  RATE-IDX                 PIC 9(03) VALUE ZERO.
+006900
+007000 01  WS-RATE-TABLE.
+007100     05  WS-RATE-ENTRY OCCURS 1 TO 200 TIMES
+007200             DEPENDING ON WS-RATE-COUNT
+007300             INDEXED BY WS-RATE-IDX.
+007400         10  WS-RATE-ITEM-CODE PIC X(04).
+007500         10  WS-RATE-AMOUNT    PIC S9(04).
+007600
+007700 01  WS-FOUND-SW              PIC X(01) VALUE "N".
+007800     88  WS-RATE-FOUND            VALUE "Y".
+007900
+008000 01  WS-APPLIED-RATE          PIC S9(04) VALUE ZERO.
+008100 01  WS-EXTENSION             PIC 9(07) VALUE ZERO.
+008110
+008120 01  WS-VALID-SW              PIC X(01) VALUE "N".
+008130     88  WS-LINE-VALID            VALUE "Y".
+008140     88  WS-LINE-NOT-VALID        VALUE "N".
+008150
+008160 01  WS-EXCP-REASON-SW        PIC X(01) VALUE "Q".
+008170     88  WS-EXCP-QTY              VALUE "Q".
+008180     88  WS-EXCP-RATE             VALUE "R".
+008190     88  WS-EXCP-OVFL             VALUE "O".
+008200
+008300 01  WS-RESUME-KEY            PIC X(06) VALUE SPACES.
+008400 01  WS-LAST-KEY-POSTED       PIC X(06) VALUE SPACES.
+008420 01  WS-PROCESS-DATE          PIC 9(08) VALUE ZERO.
+008440 01  WS-READ-COUNT            PIC 9(09) COMP VALUE ZERO.
+008460 01  WS-POSTED-COUNT          PIC 9(09) COMP VALUE ZERO.
+008470 01  WS-EXCP-COUNT            PIC 9(09) COMP VALUE ZERO.
+008500
+008600 PROCEDURE DIVISION.
+008700*****************************************************************
+008800*  0000-MAINLINE.                                              *
+008900*****************************************************************
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009200     PERFORM 2000-PROCESS-DETAIL THRU 2000-EXIT
+009300         UNTIL WS-DTL-EOF.
+009400     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+009500     STOP RUN.
+009600
+009700*****************************************************************
+009800*  1000-INITIALIZE.                                            *
+009900*    LOADS THE RATE TABLE FROM M4RATES, THEN ANY CHECKPOINT     *
+010000*    LEFT BY A PRIOR RUN, AND SKIPS THE DETAIL FILE FORWARD     *
+010100*    PAST ANY ORDER ALREADY POSTED BEFORE THE LAST ABEND.       *
+010200*****************************************************************
+010300 1000-INITIALIZE.
+010350     ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD.
+010400     OPEN INPUT M4-RATES.
+010500     READ M4-RATES
+010600         AT END
+010700             SET WS-RATE-EOF TO TRUE
+010800     END-READ.
+010900     PERFORM 1100-LOAD-RATE THRU 1100-EXIT
+011000         UNTIL WS-RATE-EOF.
+011100     CLOSE M4-RATES.
+011200
+011300     PERFORM 1200-LOAD-RESTART THRU 1200-EXIT.
+011400     OPEN INPUT M4-DTL.
+011500     OPEN OUTPUT M4-OUT.
+011520     OPEN OUTPUT M4-EXCP.
+011550     OPEN EXTEND RUN-SUM.
+011600     OPEN EXTEND RESTART-LOG.
+011700     PERFORM 1300-SKIP-TO-RESTART-KEY THRU 1300-EXIT
+011800         WITH TEST AFTER
+011900         UNTIL WS-DTL-EOF
+012000            OR M4-ORDER-KEY > WS-RESUME-KEY.
+012100 1000-EXIT.
+012200     EXIT.
+012300
+012400*****************************************************************
+012500*  1100-LOAD-RATE.                                             *
+012600*****************************************************************
+012700 1100-LOAD-RATE.
+012800     ADD 1 TO WS-RATE-COUNT.
+012900     MOVE M4-RATE-ITEM-CODE TO WS-RATE-ITEM-CODE(WS-RATE-COUNT).
+013000     MOVE M4-UNIT-RATE      TO WS-RATE-AMOUNT(WS-RATE-COUNT).
+013100     READ M4-RATES
+013200         AT END
+013300             SET WS-RATE-EOF TO TRUE
+013400     END-READ.
+013500 1100-EXIT.
+013600     EXIT.
+013700
+013800*****************************************************************
+013900*  1200-LOAD-RESTART.                                           *
+014000*    READS THE RESTART LOG TO ITS LAST ENTRY.  IF THAT ENTRY    *
+014100*    SHOWS THE PRIOR RUN LEFT OFF MID-FILE, ITS KEY BECOMES     *
+014200*    THE POINT TO SKIP FORWARD TO.  A COMPLETE PRIOR RUN, OR    *
+014300*    NO LOG AT ALL, STARTS THIS RUN FROM THE TOP.                *
+014400*****************************************************************
+014500 1200-LOAD-RESTART.
+014600     MOVE SPACES TO WS-RESUME-KEY.
+014700     OPEN INPUT RESTART-LOG.
+014800     PERFORM 1210-READ-RESTART-LOG THRU 1210-EXIT
+014900         WITH TEST AFTER
+015000         UNTIL WS-RESTART-EOF.
+015100     CLOSE RESTART-LOG.
+015200 1200-EXIT.
+015300     EXIT.
+015400
+015500*****************************************************************
+015600*  1210-READ-RESTART-LOG.                                       *
+015700*****************************************************************
+015800 1210-READ-RESTART-LOG.
+015900     READ RESTART-LOG
+016000         AT END
+016100             SET WS-RESTART-EOF TO TRUE
+016200     END-READ.
+016300     IF NOT WS-RESTART-EOF
+016400         IF DL-RST-IN-PROGRESS
+016500             MOVE DL-RST-LAST-KEY TO WS-RESUME-KEY
+016600         ELSE
+016700             MOVE SPACES TO WS-RESUME-KEY
+016800         END-IF
+016900     END-IF.
+017000 1210-EXIT.
+017100     EXIT.
+017200
+017300*****************************************************************
+017400*  1300-SKIP-TO-RESTART-KEY.                                    *
+017500*    READS FORWARD ONE RECORD AT A TIME.  WHEN WS-RESUME-KEY    *
+017600*    IS SPACES THIS STOPS ON THE VERY FIRST RECORD, SO A FRESH  *
+017700*    RUN BEHAVES LIKE A PLAIN FIRST READ.                        *
+017800*****************************************************************
+017900 1300-SKIP-TO-RESTART-KEY.
+018000     READ M4-DTL
+018100         AT END
+018200             SET WS-DTL-EOF TO TRUE
+018250         NOT AT END
+018280             ADD 1 TO WS-READ-COUNT
+018300     END-READ.
+018400 1300-EXIT.
+018500     EXIT.
+018600
+018700*****************************************************************
+018800*  2000-PROCESS-DETAIL.                                        *
+018900*    LOOKS UP THE LINE ITEM'S RATE AND EXTENDS IT, THE SAME    *
+019000*    MULTIPLY THE ORIGINAL ONE-LINE DEMONSTRATION USED.        *
+019100*****************************************************************
+019200 2000-PROCESS-DETAIL.
+019300     PERFORM 2100-LOOKUP-RATE THRU 2100-EXIT.
+019350     PERFORM 2120-VALIDATE-LINE THRU 2120-EXIT.
+019360     IF WS-LINE-VALID
+019400         MULTIPLY M4-QUANTITY BY WS-APPLIED-RATE
+019500             GIVING WS-EXTENSION
+019510             ON SIZE ERROR
+019520                 SET WS-EXCP-OVFL TO TRUE
+019530                 PERFORM 2160-WRITE-EXCEPTION THRU 2160-EXIT
+019540             NOT ON SIZE ERROR
+019600                 PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+019605         END-MULTIPLY
+019610     ELSE
+019620         PERFORM 2160-WRITE-EXCEPTION THRU 2160-EXIT
+019630     END-IF.
+019700     PERFORM 2300-LOG-CHECKPOINT THRU 2300-EXIT.
+019800     READ M4-DTL
+019900         AT END
+020000             SET WS-DTL-EOF TO TRUE
+020050         NOT AT END
+020080             ADD 1 TO WS-READ-COUNT
+020100     END-READ.
+020200 2000-EXIT.
+020300     EXIT.
+020400
+020500*****************************************************************
+020600*  2100-LOOKUP-RATE.                                           *
+020700*    SEARCHES THE RATE TABLE FOR THE LINE ITEM'S CODE.  IF THE *
+020800*    CODE IS NOT ON THE TABLE, THE ORIGINAL RATE OF 40 IS      *
+020900*    APPLIED INSTEAD.                                           *
+021000*****************************************************************
+021100 2100-LOOKUP-RATE.
+021200     MOVE "N" TO WS-FOUND-SW.
+021300     MOVE TEMP1 TO WS-APPLIED-RATE.
+021400     PERFORM 2150-SEARCH-ONE-RATE THRU 2150-EXIT
+021500         VARYING RATE-IDX FROM 1 BY 1
+021600         UNTIL RATE-IDX > WS-RATE-COUNT
+021700            OR WS-RATE-FOUND.
+021800 2100-EXIT.
+021900     EXIT.
+022000
+022100*****************************************************************
+022200*  2150-SEARCH-ONE-RATE.                                       *
+022300*****************************************************************
+022400 2150-SEARCH-ONE-RATE.
+022500     IF M4-ITEM-CODE = WS-RATE-ITEM-CODE(RATE-IDX)
+022600         MOVE WS-RATE-AMOUNT(RATE-IDX) TO WS-APPLIED-RATE
+022700         SET WS-RATE-FOUND TO TRUE
+022800     END-IF.
+022900 2150-EXIT.
+023000     EXIT.
+023100
+023110*****************************************************************
+023120*  2120-VALIDATE-LINE.                                          *
+023130*    A QUANTITY OR LOOKED-UP RATE OF ZERO OR LESS MAKES NO      *
+023140*    BUSINESS SENSE TO EXTEND, SO THE LINE IS REJECTED HERE     *
+023150*    BEFORE THE MULTIPLY RATHER THAN LEFT TO ON SIZE ERROR.     *
+023155*    AN UPPER-RANGE OVERFLOW (BOTH FACTORS VALID BUT THEIR      *
+023160*    PRODUCT TOO WIDE FOR WS-EXTENSION) IS STILL POSSIBLE AND   *
+023165*    IS CAUGHT SEPARATELY BY THE MULTIPLY'S OWN ON SIZE ERROR.  *
+023170*****************************************************************
+023180 2120-VALIDATE-LINE.
+023190     IF M4-QUANTITY NOT > ZERO
+023200         SET WS-EXCP-QTY TO TRUE
+023210         SET WS-LINE-NOT-VALID TO TRUE
+023220     ELSE
+023221         IF WS-APPLIED-RATE NOT > ZERO
+023222             SET WS-EXCP-RATE TO TRUE
+023223             SET WS-LINE-NOT-VALID TO TRUE
+023224         ELSE
+023225             SET WS-LINE-VALID TO TRUE
+023226         END-IF
+023230     END-IF.
+023240 2120-EXIT.
+023250     EXIT.
+023260
+023270*****************************************************************
+023280*  2160-WRITE-EXCEPTION.                                       *
+023290*****************************************************************
+023300 2160-WRITE-EXCEPTION.
+023310     MOVE "MULT0444"      TO DL-EXC-PROGRAM.
+023320     MOVE M4-ORDER-KEY    TO DL-EXC-KEY.
+023330     EVALUATE TRUE
+023340         WHEN WS-EXCP-QTY
+023350             MOVE "QTY0"      TO DL-EXC-REASON-CODE
+023360             MOVE "LINE ITEM QUANTITY IS ZERO OR NEGATIVE" TO
+023370                 DL-EXC-REASON-TEXT
+023380             MOVE M4-QUANTITY TO DL-EXC-AMOUNT
+023390         WHEN WS-EXCP-RATE
+023400             MOVE "RAT0"      TO DL-EXC-REASON-CODE
+023410             MOVE "LOOKED-UP RATE IS ZERO OR NEGATIVE" TO
+023420                 DL-EXC-REASON-TEXT
+023430             MOVE WS-APPLIED-RATE TO DL-EXC-AMOUNT
+023431         WHEN WS-EXCP-OVFL
+023432             MOVE "OVFL"      TO DL-EXC-REASON-CODE
+023433             MOVE "EXTENSION TOO LARGE FOR WS-EXTENSION" TO
+023434                 DL-EXC-REASON-TEXT
+023435             MOVE M4-QUANTITY TO DL-EXC-AMOUNT
+023436     END-EVALUATE.
+023440     MOVE WS-PROCESS-DATE TO DL-EXC-DATE.
+023450     MOVE ZERO            TO DL-EXC-TIME.
+023460     SET DL-EXC-NOT-RESUBMITTED TO TRUE.
+023470     WRITE DL-EXCP-REC.
+023480     ADD 1 TO WS-EXCP-COUNT.
+023490 2160-EXIT.
+023500     EXIT.
+023510
+023520*****************************************************************
+023530*  2200-WRITE-DETAIL.                                          *
+023540*****************************************************************
+023550 2200-WRITE-DETAIL.
+023600     MOVE M4-ORDER-KEY  TO M4-OUT-ORDER-KEY.
+023700     MOVE M4-ITEM-CODE  TO M4-OUT-ITEM-CODE.
+023800     MOVE M4-QUANTITY   TO M4-OUT-QUANTITY.
+023900     MOVE WS-APPLIED-RATE TO M4-OUT-RATE.
+024000     MOVE WS-EXTENSION  TO M4-OUT-EXTENSION.
+024100     WRITE M4-OUTPUT-RECORD.
+024150     ADD 1 TO WS-POSTED-COUNT.
+024200     DISPLAY M4-OUT-EXTENSION.
+024300 2200-EXIT.
+024400     EXIT.
+024500
+024600*****************************************************************
+024700*  2300-LOG-CHECKPOINT.                                         *
+024800*    APPENDS A CHECKPOINT ENTRY FOR THE LINE ITEM JUST           *
+024900*    PROCESSED SO A RERUN NEVER SEES IT AGAIN.                   *
+025000*****************************************************************
+025100 2300-LOG-CHECKPOINT.
+025200     MOVE M4-ORDER-KEY TO WS-LAST-KEY-POSTED.
+025300     MOVE "MULT0444"      TO DL-RST-PROGRAM.
+025400     MOVE WS-LAST-KEY-POSTED TO DL-RST-LAST-KEY.
+025500     SET DL-RST-IN-PROGRESS TO TRUE.
+025600     MOVE ZERO TO DL-RST-DATE.
+025700     MOVE ZERO TO DL-RST-TIME.
+025800     WRITE DL-RESTRT-REC.
+025900 2300-EXIT.
+026000     EXIT.
+026100
+026200*****************************************************************
+026300*  9000-FINALIZE.                                              *
+026400*****************************************************************
+026500 9000-FINALIZE.
+026600     MOVE "MULT0444"          TO DL-RST-PROGRAM.
+026700     MOVE WS-LAST-KEY-POSTED  TO DL-RST-LAST-KEY.
+026800     SET DL-RST-COMPLETE TO TRUE.
+026900     MOVE ZERO TO DL-RST-DATE.
+027000     MOVE ZERO TO DL-RST-TIME.
+027100     WRITE DL-RESTRT-REC.
+027110     MOVE "MULT0444"        TO DL-RSM-PROGRAM.
+027120     MOVE WS-READ-COUNT     TO DL-RSM-RECORDS-READ.
+027130     MOVE WS-POSTED-COUNT   TO DL-RSM-RECORDS-POSTED.
+027140     MOVE WS-EXCP-COUNT     TO DL-RSM-RECORDS-EXCP.
+027150     MOVE WS-PROCESS-DATE   TO DL-RSM-DATE.
+027160     MOVE ZERO              TO DL-RSM-TIME.
+027170     WRITE DL-RUNSUM-REC.
+027200     CLOSE M4-DTL.
+027300     CLOSE M4-OUT.
+027350     CLOSE M4-EXCP.
+027400     CLOSE RESTART-LOG.
+027450     CLOSE RUN-SUM.
+027500 9000-EXIT.
+027600     EXIT.
