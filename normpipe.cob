@@ -0,0 +1,310 @@
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     NORMPIPE.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   VENDOR FEED SCRUBBING.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    NIGHTLY VENDOR FEED NORMALIZATION PIPELINE.  CHAINS        *
+001200*    INSPECT1'S LEADING-ZERO STRIP AND CONFIGURABLE CHARACTER  *
+001300*    SUBSTITUTION (SUBRULES) WITH UNSTRING1'S CONFIGURABLE      *
+001400*    DELIMITER SPLIT (DELIMCFG) INTO ONE PASS OVER THE FEED -   *
+001500*    EACH RAW LINE IS ZERO-STRIPPED AND SUBSTITUTED FIRST, THEN *
+001600*    THE CLEANED-UP LINE IS SPLIT ON THE CONFIGURED DELIMITERS. *
+001700*    A CONTROL REPORT IS WRITTEN AT END OF RUN SHOWING HOW MANY *
+001800*    RECORDS WERE ACTUALLY TOUCHED AT EACH STEP, SINCE INSPECT1 *
+001900*    AND UNSTRING1 EACH ONLY REPORTED ON THEIR OWN STEP BEFORE. *
+002000*                                                               *
+002100*  MODIFICATION HISTORY.                                      *
+002200*    2026-08-09  DL  ORIGINAL COMBINED PIPELINE, BUILT FROM      *
+002300*                    INSPECT1'S AND UNSTRING1'S EXISTING        *
+002400*                    NORMALIZATION LOGIC.                       *
+002410*    2026-08-09  DL  GUARDED THE LEADING-ZERO STRIP AGAINST AN   *
+002420*                    ALL-ZERO LINE - CNT TALLIES TO 40 (THE      *
+002430*                    FULL LENGTH OF PI-RAW-LINE), WHICH MADE THE *
+002440*                    REFERENCE MODIFICATION START ONE BYTE PAST  *
+002450*                    THE END OF THE FIELD.                       *
+002460*    2026-08-09  DL  1200-LOAD-DELIMITER HAD NO BOUNDS CHECK ON   *
+002470*                    WS-DELIM-COUNT AGAINST THE OCCURS 5 TIMES    *
+002480*                    TABLE - A SIXTH DELIMCFG RECORD SUBSCRIPTED   *
+002490*                    PAST THE END OF WS-DELIM-TABLE AND CORRUPTED  *
+002500*                    ADJACENT STORAGE.  DELIMITERS PAST THE FIFTH  *
+002510*                    ARE NOW IGNORED WITH A WARNING INSTEAD.       *
+002550*****************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT PIPE-IN ASSIGN TO "PIPEIN"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT PIPE-OUT ASSIGN TO "PIPEOUT"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT SUB-RULES ASSIGN TO "SUBRULES"
+003400         ORGANIZATION IS SEQUENTIAL.
+003500     SELECT DELIM-CFG ASSIGN TO "DELIMCFG"
+003600         ORGANIZATION IS SEQUENTIAL.
+003700     SELECT CTL-RPT ASSIGN TO "PIPECTL"
+003800         ORGANIZATION IS SEQUENTIAL.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  PIPE-IN.
+004300     COPY DLPIPEIN.
+004400
+004500 FD  PIPE-OUT.
+004600     COPY DLPIPEOT.
+004700
+004800 FD  SUB-RULES.
+004900     COPY DLSUBRUL.
+005000
+005100 FD  DELIM-CFG.
+005200     COPY DLVFDDLM.
+005300
+005400 FD  CTL-RPT.
+005500     COPY DLPIPECT.
+005600
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-SWITCHES.
+005900     05  WS-IN-EOF-SW         PIC X(01) VALUE "N".
+006000         88  WS-IN-EOF            VALUE "Y".
+006100     05  WS-RULE-EOF-SW       PIC X(01) VALUE "N".
+006200         88  WS-RULE-EOF          VALUE "Y".
+006300     05  WS-DELIM-EOF-SW      PIC X(01) VALUE "N".
+006400         88  WS-DELIM-EOF         VALUE "Y".
+006500
+006600 01  CNT                      PIC 9(04) USAGE COMP-5 VALUE ZERO.
+006700 01  WS-LINE-FIELD-COUNT      PIC 9(02) VALUE ZERO.
+006800 01  WS-LINE-BEFORE-RULES     PIC X(40).
+006900
+007000 01  WS-RULE-COUNT            PIC 9(03) VALUE ZERO.
+007100 01  RULE-IDX                 PIC 9(03) VALUE ZERO.
+007200
+007300 01  WS-RULE-TABLE.
+007400     05  WS-RULE-ENTRY OCCURS 1 TO 20 TIMES
+007500             DEPENDING ON WS-RULE-COUNT
+007600             INDEXED BY WS-RULE-IDX.
+007700         10  WS-RULE-FROM     PIC X(01).
+007800         10  WS-RULE-TO       PIC X(01).
+007900         10  WS-RULE-AFTER-SW PIC X(01).
+008000         10  WS-RULE-AFTER    PIC X(01).
+008100
+008200 01  WS-DELIM-COUNT           PIC 9(02) VALUE ZERO.
+008300 01  WS-DELIM-TABLE.
+008400     05  WS-DELIM-ENTRY OCCURS 5 TIMES.
+008500         10  WS-DELIM-VALUE   PIC X(03) VALUE LOW-VALUES.
+008600
+008700 01  WS-RECORDS-READ          PIC 9(06) VALUE ZERO.
+008800 01  WS-ZERO-STRIP-COUNT      PIC 9(06) VALUE ZERO.
+008900 01  WS-SUBST-COUNT           PIC 9(06) VALUE ZERO.
+009000 01  WS-SPLIT-COUNT           PIC 9(06) VALUE ZERO.
+009100
+009200 PROCEDURE DIVISION.
+009300*****************************************************************
+009400*  0000-MAINLINE.                                              *
+009500*****************************************************************
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009800     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+009900         UNTIL WS-IN-EOF.
+010000     PERFORM 8000-WRITE-CONTROL-REPORT THRU 8000-EXIT.
+010100     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+010200     STOP RUN.
+010300
+010400*****************************************************************
+010500*  1000-INITIALIZE.                                            *
+010600*    LOADS THE SUBSTITUTION RULE TABLE AND THE DELIMITER TABLE  *
+010700*    THE SAME WAY INSPECT1 AND UNSTRING1 EACH LOAD THEIR OWN,   *
+010800*    THEN OPENS THE PIPELINE'S OWN FILES.                       *
+010900*****************************************************************
+011000 1000-INITIALIZE.
+011100     OPEN INPUT SUB-RULES.
+011200     READ SUB-RULES
+011300         AT END
+011400             SET WS-RULE-EOF TO TRUE
+011500     END-READ.
+011600     PERFORM 1100-LOAD-RULE THRU 1100-EXIT
+011700         UNTIL WS-RULE-EOF.
+011800     CLOSE SUB-RULES.
+011900
+012000     OPEN INPUT DELIM-CFG.
+012100     READ DELIM-CFG
+012200         AT END
+012300             SET WS-DELIM-EOF TO TRUE
+012400     END-READ.
+012500     PERFORM 1200-LOAD-DELIMITER THRU 1200-EXIT
+012600         UNTIL WS-DELIM-EOF.
+012700     CLOSE DELIM-CFG.
+012800     IF WS-DELIM-COUNT = ZERO
+012900         ADD 1 TO WS-DELIM-COUNT
+013000         MOVE "," TO WS-DELIM-VALUE(1)
+013100     END-IF.
+013200
+013300     OPEN INPUT PIPE-IN.
+013400     OPEN OUTPUT PIPE-OUT.
+013500     OPEN OUTPUT CTL-RPT.
+013600     READ PIPE-IN
+013700         AT END
+013800             SET WS-IN-EOF TO TRUE
+013900     END-READ.
+014000 1000-EXIT.
+014100     EXIT.
+014200
+014300*****************************************************************
+014400*  1100-LOAD-RULE.                                             *
+014500*****************************************************************
+014600 1100-LOAD-RULE.
+014700     ADD 1 TO WS-RULE-COUNT.
+014800     MOVE SR-FROM-CHAR  TO WS-RULE-FROM(WS-RULE-COUNT).
+014900     MOVE SR-TO-CHAR    TO WS-RULE-TO(WS-RULE-COUNT).
+015000     MOVE SR-AFTER-SW   TO WS-RULE-AFTER-SW(WS-RULE-COUNT).
+015100     MOVE SR-AFTER-CHAR TO WS-RULE-AFTER(WS-RULE-COUNT).
+015200     READ SUB-RULES
+015300         AT END
+015400             SET WS-RULE-EOF TO TRUE
+015500     END-READ.
+015600 1100-EXIT.
+015700     EXIT.
+015800
+015900*****************************************************************
+016000*  1200-LOAD-DELIMITER.                                        *
+016100*****************************************************************
+016200 1200-LOAD-DELIMITER.
+016210     IF WS-DELIM-COUNT < 5
+016220         ADD 1 TO WS-DELIM-COUNT
+016230         MOVE VD-DELIM-VALUE TO WS-DELIM-VALUE(WS-DELIM-COUNT)
+016240     ELSE
+016250         DISPLAY "DELIMCFG: IGNORING DELIMITER PAST FIRST 5"
+016260     END-IF.
+016500     READ DELIM-CFG
+016600         AT END
+016700             SET WS-DELIM-EOF TO TRUE
+016800     END-READ.
+016900 1200-EXIT.
+017000     EXIT.
+017100
+017200*****************************************************************
+017300*  2000-PROCESS-RECORD.                                        *
+017400*    STEP 1 - STRIPS LEADING ZEROS AND APPLIES THE CONFIGURED   *
+017500*    SUBSTITUTION RULES, EXACTLY AS INSPECT1 DOES.  STEP 2 -    *
+017600*    SPLITS THE NOW-CLEANED LINE ON THE CONFIGURED DELIMITERS,  *
+017700*    EXACTLY AS UNSTRING1 DOES.  EACH STEP'S TOUCH COUNT FEEDS   *
+017800*    THE CONTROL REPORT WRITTEN AT END OF RUN.                  *
+017900*****************************************************************
+018000 2000-PROCESS-RECORD.
+018100     ADD 1 TO WS-RECORDS-READ.
+018200     MOVE ZERO TO CNT.
+018300     INSPECT PI-RAW-LINE TALLYING CNT FOR LEADING "0".
+018400     IF CNT > 0
+018500         ADD 1 TO WS-ZERO-STRIP-COUNT
+018550         IF CNT < 40
+018600             PERFORM 2100-STRIP-LEADING-ZEROS THRU 2100-EXIT
+018650         ELSE
+018660             MOVE SPACES TO PI-RAW-LINE
+018670         END-IF
+018700     END-IF.
+018800     MOVE PI-RAW-LINE TO WS-LINE-BEFORE-RULES.
+018900     PERFORM 2200-APPLY-RULE THRU 2200-EXIT
+019000         VARYING RULE-IDX FROM 1 BY 1
+019100         UNTIL RULE-IDX > WS-RULE-COUNT.
+019200     IF PI-RAW-LINE NOT = WS-LINE-BEFORE-RULES
+019300         ADD 1 TO WS-SUBST-COUNT
+019400     END-IF.
+019500     PERFORM 2300-SPLIT-LINE THRU 2300-EXIT.
+019600     READ PIPE-IN
+019700         AT END
+019800             SET WS-IN-EOF TO TRUE
+019900     END-READ.
+020000 2000-EXIT.
+020100     EXIT.
+020200
+020300*****************************************************************
+020400*  2100-STRIP-LEADING-ZEROS.                                   *
+020500*****************************************************************
+020600 2100-STRIP-LEADING-ZEROS.
+020700     MOVE PI-RAW-LINE(CNT + 1:) TO PI-RAW-LINE.
+020800 2100-EXIT.
+020900     EXIT.
+021000
+021100*****************************************************************
+021200*  2200-APPLY-RULE.                                            *
+021300*****************************************************************
+021400 2200-APPLY-RULE.
+021500     IF WS-RULE-AFTER-SW(RULE-IDX) = "Y"
+021600         INSPECT PI-RAW-LINE
+021700             REPLACING FIRST WS-RULE-FROM(RULE-IDX)
+021800                       BY WS-RULE-TO(RULE-IDX)
+021900                       AFTER INITIAL WS-RULE-AFTER(RULE-IDX)
+022000     ELSE
+022100         INSPECT PI-RAW-LINE
+022200             REPLACING FIRST WS-RULE-FROM(RULE-IDX)
+022300                       BY WS-RULE-TO(RULE-IDX)
+022400     END-IF.
+022500 2200-EXIT.
+022600     EXIT.
+022700
+022800*****************************************************************
+022900*  2300-SPLIT-LINE.                                            *
+023000*****************************************************************
+023100 2300-SPLIT-LINE.
+023200     MOVE ZERO TO WS-LINE-FIELD-COUNT.
+023300     UNSTRING PI-RAW-LINE
+023400         DELIMITED BY WS-DELIM-VALUE(1) OR WS-DELIM-VALUE(2)
+023500                   OR WS-DELIM-VALUE(3) OR WS-DELIM-VALUE(4)
+023600                   OR WS-DELIM-VALUE(5)
+023700         INTO PO-FIELD-1 PO-FIELD-2 PO-FIELD-3
+023800              PO-FIELD-4 PO-FIELD-5
+023900         TALLYING IN WS-LINE-FIELD-COUNT
+024000     END-UNSTRING.
+024100     IF WS-LINE-FIELD-COUNT > 1
+024200         ADD 1 TO WS-SPLIT-COUNT
+024300     END-IF.
+024400     MOVE CNT TO PO-LEADING-ZEROS.
+024500     MOVE WS-LINE-FIELD-COUNT TO PO-FIELD-COUNT.
+024600     WRITE PO-OUTPUT-RECORD.
+024700 2300-EXIT.
+024800     EXIT.
+024900
+025000*****************************************************************
+025100*  8000-WRITE-CONTROL-REPORT.                                  *
+025200*    ONE LINE PER PIPELINE STEP, SHOWING HOW MANY OF THE        *
+025300*    RECORDS READ WERE ACTUALLY TOUCHED AT THAT STEP.           *
+025400*****************************************************************
+025500 8000-WRITE-CONTROL-REPORT.
+025600     MOVE "RECORDS READ"   TO PC-STEP-NAME.
+025700     MOVE WS-RECORDS-READ  TO PC-RECORDS-TOUCHED.
+025800     MOVE "TOTAL LINES READ FROM PIPEIN"
+025900         TO PC-DESCRIPTION.
+026000     WRITE PC-CONTROL-LINE.
+026100
+026200     MOVE "ZERO-STRIP"     TO PC-STEP-NAME.
+026300     MOVE WS-ZERO-STRIP-COUNT TO PC-RECORDS-TOUCHED.
+026400     MOVE "RECORDS WITH LEADING ZEROS STRIPPED"
+026500         TO PC-DESCRIPTION.
+026600     WRITE PC-CONTROL-LINE.
+026700
+026800     MOVE "SUBSTITUTION"   TO PC-STEP-NAME.
+026900     MOVE WS-SUBST-COUNT   TO PC-RECORDS-TOUCHED.
+027000     MOVE "RECORDS CHANGED BY A SUBSTITUTION RULE"
+027100         TO PC-DESCRIPTION.
+027200     WRITE PC-CONTROL-LINE.
+027300
+027400     MOVE "DELIMITER SPLIT" TO PC-STEP-NAME.
+027500     MOVE WS-SPLIT-COUNT   TO PC-RECORDS-TOUCHED.
+027600     MOVE "RECORDS WITH MORE THAN ONE FIELD FOUND"
+027700         TO PC-DESCRIPTION.
+027800     WRITE PC-CONTROL-LINE.
+027900 8000-EXIT.
+028000     EXIT.
+028100
+028200*****************************************************************
+028300*  9000-FINALIZE.                                              *
+028400*****************************************************************
+028500 9000-FINALIZE.
+028600     CLOSE PIPE-IN.
+028700     CLOSE PIPE-OUT.
+028800     CLOSE CTL-RPT.
+028900 9000-EXIT.
+029000     EXIT.
