@@ -0,0 +1,275 @@
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     BALRECN1.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    INDEPENDENTLY RE-ADDS THE RESULT ON EVERY AUDIT RECORD    *
+001200*    THE ADD01, SUBTRACT01, MULTIPLY01, AND DIVIDE01 PROGRAMS  *
+001300*    ALREADY WRITE (ADDAUDIT, SUBAUDIT, MULAUDIT, DIVAUDIT)    *
+001400*    AND COMPARES THAT ACTUAL TOTAL AGAINST AN INDEPENDENT     *
+001500*    CONTROL TOTAL CARRIED ON A ONE-RECORD BATCH HEADER FILE.  *
+001600*    THE RUN IS FLAGGED OUT OF BALANCE ON THE BALANCING REPORT *
+001700*    BEFORE THE GENERAL-LEDGER EXTRACT (GLEXTR01) CONSUMES THE *
+001800*    SAME AUDIT TRAIL, SO A MISMATCH IS CAUGHT BEFORE ANYTHING *
+001900*    DOWNSTREAM POSTS TO THE LEDGER.                           *
+002000*                                                               *
+002100*  MODIFICATION HISTORY.                                      *
+002200*    2026-08-09  DL  ORIGINAL BATCH BALANCING STEP.            *
+002300*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ADD-AUDIT  ASSIGN TO "ADDAUDIT"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT SUB-AUDIT  ASSIGN TO "SUBAUDIT"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT MUL-AUDIT  ASSIGN TO "MULAUDIT"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT DIV-AUDIT  ASSIGN TO "DIVAUDIT"
+003400         ORGANIZATION IS SEQUENTIAL.
+003500     SELECT BATCH-HDR  ASSIGN TO "BATCHHDR"
+003600         ORGANIZATION IS SEQUENTIAL.
+003700     SELECT BAL-RPT    ASSIGN TO "BALRPT"
+003800         ORGANIZATION IS SEQUENTIAL.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  ADD-AUDIT.
+004300     COPY DLAUDIT
+004400         REPLACING ==DL-AUDIT-REC==       BY ==AA-AUDIT-REC==
+004500                   ==DL-AUD-PROGRAM==      BY ==AA-PROGRAM==
+004600                   ==DL-AUD-OPERATION==    BY ==AA-OPERATION==
+004700                   ==DL-AUD-KEY==          BY ==AA-KEY==
+004800                   ==DL-AUD-BEFORE-VALUE== BY ==AA-BEFORE-VALUE==
+004900                   ==DL-AUD-AFTER-VALUE==  BY ==AA-AFTER-VALUE==
+005000                   ==DL-AUD-DATE==         BY ==AA-DATE==
+005100                   ==DL-AUD-TIME==         BY ==AA-TIME==.
+005200
+005300 FD  SUB-AUDIT.
+005400     COPY DLAUDIT
+005500         REPLACING ==DL-AUDIT-REC==       BY ==SA-AUDIT-REC==
+005600                   ==DL-AUD-PROGRAM==      BY ==SA-PROGRAM==
+005700                   ==DL-AUD-OPERATION==    BY ==SA-OPERATION==
+005800                   ==DL-AUD-KEY==          BY ==SA-KEY==
+005900                   ==DL-AUD-BEFORE-VALUE== BY ==SA-BEFORE-VALUE==
+006000                   ==DL-AUD-AFTER-VALUE==  BY ==SA-AFTER-VALUE==
+006100                   ==DL-AUD-DATE==         BY ==SA-DATE==
+006200                   ==DL-AUD-TIME==         BY ==SA-TIME==.
+006300
+006400 FD  MUL-AUDIT.
+006500     COPY DLAUDIT
+006600         REPLACING ==DL-AUDIT-REC==       BY ==MA-AUDIT-REC==
+006700                   ==DL-AUD-PROGRAM==      BY ==MA-PROGRAM==
+006800                   ==DL-AUD-OPERATION==    BY ==MA-OPERATION==
+006900                   ==DL-AUD-KEY==          BY ==MA-KEY==
+007000                   ==DL-AUD-BEFORE-VALUE== BY ==MA-BEFORE-VALUE==
+007100                   ==DL-AUD-AFTER-VALUE==  BY ==MA-AFTER-VALUE==
+007200                   ==DL-AUD-DATE==         BY ==MA-DATE==
+007300                   ==DL-AUD-TIME==         BY ==MA-TIME==.
+007400
+007500 FD  DIV-AUDIT.
+007600     COPY DLAUDIT
+007700         REPLACING ==DL-AUDIT-REC==       BY ==DA-AUDIT-REC==
+007800                   ==DL-AUD-PROGRAM==      BY ==DA-PROGRAM==
+007900                   ==DL-AUD-OPERATION==    BY ==DA-OPERATION==
+008000                   ==DL-AUD-KEY==          BY ==DA-KEY==
+008100                   ==DL-AUD-BEFORE-VALUE== BY ==DA-BEFORE-VALUE==
+008200                   ==DL-AUD-AFTER-VALUE==  BY ==DA-AFTER-VALUE==
+008300                   ==DL-AUD-DATE==         BY ==DA-DATE==
+008400                   ==DL-AUD-TIME==         BY ==DA-TIME==.
+008500
+008600 FD  BATCH-HDR.
+008700     COPY DLBHDR.
+008800
+008900 FD  BAL-RPT.
+009000     COPY DLBALOUT.
+009100
+009200 WORKING-STORAGE SECTION.
+009300 01  WS-SWITCHES.
+009400     05  WS-ADD-EOF-SW        PIC X(01) VALUE "N".
+009500         88  WS-ADD-EOF           VALUE "Y".
+009600     05  WS-SUB-EOF-SW        PIC X(01) VALUE "N".
+009700         88  WS-SUB-EOF           VALUE "Y".
+009800     05  WS-MUL-EOF-SW        PIC X(01) VALUE "N".
+009900         88  WS-MUL-EOF           VALUE "Y".
+010000     05  WS-DIV-EOF-SW        PIC X(01) VALUE "N".
+010100         88  WS-DIV-EOF           VALUE "Y".
+010200     05  WS-HDR-EOF-SW        PIC X(01) VALUE "N".
+010300         88  WS-HDR-EOF           VALUE "Y".
+010400
+010500 01  WS-ACTUAL-TOTAL          PIC S9(13)V9(02) VALUE ZERO.
+010600
+010700 PROCEDURE DIVISION.
+010800*****************************************************************
+010900*  0000-MAINLINE.                                              *
+011000*****************************************************************
+011100 0000-MAINLINE.
+011200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011300     PERFORM 2000-ACCUM-ADD THRU 2000-EXIT
+011400         UNTIL WS-ADD-EOF.
+011500     PERFORM 3000-ACCUM-SUB THRU 3000-EXIT
+011600         UNTIL WS-SUB-EOF.
+011700     PERFORM 4000-ACCUM-MUL THRU 4000-EXIT
+011800         UNTIL WS-MUL-EOF.
+011900     PERFORM 5000-ACCUM-DIV THRU 5000-EXIT
+012000         UNTIL WS-DIV-EOF.
+012100     PERFORM 7000-WRITE-BALANCE THRU 7000-EXIT.
+012200     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+012300     STOP RUN.
+012400
+012500*****************************************************************
+012600*  1000-INITIALIZE.                                             *
+012700*    OPENS ALL FOUR AUDIT-TRAIL SOURCES, THE BATCH HEADER, AND  *
+012800*    THE BALANCING REPORT, THEN PRIMES EACH SOURCE WITH ITS     *
+012900*    FIRST READ.                                                *
+013000*****************************************************************
+013100 1000-INITIALIZE.
+013200     OPEN INPUT ADD-AUDIT.
+013300     OPEN INPUT SUB-AUDIT.
+013400     OPEN INPUT MUL-AUDIT.
+013500     OPEN INPUT DIV-AUDIT.
+013600     OPEN INPUT BATCH-HDR.
+013700     OPEN OUTPUT BAL-RPT.
+013800     PERFORM 1100-READ-ADD THRU 1100-EXIT.
+013900     PERFORM 1200-READ-SUB THRU 1200-EXIT.
+014000     PERFORM 1300-READ-MUL THRU 1300-EXIT.
+014100     PERFORM 1400-READ-DIV THRU 1400-EXIT.
+014200     PERFORM 1500-READ-HDR THRU 1500-EXIT.
+014300 1000-EXIT.
+014400     EXIT.
+014500
+014600*****************************************************************
+014700*  1100-READ-ADD.                                               *
+014800*****************************************************************
+014900 1100-READ-ADD.
+015000     READ ADD-AUDIT
+015100         AT END
+015200             SET WS-ADD-EOF TO TRUE
+015300     END-READ.
+015400 1100-EXIT.
+015500     EXIT.
+015600
+015700*****************************************************************
+015800*  1200-READ-SUB.                                               *
+015900*****************************************************************
+016000 1200-READ-SUB.
+016100     READ SUB-AUDIT
+016200         AT END
+016300             SET WS-SUB-EOF TO TRUE
+016400     END-READ.
+016500 1200-EXIT.
+016600     EXIT.
+016700
+016800*****************************************************************
+016900*  1300-READ-MUL.                                               *
+017000*****************************************************************
+017100 1300-READ-MUL.
+017200     READ MUL-AUDIT
+017300         AT END
+017400             SET WS-MUL-EOF TO TRUE
+017500     END-READ.
+017600 1300-EXIT.
+017700     EXIT.
+017800
+017900*****************************************************************
+018000*  1400-READ-DIV.                                               *
+018100*****************************************************************
+018200 1400-READ-DIV.
+018300     READ DIV-AUDIT
+018400         AT END
+018500             SET WS-DIV-EOF TO TRUE
+018600     END-READ.
+018700 1400-EXIT.
+018800     EXIT.
+018900
+019000*****************************************************************
+019100*  1500-READ-HDR.                                               *
+019200*    AN EMPTY OR MISSING BATCH HEADER LEAVES THE CONTROL TOTAL  *
+019300*    AT ZERO, THE SAME DEFAULT-PARAMETER CONVENTION USED BY     *
+019400*    RNDPARM, DFTPARM, AND THE OTHER ONE-RECORD PARAMETER FILES.*
+019500*****************************************************************
+019600 1500-READ-HDR.
+019700     READ BATCH-HDR
+019800         AT END
+019900             SET WS-HDR-EOF TO TRUE
+020000     END-READ.
+020100     IF NOT WS-HDR-EOF
+020200         MOVE BH-CONTROL-TOTAL TO BL-CONTROL-TOTAL
+020300     END-IF.
+020400 1500-EXIT.
+020500     EXIT.
+020600
+020700*****************************************************************
+020800*  2000-ACCUM-ADD.                                              *
+020900*****************************************************************
+021000 2000-ACCUM-ADD.
+021100     ADD AA-AFTER-VALUE TO WS-ACTUAL-TOTAL.
+021200     PERFORM 1100-READ-ADD THRU 1100-EXIT.
+021300 2000-EXIT.
+021400     EXIT.
+021500
+021600*****************************************************************
+021700*  3000-ACCUM-SUB.                                              *
+021800*****************************************************************
+021900 3000-ACCUM-SUB.
+022000     ADD SA-AFTER-VALUE TO WS-ACTUAL-TOTAL.
+022100     PERFORM 1200-READ-SUB THRU 1200-EXIT.
+022200 3000-EXIT.
+022300     EXIT.
+022400
+022500*****************************************************************
+022600*  4000-ACCUM-MUL.                                              *
+022700*****************************************************************
+022800 4000-ACCUM-MUL.
+022900     ADD MA-AFTER-VALUE TO WS-ACTUAL-TOTAL.
+023000     PERFORM 1300-READ-MUL THRU 1300-EXIT.
+023100 4000-EXIT.
+023200     EXIT.
+023300
+023400*****************************************************************
+023500*  5000-ACCUM-DIV.                                              *
+023600*****************************************************************
+023700 5000-ACCUM-DIV.
+023800     ADD DA-AFTER-VALUE TO WS-ACTUAL-TOTAL.
+023900     PERFORM 1400-READ-DIV THRU 1400-EXIT.
+024000 5000-EXIT.
+024100     EXIT.
+024200
+024300*****************************************************************
+024400*  7000-WRITE-BALANCE.                                          *
+024500*    COMPARES THE INDEPENDENT CONTROL TOTAL READ FROM BATCHHDR  *
+024600*    AGAINST THE ACTUAL TOTAL RE-ADDED FROM THE FOUR AUDIT      *
+024700*    TRAILS AND FLAGS THE RUN OUT OF BALANCE WHEN THEY DIFFER.  *
+024800*****************************************************************
+024900 7000-WRITE-BALANCE.
+025000     MOVE WS-ACTUAL-TOTAL TO BL-ACTUAL-TOTAL.
+025100     SUBTRACT BL-ACTUAL-TOTAL FROM BL-CONTROL-TOTAL
+025200         GIVING BL-DIFFERENCE.
+025300     IF BL-DIFFERENCE = ZERO
+025400         SET BL-IN-BALANCE TO TRUE
+025500     ELSE
+025600         SET BL-OUT-OF-BALANCE TO TRUE
+025700         DISPLAY "BALRECN1 - RUN IS OUT OF BALANCE".
+025800     WRITE BL-RESULT-REC.
+025900 7000-EXIT.
+026000     EXIT.
+026100
+026200*****************************************************************
+026300*  9000-FINALIZE.                                               *
+026400*****************************************************************
+026500 9000-FINALIZE.
+026600     CLOSE ADD-AUDIT.
+026700     CLOSE SUB-AUDIT.
+026800     CLOSE MUL-AUDIT.
+026900     CLOSE DIV-AUDIT.
+027000     CLOSE BATCH-HDR.
+027100     CLOSE BAL-RPT.
+027200 9000-EXIT.
+027300     EXIT.
+027400
