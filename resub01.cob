@@ -0,0 +1,232 @@
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     RESUB01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    AN EXCEPTION SITTING IN M02EXCP, DIVEXCP, OR SUBEXCP HAS  *
+001200*    NOWHERE TO GO TODAY EXCEPT A MANUAL FIX OUTSIDE THE        *
+001300*    SYSTEM.  ONCE OPS HAS CORRECTED A HELD RECORD AND SET ITS  *
+001400*    DL-EXC-RESUBMIT-SW TO "Y", THIS PROGRAM LIFTS THAT RECORD  *
+001500*    OUT OF ITS SOURCE EXCEPTION FILE AND ONTO RESUBMQ, THE     *
+001600*    SHARED QUEUE THE NEXT RUN READS SO THE TRANSACTION DOES    *
+001700*    NOT HAVE TO BE RE-KEYED FROM SCRATCH.  A RECORD LEFT       *
+001800*    FLAGGED "N" IS STILL UNDER REVIEW AND IS LEFT BEHIND.      *
+001900*                                                               *
+002000*  MODIFICATION HISTORY.                                      *
+002100*    2026-08-09  DL  ORIGINAL RESUBMISSION QUEUE BUILDER.       *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT MUL-EXCP  ASSIGN TO "M02EXCP"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT DIV-EXCP  ASSIGN TO "DIVEXCP"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT SUB-EXCP  ASSIGN TO "SUBEXCP"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT RESUB-Q   ASSIGN TO "RESUBMQ"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  MUL-EXCP.
+003800     COPY DLEXCP
+003900         REPLACING ==DL-EXCP-REC==        BY ==ME-EXCP-REC==
+004000                   ==DL-EXC-PROGRAM==      BY ==ME-PROGRAM==
+004100                   ==DL-EXC-KEY==          BY ==ME-KEY==
+004200                   ==DL-EXC-REASON-CODE==  BY ==ME-RCODE==
+004300                   ==DL-EXC-REASON-TEXT==  BY ==ME-RTEXT==
+004400                   ==DL-EXC-AMOUNT==       BY ==ME-AMOUNT==
+004500                   ==DL-EXC-DATE==         BY ==ME-DATE==
+004600                   ==DL-EXC-TIME==         BY ==ME-TIME==
+004700                   ==DL-EXC-RESUBMIT-SW==  BY ==ME-RESUB-SW==
+004800                   ==DL-EXC-RESUBMITTED==  BY ==ME-RESUB-YES==
+004900                   ==DL-EXC-NOT-RESUBMITTED== BY
+005000                       ==ME-RESUB-NO==.
+005100
+005200 FD  DIV-EXCP.
+005300     COPY DLEXCP
+005400         REPLACING ==DL-EXCP-REC==        BY ==DE-EXCP-REC==
+005500                   ==DL-EXC-PROGRAM==      BY ==DE-PROGRAM==
+005600                   ==DL-EXC-KEY==          BY ==DE-KEY==
+005700                   ==DL-EXC-REASON-CODE==  BY ==DE-RCODE==
+005800                   ==DL-EXC-REASON-TEXT==  BY ==DE-RTEXT==
+005900                   ==DL-EXC-AMOUNT==       BY ==DE-AMOUNT==
+006000                   ==DL-EXC-DATE==         BY ==DE-DATE==
+006100                   ==DL-EXC-TIME==         BY ==DE-TIME==
+006200                   ==DL-EXC-RESUBMIT-SW==  BY ==DE-RESUB-SW==
+006300                   ==DL-EXC-RESUBMITTED==  BY ==DE-RESUB-YES==
+006400                   ==DL-EXC-NOT-RESUBMITTED== BY
+006500                       ==DE-RESUB-NO==.
+006600
+006700 FD  SUB-EXCP.
+006800     COPY DLEXCP
+006900         REPLACING ==DL-EXCP-REC==        BY ==SE-EXCP-REC==
+007000                   ==DL-EXC-PROGRAM==      BY ==SE-PROGRAM==
+007100                   ==DL-EXC-KEY==          BY ==SE-KEY==
+007200                   ==DL-EXC-REASON-CODE==  BY ==SE-RCODE==
+007300                   ==DL-EXC-REASON-TEXT==  BY ==SE-RTEXT==
+007400                   ==DL-EXC-AMOUNT==       BY ==SE-AMOUNT==
+007500                   ==DL-EXC-DATE==         BY ==SE-DATE==
+007600                   ==DL-EXC-TIME==         BY ==SE-TIME==
+007700                   ==DL-EXC-RESUBMIT-SW==  BY ==SE-RESUB-SW==
+007800                   ==DL-EXC-RESUBMITTED==  BY ==SE-RESUB-YES==
+007900                   ==DL-EXC-NOT-RESUBMITTED== BY
+008000                       ==SE-RESUB-NO==.
+008100
+008200 FD  RESUB-Q.
+008300     COPY DLEXCP.
+008400
+008500 WORKING-STORAGE SECTION.
+008600 01  WS-SWITCHES.
+008700     05  WS-MUL-EOF-SW        PIC X(01) VALUE "N".
+008800         88  WS-MUL-EOF           VALUE "Y".
+008900     05  WS-DIV-EOF-SW        PIC X(01) VALUE "N".
+009000         88  WS-DIV-EOF           VALUE "Y".
+009100     05  WS-SUB-EOF-SW        PIC X(01) VALUE "N".
+009200         88  WS-SUB-EOF           VALUE "Y".
+009300
+009400 01  WS-MUL-READ-COUNT        PIC 9(09) COMP VALUE ZERO.
+009500 01  WS-MUL-QUEUED-COUNT      PIC 9(09) COMP VALUE ZERO.
+009600 01  WS-DIV-READ-COUNT        PIC 9(09) COMP VALUE ZERO.
+009700 01  WS-DIV-QUEUED-COUNT      PIC 9(09) COMP VALUE ZERO.
+009800 01  WS-SUB-READ-COUNT        PIC 9(09) COMP VALUE ZERO.
+009900 01  WS-SUB-QUEUED-COUNT      PIC 9(09) COMP VALUE ZERO.
+010000
+010100 PROCEDURE DIVISION.
+010200*****************************************************************
+010300*  0000-MAINLINE.                                              *
+010400*****************************************************************
+010500 0000-MAINLINE.
+010600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010700     PERFORM 2000-RESUBMIT-MUL THRU 2000-EXIT
+010800         UNTIL WS-MUL-EOF.
+010900     PERFORM 3000-RESUBMIT-DIV THRU 3000-EXIT
+011000         UNTIL WS-DIV-EOF.
+011100     PERFORM 4000-RESUBMIT-SUB THRU 4000-EXIT
+011200         UNTIL WS-SUB-EOF.
+011300     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+011400     STOP RUN.
+011500
+011600*****************************************************************
+011700*  1000-INITIALIZE.                                            *
+011800*    OPENS ALL THREE SOURCE EXCEPTION FILES AND THE QUEUE, THEN *
+011900*    PRIMES EACH SOURCE FILE WITH ITS FIRST READ.               *
+012000*****************************************************************
+012100 1000-INITIALIZE.
+012200     OPEN INPUT MUL-EXCP.
+012300     OPEN INPUT DIV-EXCP.
+012400     OPEN INPUT SUB-EXCP.
+012500     OPEN OUTPUT RESUB-Q.
+012600     PERFORM 1100-READ-MUL THRU 1100-EXIT.
+012700     PERFORM 1200-READ-DIV THRU 1200-EXIT.
+012800     PERFORM 1300-READ-SUB THRU 1300-EXIT.
+012900 1000-EXIT.
+013000     EXIT.
+013100
+013200*****************************************************************
+013300*  1100-READ-MUL.                                               *
+013400*****************************************************************
+013500 1100-READ-MUL.
+013600     READ MUL-EXCP
+013700         AT END
+013800             SET WS-MUL-EOF TO TRUE
+013900         NOT AT END
+014000             ADD 1 TO WS-MUL-READ-COUNT
+014100     END-READ.
+014200 1100-EXIT.
+014300     EXIT.
+014400
+014500*****************************************************************
+014600*  1200-READ-DIV.                                               *
+014700*****************************************************************
+014800 1200-READ-DIV.
+014900     READ DIV-EXCP
+015000         AT END
+015100             SET WS-DIV-EOF TO TRUE
+015200         NOT AT END
+015300             ADD 1 TO WS-DIV-READ-COUNT
+015400     END-READ.
+015500 1200-EXIT.
+015600     EXIT.
+015700
+015800*****************************************************************
+015900*  1300-READ-SUB.                                               *
+016000*****************************************************************
+016100 1300-READ-SUB.
+016200     READ SUB-EXCP
+016300         AT END
+016400             SET WS-SUB-EOF TO TRUE
+016500         NOT AT END
+016600             ADD 1 TO WS-SUB-READ-COUNT
+016700     END-READ.
+016800 1300-EXIT.
+016900     EXIT.
+017000
+017100*****************************************************************
+017200*  2000-RESUBMIT-MUL.                                           *
+017300*    A RECORD FLAGGED RESUBMITTED HAS ALREADY BEEN CORRECTED BY *
+017400*    OPS AND IS COPIED FORWARD, LAYOUT AND ALL, ONTO RESUBMQ.   *
+017500*    ANYTHING STILL FLAGGED "N" IS LEFT ON M02EXCP UNTOUCHED.   *
+017600*****************************************************************
+017700 2000-RESUBMIT-MUL.
+017800     IF ME-RESUB-YES
+017900         MOVE ME-EXCP-REC TO DL-EXCP-REC
+018000         WRITE DL-EXCP-REC
+018100         ADD 1 TO WS-MUL-QUEUED-COUNT
+018200     END-IF.
+018300     PERFORM 1100-READ-MUL THRU 1100-EXIT.
+018400 2000-EXIT.
+018500     EXIT.
+018600
+018700*****************************************************************
+018800*  3000-RESUBMIT-DIV.                                           *
+018900*****************************************************************
+019000 3000-RESUBMIT-DIV.
+019100     IF DE-RESUB-YES
+019200         MOVE DE-EXCP-REC TO DL-EXCP-REC
+019300         WRITE DL-EXCP-REC
+019400         ADD 1 TO WS-DIV-QUEUED-COUNT
+019500     END-IF.
+019600     PERFORM 1200-READ-DIV THRU 1200-EXIT.
+019700 3000-EXIT.
+019800     EXIT.
+019900
+020000*****************************************************************
+020100*  4000-RESUBMIT-SUB.                                           *
+020200*****************************************************************
+020300 4000-RESUBMIT-SUB.
+020400     IF SE-RESUB-YES
+020500         MOVE SE-EXCP-REC TO DL-EXCP-REC
+020600         WRITE DL-EXCP-REC
+020700         ADD 1 TO WS-SUB-QUEUED-COUNT
+020800     END-IF.
+020900     PERFORM 1300-READ-SUB THRU 1300-EXIT.
+021000 4000-EXIT.
+021100     EXIT.
+021200
+021300*****************************************************************
+021400*  9000-FINALIZE.                                              *
+021500*    TELLS OPS HOW MANY HELD RECORDS WERE FOUND CORRECTED AND   *
+021600*    MOVED FORWARD TO THE QUEUE OUT OF HOW MANY WERE STILL      *
+021700*    SITTING IN EACH SOURCE FILE.                                *
+021800*****************************************************************
+021900 9000-FINALIZE.
+022000     DISPLAY "MULTIPLY02 EXCEPTIONS READ/QUEUED: "
+022100         WS-MUL-READ-COUNT " / " WS-MUL-QUEUED-COUNT.
+022200     DISPLAY "DIVIDE01   EXCEPTIONS READ/QUEUED: "
+022300         WS-DIV-READ-COUNT " / " WS-DIV-QUEUED-COUNT.
+022400     DISPLAY "SUBTRACT01 EXCEPTIONS READ/QUEUED: "
+022500         WS-SUB-READ-COUNT " / " WS-SUB-QUEUED-COUNT.
+022600     CLOSE MUL-EXCP.
+022700     CLOSE DIV-EXCP.
+022800     CLOSE SUB-EXCP.
+022900     CLOSE RESUB-Q.
+023000 9000-EXIT.
+023100     EXIT.
