@@ -1,13 +1,51 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADD01.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ITEM-01 PIC 9999.
-       01 ITEM-02 PIC 9999.
-       01 ITEM-03 PIC 9999.
-       PROCEDURE DIVISION.
-       MOVE 4 TO ITEM-01.
-       MOVE 3 TO ITEM-02.
-       COMPUTE ITEM-03 = ITEM-01 ** ITEM-02.
-       DISPLAY ITEM-03.
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     ADD01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2024-01-30.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    RAISES ITEM-01 TO THE ITEM-02 POWER, THE SAME COMPUTE      *
+001200*    SHOWN IN THE ORIGINAL ONE-LINE DEMONSTRATION, BUT NOW      *
+001300*    GUARDED WITH AN ON SIZE ERROR SO AN EXPONENT THAT          *
+001400*    OVERFLOWS ITEM-03 IS REPORTED INSTEAD OF LEFT TO ABEND     *
+001500*    OR TO QUIETLY TRUNCATE.                                    *
+001600*                                                               *
+001700*  MODIFICATION HISTORY.                                      *
+001800*    2024-01-30  DL  ORIGINAL ONE-LINE DEMONSTRATION.          *
+001900*    2026-08-09  DL  ADDED ON SIZE ERROR / NOT ON SIZE ERROR    *
+002000*                    HANDLING AROUND THE COMPUTE.               *
+002100*****************************************************************
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 01  ITEM-01                  PIC 9999.
+002500 01  ITEM-02                  PIC 9999.
+002600 01  ITEM-03                  PIC 9999.
+002700
+002800 PROCEDURE DIVISION.
+002900*****************************************************************
+003000*  0000-MAINLINE.                                              *
+003100*****************************************************************
+003200 0000-MAINLINE.
+003300     MOVE 4 TO ITEM-01.
+003400     MOVE 3 TO ITEM-02.
+003500     PERFORM 1000-RAISE-POWER THRU 1000-EXIT.
+003600     GOBACK.
+003700
+003800*****************************************************************
+003900*  1000-RAISE-POWER.                                           *
+004000*****************************************************************
+004100 1000-RAISE-POWER.
+004200     COMPUTE ITEM-03 = ITEM-01 ** ITEM-02
+004300         ON SIZE ERROR
+004400             DISPLAY "ITEM-03 OVERFLOW RAISING "
+004500                     ITEM-01 " TO THE " ITEM-02 " POWER"
+004600         NOT ON SIZE ERROR
+004700             DISPLAY ITEM-03
+004800     END-COMPUTE.
+004900 1000-EXIT.
+005000     EXIT.
