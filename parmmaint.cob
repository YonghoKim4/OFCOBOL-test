@@ -0,0 +1,226 @@
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     PARMMAINT.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   OVERNIGHT TABLE RESET.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    LETS OPS MAINTAIN THE DFTPARM START-OF-DAY DEFAULT-VALUE  *
+001200*    PARAMETER RECORD THAT INIT2 READS, WITHOUT LOOPING IN THE *
+001300*    PROGRAMMING TEAM.  EACH PARMTRAN TRANSACTION REPLACES THE *
+001400*    NUMERIC AND/OR ALPHANUMERIC DEFAULT AND IS LOGGED TO A    *
+001500*    BEFORE/AFTER AUDIT TRAIL ON PARMAUDIT SO EVERY CHANGE IS  *
+001600*    TRACEABLE.  A SCREEN-BASED MAINTENANCE PANEL WAS          *
+001700*    CONSIDERED, BUT THIS SHOP RUNS ITS OVERNIGHT MAINTENANCE  *
+001800*    AS BATCH JOBS WITH A TRANSACTION LOG RATHER THAN ONLINE   *
+001900*    SCREENS, SO THIS FOLLOWS THAT PATTERN.                    *
+002000*                                                               *
+002100*  MODIFICATION HISTORY.                                      *
+002200*    2026-08-09  DL  ORIGINAL BATCH MAINTENANCE PROGRAM.       *
+002210*    2026-08-09  DL  2000-PROCESS-TRANSACTION WAS REPLACING    *
+002220*                    BOTH THE NUMERIC AND ALPHA DEFAULT FROM    *
+002230*                    EVERY TRANSACTION, CONTRARY TO THE         *
+002240*                    PURPOSE HEADER ABOVE - A TRANSACTION       *
+002250*                    MEANING TO CHANGE ONLY ONE WOULD SILENTLY  *
+002260*                    BLANK THE OTHER.  PT-PARM-TRANS NOW        *
+002270*                    CARRIES A PT-CHANGE-IND TELLING THE        *
+002280*                    PROGRAM WHICH FIELD(S) THIS TRANSACTION    *
+002290*                    ACTUALLY REPLACES.                         *
+002310*    2026-08-09  DL  THE AUDIT RECORD'S BEFORE/AFTER WAS ALWAYS   *
+002320*                    TAKEN FROM THE NUMERIC DEFAULT, SO AN ALPHA- *
+002330*                    ONLY CHANGE LOGGED AN AUDIT RECORD SHOWING   *
+002340*                    NO CHANGE AT ALL, CONTRARY TO THE "EVERY     *
+002350*                    CHANGE IS TRACEABLE" PURPOSE ABOVE.  A       *
+002360*                    SECOND AUDIT RECORD IS NOW WRITTEN THROUGH   *
+002370*                    AN ALPHA REDEFINITION OF THE SAME AUDIT      *
+002380*                    RECORD WHENEVER THE ALPHA DEFAULT CHANGES.   *
+002381*                    ALSO ADDED THE WS-PROCESS-DATE ACCEPT THIS   *
+002382*                    SHOP'S OTHER PROGRAMS ALREADY USE, SO BOTH   *
+002383*                    AUDIT RECORDS CARRY THE ACTUAL RUN DATE      *
+002384*                    INSTEAD OF A ZERO PLACEHOLDER.               *
+002390*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DFT-PARM  ASSIGN TO "DFTPARM"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT PARM-TRAN ASSIGN TO "PARMTRAN"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT AUDIT-OUT ASSIGN TO "PARMAUDIT"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  DFT-PARM.
+003700     COPY DLDFTPRM.
+003800
+003900 FD  PARM-TRAN.
+004000     COPY DLPARMTR.
+004100
+004200 FD  AUDIT-OUT.
+004300     COPY DLAUDIT.
+004310 01  DL-AUD-ALPHA-REC REDEFINES DL-AUDIT-REC.
+004320     05  DAA-PROGRAM          PIC X(08).
+004330     05  DAA-OPERATION        PIC X(10).
+004340     05  DAA-KEY              PIC X(12).
+004350     05  DAA-BEFORE-ALPHA     PIC X(15).
+004360     05  DAA-AFTER-ALPHA      PIC X(15).
+004370     05  DAA-DATE             PIC 9(08).
+004380     05  DAA-TIME             PIC 9(08).
+004400
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-SWITCHES.
+004700     05  WS-PARM-EOF-SW       PIC X(01) VALUE "N".
+004800         88  WS-PARM-EOF           VALUE "Y".
+004900     05  WS-TRAN-EOF-SW       PIC X(01) VALUE "N".
+005000         88  WS-TRAN-EOF           VALUE "Y".
+005100
+005200 01  WS-CURRENT-PARM.
+005300     05  WS-CURRENT-NAME      PIC X(08) VALUE "VAR2DFT".
+005400     05  WS-CURRENT-NUMERIC   PIC 9(03) VALUE 123.
+005500     05  WS-CURRENT-ALPHA     PIC X(05) VALUE "ABCDF".
+005600
+005700 01  WS-AUD-BEFORE            PIC S9(07) VALUE ZERO.
+005800 01  WS-AUD-AFTER             PIC S9(07) VALUE ZERO.
+005810 01  WS-AUD-ALPHA-BEFORE      PIC X(05) VALUE SPACES.
+005820 01  WS-AUD-ALPHA-AFTER       PIC X(05) VALUE SPACES.
+005830 01  WS-PROCESS-DATE          PIC 9(08) VALUE ZERO.
+005900
+006000 PROCEDURE DIVISION.
+006100*****************************************************************
+006200*  0000-MAINLINE.                                              *
+006300*****************************************************************
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006600     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+006700         UNTIL WS-TRAN-EOF.
+006800     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+006900     STOP RUN.
+007000
+007100*****************************************************************
+007200*  1000-INITIALIZE.                                            *
+007300*    READS THE CURRENT DFTPARM RECORD INTO WORKING STORAGE SO  *
+007400*    IT CAN BE UPDATED IN PLACE, THEN CLOSES IT - IT IS         *
+007500*    REOPENED FOR OUTPUT IN 9000-FINALIZE TO WRITE THE UPDATED  *
+007600*    RECORD BACK.  THEN OPENS THE TRANSACTION AND AUDIT FILES   *
+007700*    AND PRIMES THE TRANSACTION READ.                           *
+007800*****************************************************************
+007900 1000-INITIALIZE.
+007910     ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD.
+008000     OPEN INPUT DFT-PARM.
+008100     READ DFT-PARM
+008200         AT END
+008300             SET WS-PARM-EOF TO TRUE
+008400     END-READ.
+008500     IF NOT WS-PARM-EOF
+008600         MOVE DP-PARM-NAME       TO WS-CURRENT-NAME
+008700         MOVE DP-NUMERIC-DEFAULT TO WS-CURRENT-NUMERIC
+008800         MOVE DP-ALPHA-DEFAULT   TO WS-CURRENT-ALPHA
+008900     END-IF.
+009000     CLOSE DFT-PARM.
+009100     OPEN INPUT PARM-TRAN.
+009200     OPEN OUTPUT AUDIT-OUT.
+009300     PERFORM 1100-READ-TRAN THRU 1100-EXIT.
+009400 1000-EXIT.
+009500     EXIT.
+009600
+009700*****************************************************************
+009800*  1100-READ-TRAN.                                              *
+009900*****************************************************************
+010000 1100-READ-TRAN.
+010100     READ PARM-TRAN
+010200         AT END
+010300             SET WS-TRAN-EOF TO TRUE
+010400     END-READ.
+010500 1100-EXIT.
+010600     EXIT.
+010700
+010800*****************************************************************
+010900*  2000-PROCESS-TRANSACTION.                                    *
+011000*    APPLIES ONE MAINTENANCE TRANSACTION TO THE IN-MEMORY COPY  *
+011100*    OF THE DFTPARM RECORD AND LOGS THE NUMERIC DEFAULT'S       *
+011200*    BEFORE/AFTER VALUE TO THE AUDIT TRAIL.                     *
+011300*****************************************************************
+011400 2000-PROCESS-TRANSACTION.
+011500     MOVE WS-CURRENT-NUMERIC TO WS-AUD-BEFORE.
+011510     MOVE WS-CURRENT-ALPHA   TO WS-AUD-ALPHA-BEFORE.
+011600     MOVE PT-PARM-NAME       TO WS-CURRENT-NAME.
+011610     EVALUATE TRUE
+011620         WHEN PT-CHANGE-NUMERIC-ONLY
+011630             MOVE PT-NEW-NUMERIC TO WS-CURRENT-NUMERIC
+011640         WHEN PT-CHANGE-ALPHA-ONLY
+011650             MOVE PT-NEW-ALPHA   TO WS-CURRENT-ALPHA
+011660         WHEN PT-CHANGE-BOTH
+011670             MOVE PT-NEW-NUMERIC TO WS-CURRENT-NUMERIC
+011680             MOVE PT-NEW-ALPHA   TO WS-CURRENT-ALPHA
+011690     END-EVALUATE.
+011900     MOVE WS-CURRENT-NUMERIC TO WS-AUD-AFTER.
+011910     MOVE WS-CURRENT-ALPHA   TO WS-AUD-ALPHA-AFTER.
+012000     PERFORM 2100-WRITE-AUDIT THRU 2100-EXIT.
+012010     IF PT-CHANGE-ALPHA-ONLY OR PT-CHANGE-BOTH
+012020         PERFORM 2150-WRITE-ALPHA-AUDIT THRU 2150-EXIT
+012030     END-IF.
+012100     PERFORM 1100-READ-TRAN THRU 1100-EXIT.
+012200 2000-EXIT.
+012300     EXIT.
+012400
+012500*****************************************************************
+012600*  2100-WRITE-AUDIT.                                            *
+012700*****************************************************************
+012800 2100-WRITE-AUDIT.
+012900     MOVE "PARMMNT1" TO DL-AUD-PROGRAM.
+013000     MOVE "PARMCHG"  TO DL-AUD-OPERATION.
+013100     MOVE WS-CURRENT-NAME TO DL-AUD-KEY.
+013200     MOVE WS-AUD-BEFORE TO DL-AUD-BEFORE-VALUE.
+013300     MOVE WS-AUD-AFTER  TO DL-AUD-AFTER-VALUE.
+013400     MOVE WS-PROCESS-DATE TO DL-AUD-DATE.
+013500     MOVE ZERO TO DL-AUD-TIME.
+013600     WRITE DL-AUDIT-REC.
+013700 2100-EXIT.
+013800     EXIT.
+013900
+013910*****************************************************************
+013920*  2150-WRITE-ALPHA-AUDIT.                                       *
+013930*    2100-WRITE-AUDIT ONLY CARRIES THE NUMERIC DEFAULT'S          *
+013940*    BEFORE/AFTER VALUE, SO A TRANSACTION THAT CHANGES THE        *
+013950*    ALPHA DEFAULT (PT-CHANGE-ALPHA-ONLY OR PT-CHANGE-BOTH)       *
+013960*    WOULD OTHERWISE LEAVE NO TRACE OF WHAT THE ALPHA VALUE       *
+013970*    ACTUALLY CHANGED FROM/TO.  THIS WRITES A SECOND AUDIT        *
+013980*    RECORD THROUGH DL-AUD-ALPHA-REC, WHICH REDEFINES THE SAME    *
+013990*    AUDIT RECORD SO THE NUMERIC BEFORE/AFTER BYTES CAN ALSO      *
+013991*    CARRY AN ALPHANUMERIC VALUE.                                 *
+013992*****************************************************************
+013993 2150-WRITE-ALPHA-AUDIT.
+013994     MOVE "PARMMNT1"  TO DAA-PROGRAM.
+013995     MOVE "PARMALPHA" TO DAA-OPERATION.
+013996     MOVE WS-CURRENT-NAME TO DAA-KEY.
+013997     MOVE WS-AUD-ALPHA-BEFORE TO DAA-BEFORE-ALPHA.
+013998     MOVE WS-AUD-ALPHA-AFTER  TO DAA-AFTER-ALPHA.
+013999     MOVE WS-PROCESS-DATE TO DAA-DATE.
+014000     MOVE ZERO TO DAA-TIME.
+014005     WRITE DL-AUD-ALPHA-REC.
+014010 2150-EXIT.
+014020     EXIT.
+014030
+014100*****************************************************************
+014150*  9000-FINALIZE.                                              *
+014200*    CLOSES THE TRANSACTION AND AUDIT FILES, THEN REWRITES      *
+014300*    DFTPARM FROM THE UPDATED IN-MEMORY COPY.  DFTPARM IS A     *
+014400*    ONE-RECORD SEQUENTIAL FILE SO THE REWRITE IS A FULL        *
+014500*    REPLACE RATHER THAN A REWRITE OF ONE RECORD IN PLACE.      *
+014600*****************************************************************
+014700 9000-FINALIZE.
+014800     CLOSE PARM-TRAN.
+014900     CLOSE AUDIT-OUT.
+015000     OPEN OUTPUT DFT-PARM.
+015100     MOVE WS-CURRENT-NAME    TO DP-PARM-NAME.
+015200     MOVE WS-CURRENT-NUMERIC TO DP-NUMERIC-DEFAULT.
+015300     MOVE WS-CURRENT-ALPHA   TO DP-ALPHA-DEFAULT.
+015400     WRITE DP-PARM-REC.
+015500     CLOSE DFT-PARM.
+015600 9000-EXIT.
+015700     EXIT.
