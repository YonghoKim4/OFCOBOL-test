@@ -1,9 +1,138 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. move_test.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 VAR-1 PIC 9999 COMP VALUE 1234.
-       01 VAR-2 COMP-1 VALUE 4321.
-       PROCEDURE DIVISION.
-       MOVE VAR-1 TO VAR-2.
-       DISPLAY "[" VAR-2 "]".
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     move_test.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DATA CONVERSION UTILITIES.
+000700 DATE-WRITTEN.   2024-04-18.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    BATCH BINARY-TO-FLOAT CONVERSION UTILITY.  READS A FILE    *
+001200*    OF COMP BINARY VALUES, MOVES EACH ONE TO A COMP-1 FLOATING *
+001300*    POINT FIELD AS THE ORIGINAL ONE-LINE DEMONSTRATION DID,     *
+001400*    THEN CONVERTS THE FLOAT BACK TO BINARY AND COMPARES IT     *
+001500*    AGAINST THE ORIGINAL VALUE.  ANY VALUE THAT DOES NOT        *
+001600*    ROUND-TRIP EXACTLY IS LOGGED TO A PRECISION-LOSS FILE      *
+001700*    INSTEAD OF BEING SILENTLY ACCEPTED.                        *
+001800*                                                               *
+001900*  MODIFICATION HISTORY.                                      *
+002000*    2024-04-18  DL  ORIGINAL ONE-LINE DEMONSTRATION.          *
+002100*    2026-08-09  DL  GROWN INTO A BATCH UTILITY - READS         *
+002200*                    BININ, WRITES BINOUT, AND LOGS ANY         *
+002300*                    PRECISION LOSS TO BINEXC.                  *
+002350*    2026-08-09  DL  REPLACED THE INLINE CONVERSION AND ROUND-  *
+002360*                    TRIP CHECK WITH A CALL TO THE SHARED        *
+002370*                    CNVB2F01 CONVERSION SUBPROGRAM.             *
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT BIN-IN ASSIGN TO "BININ"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT BIN-OUT ASSIGN TO "BINOUT"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT BIN-EXC ASSIGN TO "BINEXC"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  BIN-IN.
+003800     COPY DLBININ.
+003900
+004000 FD  BIN-OUT.
+004100     COPY DLBINOUT.
+004200
+004300 FD  BIN-EXC.
+004400     COPY DLBINEXC.
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-SWITCHES.
+004800     05  WS-EOF-SW            PIC X(01) VALUE "N".
+004900         88  WS-EOF                VALUE "Y".
+005000
+005100 01  VAR-1                    PIC S9(9) COMP VALUE ZERO.
+005200 01  VAR-2                    COMP-1 VALUE ZERO.
+005250 01  WS-ROUNDTRIP             PIC S9(9) COMP VALUE ZERO.
+005260 01  WS-ROUNDTRIP-SW          PIC X(01) VALUE "Y".
+005270     88  WS-ROUNDTRIP-OK          VALUE "Y".
+005280     88  WS-ROUNDTRIP-LOST        VALUE "N".
+005400
+005500 PROCEDURE DIVISION.
+005600*****************************************************************
+005700*  0000-MAINLINE.                                              *
+005800*****************************************************************
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006100     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006200         UNTIL WS-EOF.
+006300     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+006400     STOP RUN.
+006500
+006600*****************************************************************
+006700*  1000-INITIALIZE.                                            *
+006800*****************************************************************
+006900 1000-INITIALIZE.
+007000     OPEN INPUT BIN-IN.
+007100     OPEN OUTPUT BIN-OUT.
+007200     OPEN OUTPUT BIN-EXC.
+007300     READ BIN-IN
+007400         AT END
+007500             SET WS-EOF TO TRUE
+007600     END-READ.
+007700 1000-EXIT.
+007800     EXIT.
+007900
+008000*****************************************************************
+008100*  2000-PROCESS-RECORD.                                        *
+008200*    CONVERTS THE BINARY VALUE TO FLOAT AND BACK VIA THE SHARED *
+008300*    CNVB2F01 SUBPROGRAM, LOGGING ANY MISMATCH AS A PRECISION  *
+008400*    LOSS RATHER THAN JUST DISPLAYING THE CONVERTED FLOAT.       *
+008500*****************************************************************
+008600 2000-PROCESS-RECORD.
+008700     MOVE BI-BINARY-VALUE TO VAR-1.
+008750     CALL "CNVB2F01" USING VAR-1 VAR-2 WS-ROUNDTRIP
+008760         WS-ROUNDTRIP-SW.
+008900     IF WS-ROUNDTRIP-LOST
+009000         PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+009200     ELSE
+009300         PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+009400     END-IF.
+009500     DISPLAY "[" VAR-2 "]".
+009600     READ BIN-IN
+009700         AT END
+009800             SET WS-EOF TO TRUE
+009900     END-READ.
+010000 2000-EXIT.
+010100     EXIT.
+010200
+010300*****************************************************************
+010400*  2100-WRITE-EXCEPTION.                                       *
+010500*****************************************************************
+010600 2100-WRITE-EXCEPTION.
+010700     MOVE VAR-1        TO BX-ORIGINAL-VALUE.
+010800     MOVE WS-ROUNDTRIP TO BX-ROUNDTRIP-VALUE.
+010900     WRITE BX-EXCEPTION-LINE.
+011000 2100-EXIT.
+011100     EXIT.
+011200
+011300*****************************************************************
+011400*  2200-WRITE-DETAIL.                                          *
+011500*****************************************************************
+011600 2200-WRITE-DETAIL.
+011700     MOVE VAR-1 TO BO-ORIGINAL-VALUE.
+011800     MOVE VAR-2 TO BO-FLOAT-VALUE.
+011900     WRITE BO-OUTPUT-RECORD.
+012000 2200-EXIT.
+012100     EXIT.
+012200
+012300*****************************************************************
+012400*  9000-FINALIZE.                                              *
+012500*****************************************************************
+012600 9000-FINALIZE.
+012700     CLOSE BIN-IN.
+012800     CLOSE BIN-OUT.
+012900     CLOSE BIN-EXC.
+013000 9000-EXIT.
+013100     EXIT.
