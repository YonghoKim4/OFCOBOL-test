@@ -1,11 +1,216 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADD01.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ITEM-01 PIC 9999.
-       01 ITEM-02 PIC 9999.
-       PROCEDURE DIVISION.
-       MOVE 1234 TO ITEM-02.
-       ADD 1234.9 TO ITEM-02 GIVING ITEM-01 ROUNDED.
-       DISPLAY ITEM-01.
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     ADD01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2024-03-04.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    ADDS AN INCOMING AMOUNT TO ITEM-02 GIVING A ROUNDED       *
+001200*    RESULT IN ITEM-01.  THE ROUNDING MODE IS READ FROM THE    *
+001300*    RNDPARM SETTING FILE FOR THE LEDGER RATHER THAN BEING     *
+001400*    LEFT TO THE COMPILER'S DEFAULT ROUNDING RULE, SO EACH     *
+001500*    LEDGER CAN BE CERTIFIED TO ITS OWN CONVENTION.            *
+001600*                                                               *
+001700*  MODIFICATION HISTORY.                                      *
+001800*    2024-03-04  DL  ORIGINAL ONE-LITERAL DEMONSTRATION.       *
+001900*    2026-08-09  DL  ROUNDING MODE NOW DRIVEN BY THE RNDPARM   *
+002000*                    SETTING FILE INSTEAD OF THE COMPILER      *
+002100*                    DEFAULT.                                  *
+002150*    2026-08-09  DL  ADDED A SIZE ERROR GUARD AROUND EACH       *
+002160*                    ROUNDING MODE'S ADD, ROUTED TO A06EXCP SO *
+002170*                    IT FEEDS THE CONSOLIDATED END-OF-DAY       *
+002180*                    ARITHMETIC EXCEPTIONS REPORT.              *
+002190*    2026-08-09  DL  THE INCOMING AMOUNT NOW COMES FROM AMTIN   *
+002192*                    AS RAW TEXT AND IS VALIDATED TO EXACTLY    *
+002194*                    TWO DECIMAL DIGITS BEFORE THE ADD/ROUNDED/ *
+002196*                    GIVING STEP EVER SEES IT, INSTEAD OF BEING *
+002198*                    A HARDCODED 1234.9 LITERAL.                *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT RND-PARM ASSIGN TO "RNDPARM"
+002700         ORGANIZATION IS SEQUENTIAL.
+002750     SELECT EXCP-OUT ASSIGN TO "A06EXCP"
+002760         ORGANIZATION IS SEQUENTIAL.
+002770     SELECT AMT-IN ASSIGN TO "AMTIN"
+002780         ORGANIZATION IS SEQUENTIAL.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  RND-PARM.
+003200     COPY DLRNDCFG.
+003250
+003260 FD  EXCP-OUT.
+003270     COPY DLEXCP.
+003280
+003290 FD  AMT-IN.
+003292     COPY DLAMTIN.
+003300
+003400 WORKING-STORAGE SECTION.
+003500 01  ITEM-01 PIC 9999.
+003600 01  ITEM-02 PIC 9999.
+003700
+003800 01  WS-SWITCHES.
+003900     05  WS-PARM-EOF-SW       PIC X(01) VALUE "N".
+004000         88  WS-PARM-EOF           VALUE "Y".
+004050     05  WS-AMT-EOF-SW        PIC X(01) VALUE "N".
+004060         88  WS-AMT-EOF            VALUE "Y".
+004070
+004200 01  WS-LEDGER-MODE           PIC X(01) VALUE "A".
+004300         88  WS-MODE-NEAREST-EVEN      VALUE "E".
+004400         88  WS-MODE-AWAY-FROM-ZERO    VALUE "A".
+004500         88  WS-MODE-TRUNCATION        VALUE "T".
+004510
+004550 01  WS-INCOMING-AMOUNT       PIC 9(04)V9(02) VALUE 1234.90.
+004560 01  WS-INT-TEXT              PIC X(04).
+004570 01  WS-DEC-TEXT              PIC X(02).
+004580 01  WS-DEC-LEN               PIC 9(02) COMP VALUE ZERO.
+004600
+004700 PROCEDURE DIVISION.
+004800*****************************************************************
+004900*  0000-MAINLINE.                                              *
+005000*****************************************************************
+005100 0000-MAINLINE.
+005150     OPEN OUTPUT EXCP-OUT.
+005200     PERFORM 1000-LOAD-ROUND-MODE THRU 1000-EXIT.
+005250     PERFORM 1050-LOAD-AMOUNT THRU 1050-EXIT.
+005300     MOVE 1234 TO ITEM-02.
+005400     PERFORM 2000-ADD-ROUNDED THRU 2000-EXIT.
+005450     DISPLAY ITEM-01.
+005470     CLOSE EXCP-OUT.
+005600     STOP RUN.
+005700
+005800*****************************************************************
+005900*  1000-LOAD-ROUND-MODE.                                       *
+006000*    READS THE FIRST RNDPARM RECORD FOR THIS LEDGER AND SETS   *
+006100*    WS-LEDGER-MODE.  IF THE SETTING FILE IS EMPTY OR MISSING  *
+006200*    THE LEDGER KEEPS THE AWAY-FROM-ZERO DEFAULT ESTABLISHED   *
+006300*    ABOVE.                                                    *
+006400*****************************************************************
+006500 1000-LOAD-ROUND-MODE.
+006600     OPEN INPUT RND-PARM.
+006700     READ RND-PARM
+006800         AT END
+006900             SET WS-PARM-EOF TO TRUE
+007000     END-READ.
+007100     IF NOT WS-PARM-EOF
+007200         MOVE RC-ROUND-MODE TO WS-LEDGER-MODE
+007300     END-IF.
+007400     CLOSE RND-PARM.
+007500 1000-EXIT.
+007600     EXIT.
+007700
+007710*****************************************************************
+007720*  1050-LOAD-AMOUNT.                                           *
+007730*    READS THE FIRST AMTIN RECORD AND VALIDATES IT TO EXACTLY   *
+007740*    TWO DECIMAL DIGITS BEFORE IT IS TRUSTED AS THE INCOMING    *
+007750*    AMOUNT FOR THE ADD/ROUNDED/GIVING STEP.  IF THE FEED IS    *
+007760*    EMPTY OR MISSING, WS-INCOMING-AMOUNT KEEPS THE 1234.90      *
+007770*    DEFAULT ESTABLISHED ABOVE.                                 *
+007780*****************************************************************
+007790 1050-LOAD-AMOUNT.
+007800     OPEN INPUT AMT-IN.
+007810     READ AMT-IN
+007820         AT END
+007830             SET WS-AMT-EOF TO TRUE
+007840     END-READ.
+007850     IF NOT WS-AMT-EOF
+007860         PERFORM 1100-VALIDATE-AMOUNT THRU 1100-EXIT
+007870     END-IF.
+007880     CLOSE AMT-IN.
+007890 1050-EXIT.
+007900     EXIT.
+007910
+007920*****************************************************************
+007930*  1100-VALIDATE-AMOUNT.                                       *
+007940*    A VALID AMOUNT SPLITS INTO AN INTEGER PART AND EXACTLY TWO  *
+007950*    NUMERIC DECIMAL DIGITS.  A MALFORMED FEED VALUE - THREE     *
+007960*    DECIMAL DIGITS, ONE DECIMAL DIGIT, NO DECIMAL POINT AT      *
+007970*    ALL, OR NON-NUMERIC TEXT - IS LOGGED TO A06EXCP INSTEAD OF  *
+007980*    BEING SILENTLY ROUNDED AWAY, AND THE DEFAULT AMOUNT IS     *
+007990*    LEFT IN PLACE.                                              *
+008000*****************************************************************
+008010 1100-VALIDATE-AMOUNT.
+008020     UNSTRING AI-RAW-TEXT
+008030         DELIMITED BY "."
+008040         INTO WS-INT-TEXT
+008050              WS-DEC-TEXT COUNT IN WS-DEC-LEN
+008060     END-UNSTRING.
+008070     IF WS-DEC-LEN = 2
+008080             AND WS-INT-TEXT IS NUMERIC
+008090             AND WS-DEC-TEXT IS NUMERIC
+008100         MOVE AI-RAW-AMOUNT TO WS-INCOMING-AMOUNT
+008110     ELSE
+008120         PERFORM 1200-WRITE-AMOUNT-EXCEPTION THRU 1200-EXIT
+008130     END-IF.
+008140 1100-EXIT.
+008150     EXIT.
+008160
+008170*****************************************************************
+008180*  1200-WRITE-AMOUNT-EXCEPTION.                                 *
+008190*****************************************************************
+008200 1200-WRITE-AMOUNT-EXCEPTION.
+008210     MOVE "ADD01"    TO DL-EXC-PROGRAM.
+008220     MOVE SPACES     TO DL-EXC-KEY.
+008230     MOVE "DECF"     TO DL-EXC-REASON-CODE.
+008240     MOVE "INCOMING AMOUNT IS NOT EXACTLY TWO DECIMAL DIGITS" TO
+008250         DL-EXC-REASON-TEXT.
+008260     MOVE ZERO       TO DL-EXC-AMOUNT.
+008270     MOVE ZERO       TO DL-EXC-DATE.
+008280     MOVE ZERO       TO DL-EXC-TIME.
+008290     SET DL-EXC-NOT-RESUBMITTED TO TRUE.
+008300     WRITE DL-EXCP-REC.
+008310 1200-EXIT.
+008320     EXIT.
+008330
+008340*****************************************************************
+008350*  2000-ADD-ROUNDED.                                           *
+008360*    SAME ADD GIVING ROUNDED STEP AS THE ORIGINAL              *
+008370*    DEMONSTRATION, NOW DISPATCHED TO THE ROUNDING MODE THE    *
+008380*    LEDGER IS CERTIFIED TO, USING THE VALIDATED INCOMING       *
+008390*    AMOUNT INSTEAD OF A HARDCODED LITERAL.                    *
+008400*****************************************************************
+008410 2000-ADD-ROUNDED.
+008500     EVALUATE TRUE
+008600         WHEN WS-MODE-NEAREST-EVEN
+008700             ADD WS-INCOMING-AMOUNT TO ITEM-02 GIVING ITEM-01
+008800                 ROUNDED MODE IS NEAREST-EVEN
+008810                 ON SIZE ERROR
+008820                     PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+008900         WHEN WS-MODE-TRUNCATION
+009000             ADD WS-INCOMING-AMOUNT TO ITEM-02 GIVING ITEM-01
+009100                 ROUNDED MODE IS TRUNCATION
+009110                 ON SIZE ERROR
+009120                     PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+009200         WHEN OTHER
+009300             ADD WS-INCOMING-AMOUNT TO ITEM-02 GIVING ITEM-01
+009400                 ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+009410                 ON SIZE ERROR
+009420                     PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+009500     END-EVALUATE.
+009600 2000-EXIT.
+009700     EXIT.
+009750
+009760*****************************************************************
+009770*  2100-WRITE-EXCEPTION.                                       *
+009780*    ROUTES AN ITEM-01 OVERFLOW ON THE ADD GIVING ROUNDED STEP *
+009790*    TO A06EXCP INSTEAD OF LETTING IT TRUNCATE SILENTLY.       *
+009810*****************************************************************
+009820 2100-WRITE-EXCEPTION.
+009830     MOVE "ADD01"    TO DL-EXC-PROGRAM.
+009840     MOVE SPACES     TO DL-EXC-KEY.
+009850     MOVE "OVFL"     TO DL-EXC-REASON-CODE.
+009860     MOVE "ADD GIVING ROUNDED WOULD OVERFLOW ITEM-01" TO
+009870         DL-EXC-REASON-TEXT.
+009880     MOVE ITEM-02    TO DL-EXC-AMOUNT.
+009890     MOVE ZERO       TO DL-EXC-DATE.
+009900     MOVE ZERO       TO DL-EXC-TIME.
+009910     SET DL-EXC-NOT-RESUBMITTED TO TRUE.
+009920     WRITE DL-EXCP-REC.
+009930 2100-EXIT.
+009940     EXIT.
