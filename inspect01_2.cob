@@ -1,21 +1,161 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. unstring1.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 SRC    PIC X(40).
-       01 RESULT1 PIC X(10).
-       01 DELIMA PIC X.
-       01 CNT PIC 99.
-
-       PROCEDURE DIVISION.
-       MOVE "00ACADEMY00" TO SRC.
-       MOVE 0 TO CNT.
-       MOVE "0" TO DELIMA.
-
-       INSPECT SRC TALLYING CNT FOR CHARACTERS AFTER DELIMA.
-
-       DISPLAY "USTRING:" SRC.
-       DISPLAY "C N T  :" CNT.
-       DISPLAY "DELIMA :" DELIMA. 
-
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     unstring1.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   VENDOR FEED SCRUBBING.
+000700 DATE-WRITTEN.   2024-03-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    SPLITS EACH LINE OF THE VENDOR FEED INTO ITS FIELDS WITH A *
+001200*    REAL UNSTRING INSTEAD OF THE ORIGINAL INSPECT TALLYING     *
+001300*    CHARACTER COUNT.  THE DELIMITERS ARE LOADED FROM THE       *
+001400*    DELIMCFG FILE SO THE FEED CAN BE REPOINTED AT A COMMA, A   *
+001500*    PIPE, OR A MULTI-CHARACTER SEPARATOR WITHOUT A RECOMPILE,  *
+001600*    AND UP TO FIVE DELIMITERS MAY BE ACTIVE AT ONCE.  CNT NOW  *
+001700*    CARRIES THE RUNNING FIELD COUNT FOR THE WHOLE FEED RATHER  *
+001800*    THAN ONE LINE, SO IT HAS BEEN WIDENED PAST TWO DIGITS.     *
+001900*                                                               *
+002000*  MODIFICATION HISTORY.                                      *
+002100*    2024-03-09  DL  ORIGINAL ONE-LINE DEMONSTRATION.          *
+002200*    2026-08-09  DL  REPLACED THE INSPECT TALLYING WITH A REAL *
+002300*                    UNSTRING, ADDED CONFIGURABLE MULTI-        *
+002400*                    CHARACTER/MULTIPLE DELIMITER SUPPORT, AND  *
+002500*                    WIDENED CNT TO A RUN-LEVEL FIELD TOTAL.    *
+002510*    2026-08-09  DL  1100-LOAD-DELIMITER HAD NO BOUNDS CHECK ON   *
+002520*                    WS-DELIM-COUNT AGAINST THE OCCURS 5 TIMES    *
+002530*                    TABLE - A SIXTH DELIMCFG RECORD SUBSCRIPTED   *
+002540*                    PAST THE END OF WS-DELIM-TABLE AND CORRUPTED  *
+002550*                    ADJACENT STORAGE.  DELIMITERS PAST THE FIFTH  *
+002560*                    ARE NOW IGNORED WITH A WARNING INSTEAD.       *
+002600*****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT VF-IN ASSIGN TO "VFEEDIN"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT VF-OUT ASSIGN TO "VFEEDOUT"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT DELIM-CFG ASSIGN TO "DELIMCFG"
+003500         ORGANIZATION IS SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  VF-IN.
+004000     COPY DLVFDIN.
+004100
+004200 FD  VF-OUT.
+004300     COPY DLVFDOUT.
+004400
+004500 FD  DELIM-CFG.
+004600     COPY DLVFDDLM.
+004700
+004800 WORKING-STORAGE SECTION.
+004900 01  WS-SWITCHES.
+005000     05  WS-IN-EOF-SW         PIC X(01) VALUE "N".
+005100         88  WS-IN-EOF            VALUE "Y".
+005200     05  WS-DELIM-EOF-SW      PIC X(01) VALUE "N".
+005300         88  WS-DELIM-EOF         VALUE "Y".
+005400
+005500 01  CNT                      PIC 9(06) USAGE COMP-5 VALUE ZERO.
+005600 01  WS-LINE-FIELD-COUNT      PIC 9(02) VALUE ZERO.
+005700
+005800 01  WS-DELIM-COUNT           PIC 9(02) VALUE ZERO.
+005900
+006000 01  WS-DELIM-TABLE.
+006100     05  WS-DELIM-ENTRY OCCURS 5 TIMES.
+006200         10  WS-DELIM-VALUE   PIC X(03) VALUE LOW-VALUES.
+006300
+006400 PROCEDURE DIVISION.
+006500*****************************************************************
+006600*  0000-MAINLINE.                                              *
+006700*****************************************************************
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007000     PERFORM 2000-PROCESS-LINE THRU 2000-EXIT
+007100         UNTIL WS-IN-EOF.
+007200     DISPLAY "C N T  :" CNT.
+007300     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+007400     STOP RUN.
+007500
+007600*****************************************************************
+007700*  1000-INITIALIZE.                                            *
+007800*    LOADS THE CONFIGURED DELIMITERS.  IF THE CONFIG FILE IS   *
+007900*    EMPTY, A SINGLE COMMA DELIMITER IS ASSUMED.                *
+008000*****************************************************************
+008100 1000-INITIALIZE.
+008200     OPEN INPUT DELIM-CFG.
+008300     READ DELIM-CFG
+008400         AT END
+008500             SET WS-DELIM-EOF TO TRUE
+008600     END-READ.
+008700     PERFORM 1100-LOAD-DELIMITER THRU 1100-EXIT
+008800         UNTIL WS-DELIM-EOF.
+008900     CLOSE DELIM-CFG.
+009000     IF WS-DELIM-COUNT = ZERO
+009100         ADD 1 TO WS-DELIM-COUNT
+009200         MOVE "," TO WS-DELIM-VALUE(1)
+009300     END-IF.
+009400
+009500     OPEN INPUT VF-IN.
+009600     OPEN OUTPUT VF-OUT.
+009700     READ VF-IN
+009800         AT END
+009900             SET WS-IN-EOF TO TRUE
+010000     END-READ.
+010100 1000-EXIT.
+010200     EXIT.
+010300
+010400*****************************************************************
+010500*  1100-LOAD-DELIMITER.                                        *
+010600*****************************************************************
+010700 1100-LOAD-DELIMITER.
+010710     IF WS-DELIM-COUNT < 5
+010720         ADD 1 TO WS-DELIM-COUNT
+010730         MOVE VD-DELIM-VALUE TO WS-DELIM-VALUE(WS-DELIM-COUNT)
+010740     ELSE
+010750         DISPLAY "DELIMCFG: IGNORING DELIMITER PAST FIRST 5"
+010760     END-IF.
+011000     READ DELIM-CFG
+011100         AT END
+011200             SET WS-DELIM-EOF TO TRUE
+011300     END-READ.
+011400 1100-EXIT.
+011500     EXIT.
+011600
+011700*****************************************************************
+011800*  2000-PROCESS-LINE.                                          *
+011900*    SPLITS THE LINE ON ANY OF THE CONFIGURED DELIMITERS AND   *
+012000*    ADDS THE NUMBER OF FIELDS FOUND TO THE RUN-LEVEL TOTAL.   *
+012100*****************************************************************
+012200 2000-PROCESS-LINE.
+012300     MOVE ZERO TO WS-LINE-FIELD-COUNT.
+012400     UNSTRING VF-RAW-LINE
+012500         DELIMITED BY WS-DELIM-VALUE(1) OR WS-DELIM-VALUE(2)
+012600                   OR WS-DELIM-VALUE(3) OR WS-DELIM-VALUE(4)
+012700                   OR WS-DELIM-VALUE(5)
+012800         INTO VF-FIELD-1 VF-FIELD-2 VF-FIELD-3
+012900              VF-FIELD-4 VF-FIELD-5
+013000         TALLYING IN WS-LINE-FIELD-COUNT
+013100     END-UNSTRING.
+013200     ADD WS-LINE-FIELD-COUNT TO CNT.
+013300     MOVE WS-LINE-FIELD-COUNT TO VF-FIELD-COUNT.
+013400     WRITE VF-OUTPUT-RECORD.
+013500     DISPLAY "USTRING:" VF-RAW-LINE.
+013600     READ VF-IN
+013700         AT END
+013800             SET WS-IN-EOF TO TRUE
+013900     END-READ.
+014000 2000-EXIT.
+014100     EXIT.
+014200
+014300*****************************************************************
+014400*  9000-FINALIZE.                                              *
+014500*****************************************************************
+014600 9000-FINALIZE.
+014700     CLOSE VF-IN.
+014800     CLOSE VF-OUT.
+014900 9000-EXIT.
+015000     EXIT.
