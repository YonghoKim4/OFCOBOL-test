@@ -1,12 +1,207 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SUBTRACT01.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ITEM-01 PIC S9999.
-       01 ITEM-02 PIC S9999.
-       PROCEDURE DIVISION.
-       MOVE 8765 TO ITEM-01.
-       MOVE 4321 TO ITEM-02.
-       SUBTRACT ITEM-02 FROM ITEM-01.
-       DISPLAY ITEM-01.
\ No newline at end of file
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     SUBTRACT01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2024-01-22.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    SAME SUBTRACT AS THE ORIGINAL ONE-LINE DEMONSTRATION, BUT *
+001200*    NOW CARRIES FORWARD ANY SHORTFALL FROM THE PRIOR PERIOD    *
+001300*    (READ FROM CARRYIN) INTO THIS PERIOD'S BALANCE, AND PLACES *
+001400*    THE ACCOUNT ON CREDIT HOLD - WRITING A NOTICE TO HOLDOUT   *
+001500*    AND CARRYING THE NEGATIVE BALANCE TO CARRYOUT FOR NEXT     *
+001600*    PERIOD - WHENEVER THE RESULT GOES NEGATIVE.                *
+001700*                                                               *
+001800*  MODIFICATION HISTORY.                                      *
+001900*    2024-01-22  DL  ORIGINAL ONE-LINE DEMONSTRATION.          *
+002000*    2026-08-09  DL  ADDED PRIOR-PERIOD SHORTFALL CARRY-        *
+002100*                    FORWARD AND A CREDIT-HOLD FLAG/NOTICE      *
+002200*                    WHEN THE BALANCE GOES NEGATIVE.            *
+002250*    2026-08-09  DL  ADDED A DEFENSIBLE AUDIT TRAIL - WRITES   *
+002260*                    THE BEFORE/AFTER BALANCE TO A SHARED      *
+002270*                    AUDIT RECORD.                              *
+002280*    2026-08-09  DL  STAMPS CARRYOUT WITH THE ACTUAL RUN DATE   *
+002290*                    INSTEAD OF LEAVING IT UNDATED.              *
+002295*    2026-08-09  DL  THE SUBTRACT NOW HAS AN ON SIZE ERROR        *
+002296*                    GUARD, ROUTING ANY OVERFLOW TO A NEW         *
+002297*                    SUBEXCP EXCEPTION RECORD INSTEAD OF          *
+002298*                    CARRYING A TRUNCATED BALANCE FORWARD.        *
+002310*    2026-08-09  DL  2050-WRITE-AUDIT WAS ONLY PERFORMED ON THE   *
+002320*                    NOT ON SIZE ERROR BRANCH, SO AN OVERFLOWED   *
+002330*                    SUBTRACT LEFT NO AUDIT TRAIL AT ALL - THE    *
+002340*                    ONE CASE AUDITORS MOST WANT A RECORD OF.     *
+002350*                    NOW ALSO WRITTEN ON THE ON SIZE ERROR        *
+002360*                    BRANCH, WITH ITEM-01'S UNCHANGED VALUE AS    *
+002370*                    BOTH BEFORE AND AFTER.                      *
+002390*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CARRY-IN ASSIGN TO "CARRYIN"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT CARRY-OUT ASSIGN TO "CARRYOUT"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT HOLD-OUT ASSIGN TO "HOLDOUT"
+003200         ORGANIZATION IS SEQUENTIAL.
+003250     SELECT AUDIT-OUT ASSIGN TO "SUBAUDIT"
+003260         ORGANIZATION IS SEQUENTIAL.
+003270     SELECT EXCP-OUT ASSIGN TO "SUBEXCP"
+003280         ORGANIZATION IS SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CARRY-IN.
+003700     COPY DLSUBCF.
+003800
+003900 FD  CARRY-OUT.
+004000 01  CF-CARRY-OUT-REC.
+004100     05  CO-PRIOR-SHORTFALL PIC S9(05).
+004150     05  CO-RUN-DATE        PIC 9(08).
+004200
+004300 FD  HOLD-OUT.
+004400     COPY DLSUBHLD.
+004450
+004460 FD  AUDIT-OUT.
+004470     COPY DLAUDIT.
+004480
+004490 FD  EXCP-OUT.
+004495     COPY DLEXCP.
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-SWITCHES.
+004800     05  WS-CARRY-EOF-SW      PIC X(01) VALUE "N".
+004900         88  WS-CARRY-EOF         VALUE "Y".
+005000     05  WS-CREDIT-HOLD-SW    PIC X(01) VALUE "N".
+005100         88  WS-CREDIT-HOLD       VALUE "Y".
+005200
+005300 01  ITEM-01                  PIC S9999.
+005400 01  ITEM-02                  PIC S9999.
+005500 01  WS-PRIOR-SHORTFALL       PIC S9(05) VALUE ZERO.
+005550 01  WS-AUD-BEFORE            PIC S9(07) VALUE ZERO.
+005560 01  WS-AUD-AFTER             PIC S9(07) VALUE ZERO.
+005570 01  WS-PROCESS-DATE          PIC 9(08) VALUE ZERO.
+005600
+005700 PROCEDURE DIVISION.
+005800*****************************************************************
+005900*  0000-MAINLINE.                                              *
+006000*****************************************************************
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006300     MOVE 8765 TO ITEM-01.
+006400     MOVE 4321 TO ITEM-02.
+006450     MOVE ITEM-01 TO WS-AUD-BEFORE.
+006500     SUBTRACT ITEM-02 FROM ITEM-01
+006510         ON SIZE ERROR
+006511             MOVE WS-AUD-BEFORE TO WS-AUD-AFTER
+006512             PERFORM 2050-WRITE-AUDIT THRU 2050-EXIT
+006520             PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+006530         NOT ON SIZE ERROR
+006540             ADD WS-PRIOR-SHORTFALL TO ITEM-01
+006550             MOVE ITEM-01 TO WS-AUD-AFTER
+006560             PERFORM 2050-WRITE-AUDIT THRU 2050-EXIT
+006570             PERFORM 2000-CHECK-CREDIT-HOLD THRU 2000-EXIT
+006580             DISPLAY ITEM-01
+006590     END-SUBTRACT.
+006900     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+007000     GOBACK.
+007100
+007200*****************************************************************
+007300*  1000-INITIALIZE.                                            *
+007400*    READS WHATEVER SHORTFALL WAS CARRIED FORWARD FROM THE     *
+007500*    PRIOR PERIOD.  IF NONE WAS CARRIED, THE BALANCE STARTS    *
+007600*    AT ZERO.                                                   *
+007700*****************************************************************
+007800 1000-INITIALIZE.
+007850     ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD.
+007900     OPEN INPUT CARRY-IN.
+008000     READ CARRY-IN
+008100         AT END
+008200             SET WS-CARRY-EOF TO TRUE
+008300     END-READ.
+008400     IF NOT WS-CARRY-EOF
+008500         MOVE CF-PRIOR-SHORTFALL TO WS-PRIOR-SHORTFALL
+008600     END-IF.
+008700     CLOSE CARRY-IN.
+008800     OPEN OUTPUT CARRY-OUT.
+008900     OPEN OUTPUT HOLD-OUT.
+008950     OPEN OUTPUT AUDIT-OUT.
+008960     OPEN OUTPUT EXCP-OUT.
+009000 1000-EXIT.
+009100     EXIT.
+009200
+009310*****************************************************************
+009315*  2100-WRITE-EXCEPTION.                                        *
+009320*    THE SUBTRACT OVERFLOWED ITEM-01.  THE TRANSACTION IS       *
+009321*    HELD IN SUBEXCP, UNPOSTED, RATHER THAN CARRYING A          *
+009322*    TRUNCATED BALANCE FORWARD.  OPS CAN CORRECT THE AMOUNT AND *
+009323*    FLAG THE RECORD FOR RESUBMISSION THROUGH RESUB01.          *
+009324*****************************************************************
+009325 2100-WRITE-EXCEPTION.
+009326     MOVE "SUBTRACT"  TO DL-EXC-PROGRAM.
+009327     MOVE SPACES      TO DL-EXC-KEY.
+009328     MOVE "OVFL"      TO DL-EXC-REASON-CODE.
+009329     MOVE "SUBTRACT RESULT TOO LARGE FOR ITEM-01" TO
+009330         DL-EXC-REASON-TEXT.
+009331     MOVE ITEM-01     TO DL-EXC-AMOUNT.
+009332     MOVE WS-PROCESS-DATE TO DL-EXC-DATE.
+009333     MOVE ZERO        TO DL-EXC-TIME.
+009334     SET DL-EXC-NOT-RESUBMITTED TO TRUE.
+009335     WRITE DL-EXCP-REC.
+009336 2100-EXIT.
+009337     EXIT.
+009338
+009339*****************************************************************
+009340*  2050-WRITE-AUDIT.                                            *
+009350*    RECORDS THE BEFORE/AFTER BALANCE FOR THE PERIOD'S         *
+009360*    SUBTRACT SO THE CALCULATION CAN BE TRACED BACK FOR THE    *
+009370*    AUDITORS.  THERE IS NO PER-TRANSACTION KEY HERE SINCE     *
+009380*    THIS PROGRAM CARRIES A SINGLE CONTROL BALANCE, NOT A      *
+009390*    STREAM OF TRANSACTIONS.                                    *
+009395*****************************************************************
+009396 2050-WRITE-AUDIT.
+009397     MOVE "SUBTRACT"   TO DL-AUD-PROGRAM.
+009398     MOVE "SUBTRACT"   TO DL-AUD-OPERATION.
+009399     MOVE SPACES       TO DL-AUD-KEY.
+009400     MOVE WS-AUD-BEFORE TO DL-AUD-BEFORE-VALUE.
+009401     MOVE WS-AUD-AFTER  TO DL-AUD-AFTER-VALUE.
+009402     MOVE WS-PROCESS-DATE TO DL-AUD-DATE.
+009403     MOVE ZERO TO DL-AUD-TIME.
+009404     WRITE DL-AUDIT-REC.
+009405 2050-EXIT.
+009406     EXIT.
+009407
+009300*****************************************************************
+009400*  2000-CHECK-CREDIT-HOLD.                                     *
+009500*    A NEGATIVE BALANCE PLACES THE ACCOUNT ON CREDIT HOLD AND  *
+009600*    CARRIES THE WHOLE SHORTFALL TO NEXT PERIOD; OTHERWISE     *
+009700*    NOTHING IS CARRIED FORWARD.                                *
+009800*****************************************************************
+009900 2000-CHECK-CREDIT-HOLD.
+009950     MOVE WS-PROCESS-DATE TO CO-RUN-DATE.
+010000     IF ITEM-01 < 0
+010100         SET WS-CREDIT-HOLD TO TRUE
+010200         MOVE ITEM-01 TO CO-PRIOR-SHORTFALL
+010300         MOVE ITEM-01 TO CH-BALANCE
+010400         WRITE CH-HOLD-LINE
+010500         MOVE 4 TO RETURN-CODE
+010600     ELSE
+010700         MOVE ZERO TO CO-PRIOR-SHORTFALL
+010800     END-IF.
+010900     WRITE CF-CARRY-OUT-REC.
+011000 2000-EXIT.
+011100     EXIT.
+011200
+011300*****************************************************************
+011400*  9000-FINALIZE.                                              *
+011500*****************************************************************
+011600 9000-FINALIZE.
+011700     CLOSE CARRY-OUT.
+011800     CLOSE HOLD-OUT.
+011850     CLOSE AUDIT-OUT.
+011880     CLOSE EXCP-OUT.
+011900 9000-EXIT.
+012000     EXIT.
