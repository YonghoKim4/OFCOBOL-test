@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  DLTRIAL.CPY                                                 *
+      *  ONE PROPOSED TRIAL UNIT PRICE TO PREVIEW AGAINST THE LIVE    *
+      *  EXTENSION STEP, WITHOUT POSTING OR TOUCHING THE LIVE FIELD.  *
+      *****************************************************************
+       01  TP-TRIAL-REC.
+           05  TP-TRIAL-UNIT-PRICE  PIC 9(04).
