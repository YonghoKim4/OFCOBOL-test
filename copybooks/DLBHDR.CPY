@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  DLBHDR.CPY                                                  *
+      *  ONE-RECORD BATCH HEADER CARRYING THE INDEPENDENT CONTROL     *
+      *  TOTAL THE NIGHT'S ADD/SUBTRACT/MULTIPLY/DIVIDE OUTPUT MUST   *
+      *  RECONCILE TO.                                                *
+      *****************************************************************
+       01  BH-HEADER-REC.
+           05  BH-CONTROL-TOTAL     PIC S9(13)V9(02).
