@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  DLVFDIN.CPY                                                 *
+      *  ONE RAW VENDOR FEED LINE TO BE SPLIT INTO FIELDS BY         *
+      *  UNSTRING.                                                    *
+      *****************************************************************
+       01  VF-INPUT-RECORD.
+           05  VF-RAW-LINE          PIC X(40).
