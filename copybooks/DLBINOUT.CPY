@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  DLBINOUT.CPY                                                *
+      *  THE ORIGINAL BINARY VALUE TOGETHER WITH ITS FLOATING-POINT  *
+      *  EQUIVALENT.                                                  *
+      *****************************************************************
+       01  BO-OUTPUT-RECORD.
+           05  BO-ORIGINAL-VALUE    PIC -9(9).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  BO-FLOAT-VALUE       PIC -9(9).9(6).
