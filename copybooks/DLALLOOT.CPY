@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  DLALLOOT.CPY                                                *
+      *  ALLOCATED-COST OUTPUT RECORD FOR THE SHARED-COST             *
+      *  ALLOCATION BATCH.  AO-REMAINDER-SW IS "Y" ONLY ON THE ONE    *
+      *  COST CENTER THAT ABSORBED THE LEFTOVER REMAINDER CENTS.     *
+      *****************************************************************
+       01  AO-OUTPUT-REC.
+           05  AO-CENTER-CODE       PIC X(04).
+           05  AO-BASE-AMOUNT       PIC S9(09)V99.
+           05  AO-ALLOCATED-AMOUNT  PIC S9(09)V99.
+           05  AO-REMAINDER-SW      PIC X(01).
+               88  AO-GOT-REMAINDER      VALUE "Y".
