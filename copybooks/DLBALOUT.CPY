@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  DLBALOUT.CPY                                                *
+      *  ONE RECORD PER RUN ON THE BATCH BALANCING REPORT, SHOWING    *
+      *  THE INDEPENDENT CONTROL TOTAL, THE ACTUAL TOTAL POSTED BY    *
+      *  THE ARITHMETIC SUITE, AND WHETHER THE TWO AGREE.             *
+      *****************************************************************
+       01  BL-RESULT-REC.
+           05  BL-CONTROL-TOTAL     PIC S9(13)V9(02).
+           05  BL-ACTUAL-TOTAL      PIC S9(13)V9(02).
+           05  BL-DIFFERENCE        PIC S9(13)V9(02).
+           05  BL-BALANCE-STATUS    PIC X(08).
+               88  BL-IN-BALANCE        VALUE "INBAL   ".
+               88  BL-OUT-OF-BALANCE    VALUE "OUTBAL  ".
