@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  DLPRCDET.CPY                                                *
+      *  PRICE EXTENSION REPORT DETAIL LINE.  CR TRAILS THE AMOUNT   *
+      *  WHEN THE EXTENDED PRICE IS A CREDIT (NEGATIVE).  THE        *
+      *  EXTENDED-PRICE FIELD IS CARRIED AS TEXT SO IT CAN HOLD THE  *
+      *  EDITED RESULT OF WHICHEVER DECIMAL-PLACE PICTURE THE        *
+      *  ORDER LINE'S CURRENCY CODE CALLS FOR (2, 0, OR 3 DECIMALS). *
+      *****************************************************************
+       01  PE-DETAIL-LINE.
+           05  PE-ORDER-KEY         PIC X(10).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  PE-CURRENCY-CODE     PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  PE-EXTENDED-ED       PIC X(16).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  PE-PROCESS-DATE      PIC 9(08).
