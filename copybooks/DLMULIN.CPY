@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  DLMULIN.CPY                                                 *
+      *  ONE LINE ITEM TO BE EXTENDED BY MULTIPLY01.                  *
+      *****************************************************************
+       01  MI-LINE-ITEM.
+           05  MI-ITEM-KEY          PIC X(08).
+           05  MI-QUANTITY          PIC 9(04).
+           05  MI-UNIT-PRICE        PIC 9(04).
