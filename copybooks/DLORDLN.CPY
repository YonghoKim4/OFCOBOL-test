@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  DLORDLN.CPY                                                 *
+      *  ONE ORDER LINE FOR THE PRICE EXTENSION REPORT.              *
+      *****************************************************************
+       01  OL-ORDER-LINE.
+           05  OL-ORDER-KEY         PIC X(10).
+           05  OL-CURRENCY-CODE     PIC X(03).
+           05  OL-RATE              PIC S9(07)V999.
+           05  OL-QTY               PIC S9(07).
