@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  DLSUBRUL.CPY                                                *
+      *  ONE CHARACTER-SUBSTITUTION RULE FOR THE FIELD SCRUBBER.     *
+      *  EACH RULE REPLACES THE FIRST OCCURRENCE OF SR-FROM-CHAR BY  *
+      *  SR-TO-CHAR, OPTIONALLY ONLY AFTER THE FIRST OCCURRENCE OF   *
+      *  SR-AFTER-CHAR, MATCHING THE AFTER INITIAL CLAUSE THE        *
+      *  ORIGINAL ONE-LINE DEMONSTRATION HAD HARDCODED.               *
+      *****************************************************************
+       01  SR-RULE-REC.
+           05  SR-FROM-CHAR         PIC X(01).
+           05  SR-TO-CHAR           PIC X(01).
+           05  SR-AFTER-SW          PIC X(01).
+               88  SR-AFTER-PRESENT     VALUE "Y".
+           05  SR-AFTER-CHAR        PIC X(01).
