@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  DLMULOUT.CPY                                                *
+      *  THE EXTENDED AMOUNT FOR ONE LINE ITEM.                      *
+      *****************************************************************
+       01  MO-DETAIL-LINE.
+           05  MO-ITEM-KEY          PIC X(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  MO-QUANTITY          PIC ZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  MO-UNIT-PRICE        PIC ZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  MO-EXTENDED-AMOUNT   PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  MO-PROCESS-DATE      PIC 9(08).
