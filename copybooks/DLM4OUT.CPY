@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  DLM4OUT.CPY                                                 *
+      *  EXTENDED LINE ITEM, SHOWING WHICH UNIT RATE WAS LOOKED UP.  *
+      *****************************************************************
+       01  M4-OUTPUT-RECORD.
+           05  M4-OUT-ORDER-KEY     PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  M4-OUT-ITEM-CODE     PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  M4-OUT-QUANTITY      PIC ZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  M4-OUT-RATE          PIC ZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  M4-OUT-EXTENSION     PIC ZZZ,ZZ9.
