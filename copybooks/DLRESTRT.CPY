@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  DLRESTRT.CPY                                                *
+      *  RESTART/CHECKPOINT CONTROL RECORD.  ONE RECORD PER PROGRAM  *
+      *  HOLDS THE KEY OF THE LAST RECORD SUCCESSFULLY POSTED SO A   *
+      *  RERUN CAN SKIP FORWARD INSTEAD OF REPROCESSING FROM THE     *
+      *  START OF THE FILE.                                         *
+      *****************************************************************
+       01  DL-RESTRT-REC.
+           05  DL-RST-PROGRAM       PIC X(08).
+           05  DL-RST-LAST-KEY      PIC X(12).
+           05  DL-RST-STATUS        PIC X(01).
+               88  DL-RST-IN-PROGRESS   VALUE "I".
+               88  DL-RST-COMPLETE      VALUE "C".
+           05  DL-RST-DATE          PIC 9(08).
+           05  DL-RST-TIME          PIC 9(08).
