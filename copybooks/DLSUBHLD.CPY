@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  DLSUBHLD.CPY                                                *
+      *  CREDIT-HOLD NOTICE WRITTEN WHEN SUBTRACT01'S BALANCE, AFTER *
+      *  ANY SHORTFALL CARRIED FORWARD, GOES NEGATIVE.                *
+      *****************************************************************
+       01  CH-HOLD-LINE.
+           05  CH-BALANCE           PIC S9(05).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  CH-REASON            PIC X(30) VALUE
+               "ACCOUNT PLACED ON CREDIT HOLD".
