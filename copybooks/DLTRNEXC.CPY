@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  DLTRNEXC.CPY                                                *
+      *  TRUNCATION LOG LINE.  WRITTEN WHENEVER A SHORT-TO-LONG MOVE *
+      *  DROPS TRAILING CHARACTERS FROM THE SOURCE FIELD.             *
+      *****************************************************************
+       01  TX-EXCEPTION-LINE.
+           05  TX-ORIGINAL-VALUE    PIC X(30).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  TX-TRUNCATED-VALUE   PIC X(30).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  TX-DROPPED-CHARS     PIC 99.
