@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  DLEXCP.CPY                                                  *
+      *  COMMON EXCEPTION / HELD-TRANSACTION RECORD.  ANY PROGRAM    *
+      *  THAT ROUTES A REJECTED OR OUT-OF-RANGE RECORD AWAY FROM     *
+      *  ITS NORMAL POSTING PATH WRITES ONE OF THESE.                *
+      *****************************************************************
+       01  DL-EXCP-REC.
+           05  DL-EXC-PROGRAM       PIC X(08).
+           05  DL-EXC-KEY           PIC X(12).
+           05  DL-EXC-REASON-CODE   PIC X(04).
+           05  DL-EXC-REASON-TEXT   PIC X(40).
+           05  DL-EXC-AMOUNT        PIC S9(13)V9(02).
+           05  DL-EXC-DATE          PIC 9(08).
+           05  DL-EXC-TIME          PIC 9(08).
+           05  DL-EXC-RESUBMIT-SW   PIC X(01).
+               88  DL-EXC-RESUBMITTED    VALUE "Y".
+               88  DL-EXC-NOT-RESUBMITTED VALUE "N".
