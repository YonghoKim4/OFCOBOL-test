@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  DLGLEXT.CPY                                                 *
+      *  ONE FIXED-WIDTH RECORD ON THE OUTBOUND GENERAL-LEDGER        *
+      *  EXTRACT, BUILT FROM AN ARITHMETIC PROGRAM'S OWN DL-AUDIT-REC *
+      *  SO THE GL SYSTEM CAN INGEST A RESULT DIRECTLY INSTEAD OF     *
+      *  HAVING IT KEYED IN FROM A DISPLAY LINE.                      *
+      *****************************************************************
+       01  GX-GL-LINE.
+           05  GX-SOURCE-PROGRAM    PIC X(08).
+           05  GX-TRANS-KEY         PIC X(12).
+           05  GX-AMOUNT-SIGN       PIC X(01).
+           05  GX-AMOUNT            PIC 9(13)V9(02).
+           05  GX-RUN-DATE          PIC 9(08).
