@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  DLPIPECT.CPY                                                *
+      *  ONE LINE OF THE NORMALIZATION-PIPELINE CONTROL REPORT,      *
+      *  SHOWING HOW MANY RECORDS WERE TOUCHED AT ONE STEP OF THE    *
+      *  PIPELINE.                                                    *
+      *****************************************************************
+       01  PC-CONTROL-LINE.
+           05  PC-STEP-NAME         PIC X(16).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  PC-RECORDS-TOUCHED   PIC Z(6)9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  PC-DESCRIPTION       PIC X(30).
