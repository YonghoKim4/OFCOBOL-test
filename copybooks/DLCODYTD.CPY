@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  DLCODYTD.CPY                                                *
+      *  PRIOR YEAR-TO-DATE ACCUMULATOR READ BY ADD01 AT START-OF-   *
+      *  DAY.  THE SAME SHAPE IS WRITTEN BACK OUT, UPDATED, AT END   *
+      *  OF RUN - SEE YO-YTD-REC ON THE YTD-OUT FD IN ADD01 ITSELF.  *
+      *****************************************************************
+       01  YI-YTD-REC.
+           05  YI-YEAR              PIC 9(04).
+           05  YI-RECORD-COUNT      PIC 9(09) COMP.
+           05  YI-CODE1-TOTAL       PIC 9(11).
+           05  YI-CODE2-TOTAL       PIC 9(11).
+           05  YI-CODE3-TOTAL       PIC 9(11).
