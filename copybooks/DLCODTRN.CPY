@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  DLCODTRN.CPY                                                *
+      *  DAILY TRANSACTION-CODE RECORD FOR THE ADD01 BATCH.          *
+      *  A-CODE1 IS THE RAW 12-DIGIT CODE AS IT ARRIVES; B-REC       *
+      *  REDEFINES IT INTO THE THREE 4-DIGIT SPLIT CODES THAT THE    *
+      *  ADD LOGIC POSTS AGAINST.                                    *
+      *****************************************************************
+       01  CT-REC.
+           05  CT-TRANS-KEY         PIC X(12).
+           05  A-REC.
+               10  A-CODE1          PIC 9(12).
+           05  B-REC REDEFINES A-REC.
+               10  B-CODE1          PIC 9(04).
+               10  B-CODE2          PIC 9(04).
+               10  B-CODE3          PIC 9(04).
