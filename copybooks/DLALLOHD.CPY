@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  DLALLOHD.CPY                                                *
+      *  HEADER RECORD FOR THE SHARED-COST ALLOCATION BATCH.  CARRIES *
+      *  THE TOTAL COST TO BE SPREAD AND HOW MANY COST-CENTER DETAIL *
+      *  RECORDS FOLLOW IT FOR THE DAY.                               *
+      *****************************************************************
+       01  AH-HEADER-REC.
+           05  AH-SHARED-COST       PIC S9(09)V99.
+           05  AH-CENTER-COUNT      PIC 9(03).
