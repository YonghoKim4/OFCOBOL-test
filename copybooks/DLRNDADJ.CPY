@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  DLRNDADJ.CPY                                                *
+      *  ROUNDING-ADJUSTMENT AUDIT LINE.  WRITTEN WHENEVER A         *
+      *  ROUNDED ARITHMETIC STATEMENT'S RESULT DIFFERS FROM THE      *
+      *  EXACT (UNROUNDED) RESULT.                                    *
+      *****************************************************************
+       01  RA-AUDIT-LINE.
+           05  RA-EXACT-RESULT      PIC S9(04)V9(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RA-ROUNDED-RESULT    PIC S9999.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RA-ADJUSTMENT        PIC S9(01)V9(01).
