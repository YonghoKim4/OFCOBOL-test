@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  DLBININ.CPY                                                 *
+      *  ONE BINARY (COMP) VALUE TO BE CONVERTED TO FLOATING POINT.  *
+      *****************************************************************
+       01  BI-INPUT-RECORD.
+           05  BI-BINARY-VALUE      PIC S9(9) COMP.
