@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  DLPIPEOT.CPY                                                *
+      *  ONE NORMALIZED AND SPLIT VENDOR FEED LINE - HOW MANY LEADING *
+      *  ZEROS WERE STRIPPED BEFORE THE LINE WAS SPLIT, HOW MANY      *
+      *  FIELDS THE SPLIT ACTUALLY FOUND, AND THE FIELDS THEMSELVES.  *
+      *****************************************************************
+       01  PO-OUTPUT-RECORD.
+           05  PO-LEADING-ZEROS     PIC ZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  PO-FIELD-COUNT       PIC ZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  PO-FIELD-1           PIC X(10).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  PO-FIELD-2           PIC X(10).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  PO-FIELD-3           PIC X(10).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  PO-FIELD-4           PIC X(10).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  PO-FIELD-5           PIC X(10).
