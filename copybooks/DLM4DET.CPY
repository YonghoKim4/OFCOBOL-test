@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  DLM4DET.CPY                                                 *
+      *  ONE LINE ITEM TO BE EXTENDED BY MULTIPLY04_4.  HOW MANY OF  *
+      *  THESE ARE ON THE FILE FOR A GIVEN ORDER IS NOT FIXED.        *
+      *  M4-QUANTITY IS SIGNED SO A NEGATIVE OR ZERO QUANTITY CAN     *
+      *  ACTUALLY ARRIVE ON THE FILE AND BE CAUGHT BY VALIDATION      *
+      *  RATHER THAN TRUNCATED AWAY ON THE MOVE.                       *
+      *****************************************************************
+       01  M4-DETAIL-REC.
+           05  M4-ORDER-KEY         PIC X(06).
+           05  M4-ITEM-CODE         PIC X(04).
+           05  M4-QUANTITY          PIC S9(04).
