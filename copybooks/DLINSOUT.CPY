@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  DLINSOUT.CPY                                                *
+      *  CLEANED-UP TEXT FIELD, THE NUMBER OF LEADING ZEROS THAT     *
+      *  WERE STRIPPED, AND THE ORIGINAL FIELD FOR REFERENCE.         *
+      *****************************************************************
+       01  IO-OUTPUT-RECORD.
+           05  IO-ORIGINAL-FIELD    PIC X(10).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  IO-STRIPPED-FIELD    PIC X(10).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  IO-LEADING-ZEROS     PIC ZZ9.
