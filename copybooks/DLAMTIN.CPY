@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  DLAMTIN.CPY                                                 *
+      *  ONE INCOMING LEDGER AMOUNT FROM THE EXTERNAL FEED, AS RAW     *
+      *  TEXT SO IT CAN BE CHECKED FOR EXACTLY TWO DECIMAL DIGITS     *
+      *  BEFORE IT IS TREATED AS A NUMBER.  AI-RAW-AMOUNT REDEFINES   *
+      *  THE SAME BYTES AS A NUMERIC-EDITED PICTURE FOR THE CONVERT   *
+      *  STEP ONCE THE TEXT HAS PASSED VALIDATION.                    *
+      *****************************************************************
+       01  AI-INPUT-RECORD.
+           05  AI-RAW-TEXT          PIC X(07).
+           05  AI-RAW-AMOUNT REDEFINES AI-RAW-TEXT
+                                    PIC 9999.99.
