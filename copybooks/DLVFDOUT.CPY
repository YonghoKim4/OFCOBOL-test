@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  DLVFDOUT.CPY                                                *
+      *  THE FIELDS UNSTRUNG FROM ONE VENDOR FEED LINE, PLUS A COUNT *
+      *  OF HOW MANY FIELDS WERE ACTUALLY FOUND ON THE LINE.          *
+      *****************************************************************
+       01  VF-OUTPUT-RECORD.
+           05  VF-FIELD-COUNT       PIC ZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  VF-FIELD-1           PIC X(10).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  VF-FIELD-2           PIC X(10).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  VF-FIELD-3           PIC X(10).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  VF-FIELD-4           PIC X(10).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  VF-FIELD-5           PIC X(10).
