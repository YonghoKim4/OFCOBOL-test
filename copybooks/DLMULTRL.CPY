@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  DLMULTRL.CPY                                                *
+      *  DOLLAR-IMPACT PREVIEW OF A TRIAL UNIT PRICE FOR ONE LINE     *
+      *  ITEM - THE LIVE EXTENSION, THE TRIAL EXTENSION, AND THE      *
+      *  DIFFERENCE BETWEEN THEM.                                     *
+      *****************************************************************
+       01  MT-TRIAL-LINE.
+           05  MT-ITEM-KEY          PIC X(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  MT-QUANTITY          PIC ZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  MT-LIVE-UNIT-PRICE   PIC ZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  MT-LIVE-EXTENDED     PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  MT-TRIAL-UNIT-PRICE  PIC ZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  MT-TRIAL-EXTENDED    PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  MT-DOLLAR-IMPACT     PIC -ZZZ,ZZ9.
