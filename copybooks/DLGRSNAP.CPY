@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  DLGRSNAP.CPY                                                *
+      *  ONE ARRAY_VAL SLOT AS IT STOOD IMMEDIATELY BEFORE ANY         *
+      *  INITIALIZE STATEMENT COULD TOUCH IT, SO A BAD OR MISTIMED    *
+      *  INITIALIZE CAN BE ROLLED BACK FROM THIS RECOVERY FILE.       *
+      *****************************************************************
+       01  GS-RECOVERY-REC.
+           05  GS-SLOT-NUMBER       PIC 9(02).
+           05  GS-SLOT-VALUE        PIC 9(04).
