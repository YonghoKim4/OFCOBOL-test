@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  DLRECON.CPY                                                 *
+      *  ADD CORR FIELD-RECONCILIATION REPORT LINE.  ONE LINE PER    *
+      *  FIELD IN THE SENDING GROUP, SHOWING WHETHER ADD CORR        *
+      *  ACTUALLY MATCHED AND ADDED IT OR SKIPPED IT.                *
+      *****************************************************************
+       01  RCN-REPORT-LINE.
+           05  RCN-SENDING-FIELD    PIC X(12).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RCN-RECEIVING-FIELD  PIC X(12).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RCN-DISPOSITION      PIC X(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RCN-REASON           PIC X(30).
