@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  DLSUBCF.CPY                                                 *
+      *  SHORTFALL CARRIED FORWARD FROM ONE PERIOD'S SUBTRACT01 RUN  *
+      *  TO THE NEXT, SO A NEGATIVE BALANCE IS NOT LOST AT EOD.       *
+      *****************************************************************
+       01  CF-CARRY-REC.
+           05  CF-PRIOR-SHORTFALL   PIC S9(05).
