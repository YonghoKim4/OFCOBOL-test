@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  DLMULEXC.CPY                                                *
+      *  LINE ITEM WHOSE EXTENSION FAILED ON SIZE ERROR.              *
+      *****************************************************************
+       01  MX-EXCEPTION-LINE.
+           05  MX-ITEM-KEY          PIC X(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  MX-REASON            PIC X(30) VALUE
+               "EXTENSION FAILED ON SIZE ERROR".
