@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  DLCODTOT.CPY                                                *
+      *  DAILY TOTALS RECORD WRITTEN BY ADD01 AT END OF RUN.         *
+      *****************************************************************
+       01  CTOT-REC.
+           05  CTOT-RUN-DATE        PIC 9(08).
+           05  CTOT-RECORD-COUNT    PIC 9(09) COMP.
+           05  CTOT-CODE1-TOTAL     PIC 9(09).
+           05  CTOT-CODE2-TOTAL     PIC 9(09).
+           05  CTOT-CODE3-TOTAL     PIC 9(09).
