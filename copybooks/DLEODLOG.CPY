@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  DLEODLOG.CPY                                                *
+      *  ONE COMPLETION-LOG LINE PER STEP OF THE END-OF-DAY TABLE-   *
+      *  RESET DRIVER, SO OVERNIGHT OPS HAS A WRITTEN RECORD OF      *
+      *  WHICH RESET STEPS RAN, IN WHAT ORDER, AND WHETHER EACH ONE  *
+      *  COMPLETED.                                                  *
+      *****************************************************************
+       01  EL-LOG-LINE.
+           05  EL-STEP-NUMBER       PIC 9(02).
+           05  EL-STEP-PROGRAM      PIC X(08).
+           05  EL-STEP-STATUS       PIC X(08).
+           05  EL-STEP-DATE         PIC 9(08).
+           05  EL-STEP-TIME         PIC 9(08).
