@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  DLMULREV.CPY                                                *
+      *  ONE EXTENDED AMOUNT HELD FOR MANAGER REVIEW BECAUSE IT        *
+      *  EXCEEDED THE CONFIGURED DOLLAR THRESHOLD.                     *
+      *****************************************************************
+       01  MR-REVIEW-LINE.
+           05  MR-REASON            PIC X(31) VALUE
+               "EXTENDED AMOUNT ABOVE THRESHOLD".
+           05  MR-EXTENDED-AMOUNT   PIC 9(06).
+           05  MR-THRESHOLD         PIC 9(06).
