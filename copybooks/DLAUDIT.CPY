@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  DLAUDIT.CPY                                                 *
+      *  COMMON TRANSACTION-AUDIT RECORD.                            *
+      *  WRITTEN BY EVERY ARITHMETIC PROGRAM IN THE SUITE SO THAT    *
+      *  THE BEFORE/AFTER VALUE OF EACH CALCULATION CAN BE TRACED.   *
+      *****************************************************************
+       01  DL-AUDIT-REC.
+           05  DL-AUD-PROGRAM       PIC X(08).
+           05  DL-AUD-OPERATION     PIC X(10).
+           05  DL-AUD-KEY           PIC X(12).
+           05  DL-AUD-BEFORE-VALUE  PIC S9(13)V9(02).
+           05  DL-AUD-AFTER-VALUE   PIC S9(13)V9(02).
+           05  DL-AUD-DATE          PIC 9(08).
+           05  DL-AUD-TIME          PIC 9(08).
