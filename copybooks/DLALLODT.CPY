@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  DLALLODT.CPY                                                *
+      *  ONE COST-CENTER DETAIL RECORD FOR THE SHARED-COST           *
+      *  ALLOCATION BATCH.                                            *
+      *****************************************************************
+       01  AD-DETAIL-REC.
+           05  AD-CENTER-CODE       PIC X(04).
+           05  AD-BASE-AMOUNT       PIC S9(09)V99.
