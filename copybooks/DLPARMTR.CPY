@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  DLPARMTR.CPY                                                *
+      *  DEFAULT-VALUE PARAMETER MAINTENANCE TRANSACTION.  ONE OF    *
+      *  THESE IS SUBMITTED BY OPS FOR EACH CHANGE TO A DFTPARM      *
+      *  DEFAULT VALUE.  PT-CHANGE-IND TELLS THE PROGRAM WHICH OF    *
+      *  THE TWO DEFAULT FIELDS THIS TRANSACTION ACTUALLY REPLACES - *
+      *  A TRANSACTION CHANGING ONLY ONE IS NOT REQUIRED TO CARRY A  *
+      *  VALUE FOR THE OTHER.                                        *
+      *****************************************************************
+       01  PT-PARM-TRANS.
+           05  PT-PARM-NAME         PIC X(08).
+           05  PT-NEW-NUMERIC       PIC 9(03).
+           05  PT-NEW-ALPHA         PIC X(05).
+           05  PT-CHANGE-IND        PIC X(01).
+               88  PT-CHANGE-NUMERIC-ONLY  VALUE "N".
+               88  PT-CHANGE-ALPHA-ONLY    VALUE "A".
+               88  PT-CHANGE-BOTH          VALUE "B".
