@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  DLPIPEIN.CPY                                                *
+      *  ONE RAW NIGHTLY VENDOR FEED LINE, BEFORE EITHER NORMALIZATION *
+      *  STEP (ZERO-STRIP/SUBSTITUTE, THEN DELIMITER SPLIT) HAS RUN.  *
+      *****************************************************************
+       01  PI-INPUT-RECORD.
+           05  PI-RAW-LINE          PIC X(40).
