@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  DLGRTRAN.CPY                                                *
+      *  MONTH-END GR-SHAPED TRANSACTION RECORD.  FIELD NAMES MUST   *
+      *  MATCH THE CORRESPONDING NAMES IN THE GR2 DAILY-TOTAL GROUP  *
+      *  (ITEM-01, ITEM-02, ITEM-03) SO THAT ADD CORR CONTINUES TO   *
+      *  MATCH AND ACCUMULATE THEM BY NAME, ONE TRANSACTION AT A     *
+      *  TIME.                                                       *
+      *****************************************************************
+       01  GR-TRAN-REC.
+           05  ITEM-01              PIC 9999V9.
+           05  ITEM-02              PIC XXXX.
+           05  ITEM-03              PIC 9999.
