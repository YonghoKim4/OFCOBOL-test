@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  DLBINEXC.CPY                                                *
+      *  PRECISION-LOSS LOG LINE.  WRITTEN WHENEVER CONVERTING A     *
+      *  BINARY VALUE TO FLOATING POINT AND BACK DOES NOT REPRODUCE  *
+      *  THE ORIGINAL VALUE EXACTLY.                                  *
+      *****************************************************************
+       01  BX-EXCEPTION-LINE.
+           05  BX-ORIGINAL-VALUE    PIC -9(9).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  BX-ROUNDTRIP-VALUE   PIC -9(9).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  BX-REASON            PIC X(30) VALUE
+               "PRECISION LOST IN FLOAT CONV".
