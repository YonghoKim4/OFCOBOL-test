@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  DLM4RAT.CPY                                                 *
+      *  UNIT RATE FOR ONE ITEM CODE, LOADED INTO THE RATE TABLE AT  *
+      *  START-OF-DAY SO THE RATE MULTIPLY04_4 APPLIES CAN CHANGE    *
+      *  WITHOUT A RECOMPILE.  SIGNED SO A BAD RATE-TABLE ENTRY OF   *
+      *  ZERO OR LESS CAN BE CAUGHT BY VALIDATION INSTEAD OF LOOKING *
+      *  LIKE AN ORDINARY SMALL PRICE.                                *
+      *****************************************************************
+       01  M4-RATE-REC.
+           05  M4-RATE-ITEM-CODE    PIC X(04).
+           05  M4-UNIT-RATE         PIC S9(04).
