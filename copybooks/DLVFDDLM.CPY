@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  DLVFDDLM.CPY                                                *
+      *  ONE DELIMITER VALUE FOR THE VENDOR FEED PARSER.  A          *
+      *  DELIMITER MAY BE ONE OR SEVERAL CHARACTERS WIDE (A COMMA,   *
+      *  A PIPE, OR A MULTI-CHARACTER SEPARATOR SUCH AS "::").       *
+      *****************************************************************
+       01  VD-DELIM-REC.
+           05  VD-DELIM-VALUE       PIC X(03).
