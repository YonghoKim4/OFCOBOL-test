@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  DLPRCEXC.CPY                                                *
+      *  PRICE EXTENSION REPORT EXCEPTIONS PAGE LINE.                *
+      *****************************************************************
+       01  PE-EXCEPTION-LINE.
+           05  PE-EXC-ORDER-KEY     PIC X(10).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  PE-EXC-REASON        PIC X(30).
