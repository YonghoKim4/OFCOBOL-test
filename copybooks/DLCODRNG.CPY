@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  DLCODRNG.CPY                                                *
+      *  VALID-VALUE RANGE FOR EACH OF ADD01'S SPLIT CODES.  READ     *
+      *  ONCE AT STARTUP SO THE LEDGER CAN TIGHTEN OR WIDEN THE       *
+      *  RANGE WITHOUT A RECOMPILE.                                   *
+      *****************************************************************
+       01  CR-RANGE-REC.
+           05  CR-CODE1-LOW         PIC 9(04).
+           05  CR-CODE1-HIGH        PIC 9(04).
+           05  CR-CODE2-LOW         PIC 9(04).
+           05  CR-CODE2-HIGH        PIC 9(04).
+           05  CR-CODE3-LOW         PIC 9(04).
+           05  CR-CODE3-HIGH        PIC 9(04).
