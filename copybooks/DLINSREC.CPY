@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  DLINSREC.CPY                                                *
+      *  INBOUND TEXT FIELD TO BE SCANNED FOR LEADING ZEROS AND      *
+      *  CLEANED UP BY THE CONFIGURED SUBSTITUTION RULES.             *
+      *****************************************************************
+       01  IR-INPUT-RECORD.
+           05  IR-TEXT-FIELD        PIC X(10).
