@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  DLRNDCFG.CPY                                                *
+      *  PER-LEDGER ROUNDING-MODE SETTING.  ONE RECORD PER LEDGER    *
+      *  CODE SO EACH LEDGER CAN BE CERTIFIED TO ITS OWN ROUNDING    *
+      *  CONVENTION INSTEAD OF EVERY PROGRAM USING WHATEVER THE      *
+      *  COMPILER DEFAULT HAPPENS TO BE.                             *
+      *                                                               *
+      *  RC-ROUND-MODE VALUES -                                      *
+      *    "E"  NEAREST-EVEN                                         *
+      *    "A"  NEAREST-AWAY-FROM-ZERO                                *
+      *    "T"  TRUNCATION                                           *
+      *****************************************************************
+       01  RC-CONFIG-REC.
+           05  RC-LEDGER-CODE       PIC X(04).
+           05  RC-ROUND-MODE        PIC X(01).
+               88  RC-MODE-NEAREST-EVEN      VALUE "E".
+               88  RC-MODE-AWAY-FROM-ZERO    VALUE "A".
+               88  RC-MODE-TRUNCATION        VALUE "T".
