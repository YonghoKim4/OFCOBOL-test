@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  DLREVPRM.CPY                                                *
+      *  THE DOLLAR THRESHOLD ABOVE WHICH AN EXTENDED AMOUNT MUST BE  *
+      *  HELD FOR MANAGER REVIEW BEFORE IT POSTS.                     *
+      *****************************************************************
+       01  RP-REVIEW-REC.
+           05  RP-REVIEW-THRESHOLD  PIC 9(06).
