@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  DLDFTPRM.CPY                                                *
+      *  DEFAULT-VALUE PARAMETER RECORD READ AT START-OF-DAY SO      *
+      *  OPS CAN CHANGE THE ACCOUNT-CODE AND FILL-VALUE DEFAULTS     *
+      *  WITHOUT A RECOMPILE.                                        *
+      *****************************************************************
+       01  DP-PARM-REC.
+           05  DP-PARM-NAME         PIC X(08).
+           05  DP-NUMERIC-DEFAULT   PIC 9(03).
+           05  DP-ALPHA-DEFAULT     PIC X(05).
