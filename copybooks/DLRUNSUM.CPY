@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  DLRUNSUM.CPY                                                *
+      *  END-OF-JOB RUN-SUMMARY RECORD.  ONE RECORD PER PROGRAM,     *
+      *  GIVES OPS A RECORDS-IN/RECORDS-OUT COUNT TO SIGN OFF A      *
+      *  NIGHT'S RUN AGAINST THE EXPECTED VOLUME.                    *
+      *****************************************************************
+       01  DL-RUNSUM-REC.
+           05  DL-RSM-PROGRAM       PIC X(08).
+           05  DL-RSM-RECORDS-READ  PIC 9(09) COMP.
+           05  DL-RSM-RECORDS-POSTED PIC 9(09) COMP.
+           05  DL-RSM-RECORDS-EXCP  PIC 9(09) COMP.
+           05  DL-RSM-DATE          PIC 9(08).
+           05  DL-RSM-TIME          PIC 9(08).
