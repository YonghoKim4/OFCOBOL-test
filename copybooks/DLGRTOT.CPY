@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  DLGRTOT.CPY                                                 *
+      *  GR2-SHAPED DAILY TOTAL RECORD WRITTEN ONCE, AT END OF RUN,  *
+      *  BY THE MONTH-END ROLLUP BATCH BUILT ON ADD01'S ADD CORR     *
+      *  PATTERN.                                                    *
+      *****************************************************************
+       01  GR2-TOTAL-REC.
+           05  ITEM-01              PIC 9999.
+           05  ITEM-02              PIC XXXX.
+           05  ITEM-04              PIC 9999.
