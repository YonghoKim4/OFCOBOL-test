@@ -0,0 +1,64 @@
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     CNVTRC01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DATA CONVERSION UTILITIES.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    CALLABLE ALPHANUMERIC TRUNCATION-CHECK ROUTINE.  MOVES A   *
+001200*    SOURCE FIELD INTO A SHORTER TARGET FIELD AND TELLS THE     *
+001300*    CALLER WHETHER ANY NON-BLANK CHARACTER WAS DROPPED OFF     *
+001400*    THE END, SO ANY INTERFACE PROGRAM DOING A SHORT-TO-LONG   *
+001500*    OR LONG-TO-SHORT MOVE DOES NOT HAVE TO HAND-ROLL ITS OWN   *
+001600*    TRUNCATION CHECK.  SOURCE AND TARGET ARE PASSED AS FIXED   *
+001700*    40-BYTE WORK AREAS WITH THEIR ACTUAL LENGTHS GIVEN         *
+001800*    SEPARATELY, SO ONE ROUTINE COVERS ANY FIELD WIDTH UP TO    *
+001900*    40 BYTES.                                                  *
+002000*                                                               *
+002100*  MODIFICATION HISTORY.                                      *
+002200*    2026-08-09  DL  ORIGINAL CALLABLE ROUTINE, PULLED OUT OF   *
+002300*                    MOVE43'S INLINE TRUNCATION CHECK.          *
+002400*****************************************************************
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700 01  WS-DROPPED-LEN           PIC 9(02) COMP VALUE ZERO.
+002800 01  WS-DROPPED-TEXT          PIC X(40) VALUE SPACES.
+002900
+003000 LINKAGE SECTION.
+003100 01  LS-SOURCE                PIC X(40).
+003200 01  LS-SOURCE-LEN            PIC 9(02) COMP.
+003300 01  LS-TARGET-LEN            PIC 9(02) COMP.
+003400 01  LS-TARGET                PIC X(40).
+003500 01  LS-TRUNCATED-SW          PIC X(01).
+003600     88  LS-NOT-TRUNCATED         VALUE "N".
+003700     88  LS-WAS-TRUNCATED         VALUE "Y".
+003800
+003900 PROCEDURE DIVISION USING LS-SOURCE
+004000                          LS-SOURCE-LEN
+004100                          LS-TARGET-LEN
+004200                          LS-TARGET
+004300                          LS-TRUNCATED-SW.
+004400*****************************************************************
+004500*  0000-MAINLINE.                                              *
+004600*****************************************************************
+004700 0000-MAINLINE.
+004800     MOVE SPACES TO LS-TARGET.
+004900     SET LS-NOT-TRUNCATED TO TRUE.
+005000     IF LS-TARGET-LEN NOT < LS-SOURCE-LEN
+005100         MOVE LS-SOURCE(1:LS-SOURCE-LEN) TO LS-TARGET
+005200     ELSE
+005300         MOVE LS-SOURCE(1:LS-TARGET-LEN) TO LS-TARGET
+005400         MOVE ZERO   TO WS-DROPPED-LEN
+005500         COMPUTE WS-DROPPED-LEN = LS-SOURCE-LEN - LS-TARGET-LEN
+005600         MOVE SPACES TO WS-DROPPED-TEXT
+005700         MOVE LS-SOURCE(LS-TARGET-LEN + 1 : WS-DROPPED-LEN)
+005800             TO WS-DROPPED-TEXT(1:WS-DROPPED-LEN)
+005900         IF WS-DROPPED-TEXT(1:WS-DROPPED-LEN) NOT = SPACES
+006000             SET LS-WAS-TRUNCATED TO TRUE
+006100         END-IF
+006200     END-IF.
+006300     GOBACK.
