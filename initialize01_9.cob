@@ -1,14 +1,118 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. init4.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 GR.
-         02 ARRAY_VAL OCCURS 10.
-           03 ELEM PIC 9(4).
-
-       PROCEDURE DIVISION.
-       MOVE 7777 TO  ARRAY_VAL(4). 
-       INITIALIZE GR.
-       DISPLAY "[" ARRAY_VAL(4) "]".
-       GOBACK.
\ No newline at end of file
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     init4.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   OVERNIGHT TABLE RESET.
+000700 DATE-WRITTEN.   2024-06-10.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    SELECTIVELY RE-INITIALIZES ONLY THE ARRAY_VAL SLOTS        *
+001200*    FLAGGED STALE, LEAVING SLOTS THAT ARE STILL GOOD (SUCH AS *
+001300*    A CARRIED-FORWARD BALANCE SET EARLIER IN AN INTRADAY      *
+001400*    RERUN) UNTOUCHED, INSTEAD OF A BLANKET INITIALIZE GR      *
+001500*    WIPING THE WHOLE TABLE.                                   *
+001600*                                                               *
+001700*  MODIFICATION HISTORY.                                      *
+001800*    2024-06-10  DL  ORIGINAL FULL-TABLE INITIALIZE             *
+001900*                    DEMONSTRATION.                             *
+002000*    2026-08-09  DL  ADDED STALE-SLOT FLAGS AND A SELECTIVE     *
+002100*                    RE-INITIALIZE PARAGRAPH IN PLACE OF THE   *
+002200*                    UNCONDITIONAL INITIALIZE GR.              *
+002210*    2026-08-09  DL  EVERY SLOT IS NOW SNAPSHOTTED TO GRRECOV   *
+002220*                    BEFORE 2000-SELECTIVE-REINIT CAN TOUCH IT, *
+002230*                    SO A BAD OR MISTIMED INITIALIZE DURING AN  *
+002240*                    INCIDENT CAN BE ROLLED BACK.                *
+002300*****************************************************************
+002310 ENVIRONMENT DIVISION.
+002320 INPUT-OUTPUT SECTION.
+002330 FILE-CONTROL.
+002340     SELECT RECOVERY-OUT ASSIGN TO "GRRECOV"
+002350         ORGANIZATION IS SEQUENTIAL.
+002360
+002400 DATA DIVISION.
+002410 FILE SECTION.
+002420 FD  RECOVERY-OUT.
+002430     COPY DLGRSNAP.
+002440
+002500 WORKING-STORAGE SECTION.
+002600 01  GR.
+002700     02  ARRAY_VAL OCCURS 10.
+002800         03  ELEM             PIC 9(4).
+002900
+003000 01  STALE-FLAGS.
+003100     02  STALE-FLAG OCCURS 10 PIC X(01).
+003200         88  SLOT-IS-STALE        VALUE "Y".
+003300         88  SLOT-IS-CURRENT      VALUE "N".
+003400
+003500 01  IDX                      PIC 9(02) VALUE ZERO.
+003600
+003700 PROCEDURE DIVISION.
+003800*****************************************************************
+003900*  0000-MAINLINE.                                              *
+004000*****************************************************************
+004100 0000-MAINLINE.
+004200     MOVE 7777 TO ARRAY_VAL(4).
+004300
+004310     OPEN OUTPUT RECOVERY-OUT.
+004320
+004400     PERFORM 1000-MARK-STALE THRU 1000-EXIT
+004500         VARYING IDX FROM 1 BY 1
+004600         UNTIL IDX > 10.
+004700
+004710     PERFORM 1500-SNAPSHOT-TABLE THRU 1500-EXIT
+004720         VARYING IDX FROM 1 BY 1
+004730         UNTIL IDX > 10.
+004740
+004750     CLOSE RECOVERY-OUT.
+004760
+004800     PERFORM 2000-SELECTIVE-REINIT THRU 2000-EXIT
+004900         VARYING IDX FROM 1 BY 1
+005000         UNTIL IDX > 10.
+005100
+005200     DISPLAY "[" ARRAY_VAL(4) "]".
+005300     GOBACK.
+005400
+005500*****************************************************************
+005600*  1000-MARK-STALE.                                            *
+005700*    EVERY SLOT EXCEPT THE ONE JUST CARRIED FORWARD IS MARKED  *
+005800*    STALE.  IN PRODUCTION THIS FLAG COMES FROM WHICHEVER      *
+005900*    UPSTREAM STEP LAST TOUCHED THE SLOT RATHER THAN BEING     *
+006000*    SET HERE.                                                 *
+006100*****************************************************************
+006200 1000-MARK-STALE.
+006300     IF IDX = 4
+006400         SET SLOT-IS-CURRENT(IDX) TO TRUE
+006500     ELSE
+006600         SET SLOT-IS-STALE(IDX) TO TRUE
+006700     END-IF.
+006800 1000-EXIT.
+006900     EXIT.
+007000
+007010*****************************************************************
+007020*  1500-SNAPSHOT-TABLE.                                         *
+007030*    WRITES THE CURRENT VALUE OF EVERY SLOT TO GRRECOV BEFORE    *
+007040*    2000-SELECTIVE-REINIT CAN INITIALIZE ANY OF THEM, SO A BAD  *
+007050*    OR MISTIMED RUN CAN BE ROLLED BACK FROM THE RECOVERY FILE.  *
+007060*****************************************************************
+007070 1500-SNAPSHOT-TABLE.
+007080     MOVE IDX          TO GS-SLOT-NUMBER.
+007090     MOVE ARRAY_VAL(IDX) TO GS-SLOT-VALUE.
+007095     WRITE GS-RECOVERY-REC.
+007096 1500-EXIT.
+007097     EXIT.
+007098
+007100*****************************************************************
+007200*  2000-SELECTIVE-REINIT.                                      *
+007300*    ONLY A SLOT FLAGGED STALE IS REINITIALIZED; EVERYTHING    *
+007400*    ELSE IS LEFT EXACTLY AS IT WAS.                            *
+007500*****************************************************************
+007600 2000-SELECTIVE-REINIT.
+007700     IF SLOT-IS-STALE(IDX)
+007800         INITIALIZE ARRAY_VAL(IDX)
+007900         SET SLOT-IS-CURRENT(IDX) TO TRUE
+008000     END-IF.
+008100 2000-EXIT.
+008200     EXIT.
