@@ -1,10 +1,88 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. move_test.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 VAR-1 PIC X(8) VALUE "ABCDEFGH".
-       01 VAR-2 PIC X(6).
-       PROCEDURE DIVISION.
-       DISPLAY "MOVE 43 [" VAR-2 "]".
-       MOVE VAR-1 TO VAR-2.
-       DISPLAY "MOVE 43 [" VAR-2 "]".
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     move_test.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DATA CONVERSION UTILITIES.
+000700 DATE-WRITTEN.   2024-04-25.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    WRAPS THE ORIGINAL SHORT-TO-LONG-FIELD MOVE (8 BYTES INTO *
+001200*    6) WITH A TRUNCATION CHECK.  IF THE TWO CHARACTERS THAT   *
+001300*    GET DROPPED OFF THE END OF VAR-1 ARE ANYTHING BUT SPACES, *
+001400*    THE MOVE IS LOGGED AS A TRUNCATION INSTEAD OF JUST         *
+001500*    SILENTLY LOSING THE DATA.                                  *
+001600*                                                               *
+001700*  MODIFICATION HISTORY.                                      *
+001800*    2024-04-25  DL  ORIGINAL ONE-LINE DEMONSTRATION.          *
+001900*    2026-08-09  DL  ADDED A TRUNCATION CHECK AND LOGGED ANY    *
+002000*                    DROPPED NON-BLANK CHARACTERS TO TRUNCEXC. *
+002050*    2026-08-09  DL  REPLACED THE INLINE TRUNCATION CHECK WITH *
+002060*                    A CALL TO THE SHARED CNVTRC01 TRUNCATION- *
+002070*                    DETECTION SUBPROGRAM.                      *
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT TRUNC-EXC ASSIGN TO "TRUNCEXC"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  TRUNC-EXC.
+003100     COPY DLTRNEXC.
+003200
+003300 WORKING-STORAGE SECTION.
+003400 01  VAR-1                    PIC X(8) VALUE "ABCDEFGH".
+003500 01  VAR-2                    PIC X(6).
+003600
+003650 01  WS-CALL-SOURCE           PIC X(40).
+003660 01  WS-CALL-TARGET           PIC X(40).
+003670 01  WS-SOURCE-LEN            PIC 9(02) COMP VALUE 8.
+003680 01  WS-TARGET-LEN            PIC 9(02) COMP VALUE 6.
+003690 01  WS-TRUNCATED-SW          PIC X(01).
+003695     88  WS-NOT-TRUNCATED         VALUE "N".
+003696     88  WS-WAS-TRUNCATED         VALUE "Y".
+003800
+003900 PROCEDURE DIVISION.
+004000*****************************************************************
+004100*  0000-MAINLINE.                                              *
+004200*****************************************************************
+004300 0000-MAINLINE.
+004400     OPEN OUTPUT TRUNC-EXC.
+004500     DISPLAY "MOVE 43 [" VAR-2 "]".
+004600     PERFORM 1000-GUARDED-MOVE THRU 1000-EXIT.
+004700     DISPLAY "MOVE 43 [" VAR-2 "]".
+004800     CLOSE TRUNC-EXC.
+004900     STOP RUN.
+005000
+005100*****************************************************************
+005200*  1000-GUARDED-MOVE.                                          *
+005300*    MOVES VAR-1 TO VAR-2 VIA THE SHARED CNVTRC01 TRUNCATION-   *
+005400*    DETECTION SUBPROGRAM, SINCE VAR-1 IS TWO BYTES WIDER THAN  *
+005500*    VAR-2 AND MAY DROP NON-BLANK CHARACTERS OFF THE END.        *
+005600*****************************************************************
+005700 1000-GUARDED-MOVE.
+005750     MOVE SPACES TO WS-CALL-SOURCE.
+005760     MOVE VAR-1  TO WS-CALL-SOURCE(1:8).
+005770     CALL "CNVTRC01" USING WS-CALL-SOURCE WS-SOURCE-LEN
+005780         WS-TARGET-LEN WS-CALL-TARGET WS-TRUNCATED-SW.
+005790     MOVE WS-CALL-TARGET(1:6) TO VAR-2.
+006000     IF WS-WAS-TRUNCATED
+006100         PERFORM 1100-WRITE-EXCEPTION THRU 1100-EXIT
+006200     END-IF.
+006300 1000-EXIT.
+006400     EXIT.
+006500
+006600*****************************************************************
+006700*  1100-WRITE-EXCEPTION.                                       *
+006800*****************************************************************
+006900 1100-WRITE-EXCEPTION.
+007000     MOVE VAR-1          TO TX-ORIGINAL-VALUE.
+007100     MOVE VAR-2          TO TX-TRUNCATED-VALUE.
+007200     MOVE 2               TO TX-DROPPED-CHARS.
+007300     WRITE TX-EXCEPTION-LINE.
+007400 1100-EXIT.
+007500     EXIT.
