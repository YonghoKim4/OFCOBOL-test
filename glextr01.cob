@@ -0,0 +1,258 @@
+000000*****************************************************************
+000100* IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     GLEXTR01.
+000500 AUTHOR.         D. LARKSPUR.
+000600 INSTALLATION.   DAILY LEDGER PROCESSING.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.  2026-08-09.
+000900*****************************************************************
+001000*  PURPOSE.                                                    *
+001100*    FORMATS THE RESULT ON EVERY AUDIT RECORD ADD01, SUBTRACT01,*
+001200*    MULTIPLY01, AND DIVIDE01 ALREADY WRITE (ADDAUDIT, SUBAUDIT,*
+001300*    MULAUDIT, DIVAUDIT) INTO ONE FIXED-WIDTH OUTBOUND FEED THE *
+001400*    GENERAL-LEDGER SYSTEM CAN INGEST DIRECTLY, SO THE TOTALS   *
+001500*    NO LONGER HAVE TO BE KEYED IN BY HAND OFF A DISPLAY LINE.  *
+001600*                                                               *
+001700*  MODIFICATION HISTORY.                                      *
+001800*    2026-08-09  DL  ORIGINAL CONSOLIDATED GL EXTRACT.          *
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT ADD-AUDIT  ASSIGN TO "ADDAUDIT"
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT SUB-AUDIT  ASSIGN TO "SUBAUDIT"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT MUL-AUDIT  ASSIGN TO "MULAUDIT"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT DIV-AUDIT  ASSIGN TO "DIVAUDIT"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT GL-OUT     ASSIGN TO "GLEXTR"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  ADD-AUDIT.
+003700     COPY DLAUDIT
+003800         REPLACING ==DL-AUDIT-REC==       BY ==AA-AUDIT-REC==
+003900                   ==DL-AUD-PROGRAM==      BY ==AA-PROGRAM==
+004000                   ==DL-AUD-OPERATION==    BY ==AA-OPERATION==
+004100                   ==DL-AUD-KEY==          BY ==AA-KEY==
+004200                   ==DL-AUD-BEFORE-VALUE== BY ==AA-BEFORE-VALUE==
+004300                   ==DL-AUD-AFTER-VALUE==  BY ==AA-AFTER-VALUE==
+004400                   ==DL-AUD-DATE==         BY ==AA-DATE==
+004500                   ==DL-AUD-TIME==         BY ==AA-TIME==.
+004600
+004700 FD  SUB-AUDIT.
+004800     COPY DLAUDIT
+004900         REPLACING ==DL-AUDIT-REC==       BY ==SA-AUDIT-REC==
+005000                   ==DL-AUD-PROGRAM==      BY ==SA-PROGRAM==
+005100                   ==DL-AUD-OPERATION==    BY ==SA-OPERATION==
+005200                   ==DL-AUD-KEY==          BY ==SA-KEY==
+005300                   ==DL-AUD-BEFORE-VALUE== BY ==SA-BEFORE-VALUE==
+005400                   ==DL-AUD-AFTER-VALUE==  BY ==SA-AFTER-VALUE==
+005500                   ==DL-AUD-DATE==         BY ==SA-DATE==
+005600                   ==DL-AUD-TIME==         BY ==SA-TIME==.
+005700
+005800 FD  MUL-AUDIT.
+005900     COPY DLAUDIT
+006000         REPLACING ==DL-AUDIT-REC==       BY ==MA-AUDIT-REC==
+006100                   ==DL-AUD-PROGRAM==      BY ==MA-PROGRAM==
+006200                   ==DL-AUD-OPERATION==    BY ==MA-OPERATION==
+006300                   ==DL-AUD-KEY==          BY ==MA-KEY==
+006400                   ==DL-AUD-BEFORE-VALUE== BY ==MA-BEFORE-VALUE==
+006500                   ==DL-AUD-AFTER-VALUE==  BY ==MA-AFTER-VALUE==
+006600                   ==DL-AUD-DATE==         BY ==MA-DATE==
+006700                   ==DL-AUD-TIME==         BY ==MA-TIME==.
+006800
+006900 FD  DIV-AUDIT.
+007000     COPY DLAUDIT
+007100         REPLACING ==DL-AUDIT-REC==       BY ==DA-AUDIT-REC==
+007200                   ==DL-AUD-PROGRAM==      BY ==DA-PROGRAM==
+007300                   ==DL-AUD-OPERATION==    BY ==DA-OPERATION==
+007400                   ==DL-AUD-KEY==          BY ==DA-KEY==
+007500                   ==DL-AUD-BEFORE-VALUE== BY ==DA-BEFORE-VALUE==
+007600                   ==DL-AUD-AFTER-VALUE==  BY ==DA-AFTER-VALUE==
+007700                   ==DL-AUD-DATE==         BY ==DA-DATE==
+007800                   ==DL-AUD-TIME==         BY ==DA-TIME==.
+007900
+008000 FD  GL-OUT.
+008100     COPY DLGLEXT.
+008200
+008300 WORKING-STORAGE SECTION.
+008400 01  WS-SWITCHES.
+008500     05  WS-ADD-EOF-SW        PIC X(01) VALUE "N".
+008600         88  WS-ADD-EOF           VALUE "Y".
+008700     05  WS-SUB-EOF-SW        PIC X(01) VALUE "N".
+008800         88  WS-SUB-EOF           VALUE "Y".
+008900     05  WS-MUL-EOF-SW        PIC X(01) VALUE "N".
+009000         88  WS-MUL-EOF           VALUE "Y".
+009100     05  WS-DIV-EOF-SW        PIC X(01) VALUE "N".
+009200         88  WS-DIV-EOF           VALUE "Y".
+009300
+009350 01  WS-EDIT-AMOUNT           PIC S9(13)V9(02) VALUE ZERO.
+009360
+009400 PROCEDURE DIVISION.
+009500*****************************************************************
+009600*  0000-MAINLINE.                                              *
+009700*****************************************************************
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010000     PERFORM 2000-EXTRACT-ADD THRU 2000-EXIT
+010100         UNTIL WS-ADD-EOF.
+010200     PERFORM 3000-EXTRACT-SUB THRU 3000-EXIT
+010300         UNTIL WS-SUB-EOF.
+010400     PERFORM 4000-EXTRACT-MUL THRU 4000-EXIT
+010500         UNTIL WS-MUL-EOF.
+010600     PERFORM 5000-EXTRACT-DIV THRU 5000-EXIT
+010700         UNTIL WS-DIV-EOF.
+010800     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+010900     STOP RUN.
+011000
+011100*****************************************************************
+011200*  1000-INITIALIZE.                                             *
+011300*    OPENS ALL FOUR AUDIT-TRAIL SOURCES AND THE GL EXTRACT,     *
+011400*    THEN PRIMES EACH SOURCE WITH ITS FIRST READ.               *
+011500*****************************************************************
+011600 1000-INITIALIZE.
+011700     OPEN INPUT ADD-AUDIT.
+011800     OPEN INPUT SUB-AUDIT.
+011900     OPEN INPUT MUL-AUDIT.
+012000     OPEN INPUT DIV-AUDIT.
+012100     OPEN OUTPUT GL-OUT.
+012200     PERFORM 1100-READ-ADD THRU 1100-EXIT.
+012300     PERFORM 1200-READ-SUB THRU 1200-EXIT.
+012400     PERFORM 1300-READ-MUL THRU 1300-EXIT.
+012500     PERFORM 1400-READ-DIV THRU 1400-EXIT.
+012600 1000-EXIT.
+012700     EXIT.
+012800
+012900*****************************************************************
+013000*  1100-READ-ADD.                                               *
+013100*****************************************************************
+013200 1100-READ-ADD.
+013300     READ ADD-AUDIT
+013400         AT END
+013500             SET WS-ADD-EOF TO TRUE
+013600     END-READ.
+013700 1100-EXIT.
+013800     EXIT.
+013900
+014000*****************************************************************
+014100*  1200-READ-SUB.                                               *
+014200*****************************************************************
+014300 1200-READ-SUB.
+014400     READ SUB-AUDIT
+014500         AT END
+014600             SET WS-SUB-EOF TO TRUE
+014700     END-READ.
+014800 1200-EXIT.
+014900     EXIT.
+015000
+015100*****************************************************************
+015200*  1300-READ-MUL.                                               *
+015300*****************************************************************
+015400 1300-READ-MUL.
+015500     READ MUL-AUDIT
+015600         AT END
+015700             SET WS-MUL-EOF TO TRUE
+015800     END-READ.
+015900 1300-EXIT.
+016000     EXIT.
+016100
+016200*****************************************************************
+016300*  1400-READ-DIV.                                               *
+016400*****************************************************************
+016500 1400-READ-DIV.
+016600     READ DIV-AUDIT
+016700         AT END
+016800             SET WS-DIV-EOF TO TRUE
+016900     END-READ.
+017000 1400-EXIT.
+017100     EXIT.
+017200
+017300*****************************************************************
+017400*  2000-EXTRACT-ADD.                                            *
+017500*****************************************************************
+017600 2000-EXTRACT-ADD.
+017700     MOVE AA-PROGRAM         TO GX-SOURCE-PROGRAM.
+017800     MOVE AA-KEY             TO GX-TRANS-KEY.
+017850     MOVE AA-AFTER-VALUE     TO WS-EDIT-AMOUNT.
+017900     PERFORM 6000-EDIT-AMOUNT THRU 6000-EXIT.
+018000     MOVE AA-DATE            TO GX-RUN-DATE.
+018100     WRITE GX-GL-LINE.
+018200     PERFORM 1100-READ-ADD THRU 1100-EXIT.
+018300 2000-EXIT.
+018400     EXIT.
+018500
+018600*****************************************************************
+018700*  3000-EXTRACT-SUB.                                            *
+018800*****************************************************************
+018900 3000-EXTRACT-SUB.
+019000     MOVE SA-PROGRAM         TO GX-SOURCE-PROGRAM.
+019100     MOVE SA-KEY             TO GX-TRANS-KEY.
+019200     MOVE SA-AFTER-VALUE     TO WS-EDIT-AMOUNT.
+019300     PERFORM 6000-EDIT-AMOUNT THRU 6000-EXIT.
+019400     MOVE SA-DATE            TO GX-RUN-DATE.
+019500     WRITE GX-GL-LINE.
+019600     PERFORM 1200-READ-SUB THRU 1200-EXIT.
+019700 3000-EXIT.
+019800     EXIT.
+019900
+020000*****************************************************************
+020100*  4000-EXTRACT-MUL.                                            *
+020200*****************************************************************
+020300 4000-EXTRACT-MUL.
+020400     MOVE MA-PROGRAM         TO GX-SOURCE-PROGRAM.
+020500     MOVE MA-KEY             TO GX-TRANS-KEY.
+020600     MOVE MA-AFTER-VALUE     TO WS-EDIT-AMOUNT.
+020700     PERFORM 6000-EDIT-AMOUNT THRU 6000-EXIT.
+020800     MOVE MA-DATE            TO GX-RUN-DATE.
+020900     WRITE GX-GL-LINE.
+021000     PERFORM 1300-READ-MUL THRU 1300-EXIT.
+021100 4000-EXIT.
+021200     EXIT.
+021300
+021400*****************************************************************
+021500*  5000-EXTRACT-DIV.                                            *
+021600*****************************************************************
+021700 5000-EXTRACT-DIV.
+021800     MOVE DA-PROGRAM         TO GX-SOURCE-PROGRAM.
+021900     MOVE DA-KEY             TO GX-TRANS-KEY.
+022000     MOVE DA-AFTER-VALUE     TO WS-EDIT-AMOUNT.
+022100     PERFORM 6000-EDIT-AMOUNT THRU 6000-EXIT.
+022200     MOVE DA-DATE            TO GX-RUN-DATE.
+022300     WRITE GX-GL-LINE.
+022400     PERFORM 1400-READ-DIV THRU 1400-EXIT.
+022500 5000-EXIT.
+022600     EXIT.
+022700
+022800*****************************************************************
+022900*  6000-EDIT-AMOUNT.                                            *
+023000*    SPLITS THE SIGNED AUDIT AMOUNT CURRENTLY IN WS-EDIT-AMOUNT  *
+023100*    INTO THE SIGN CHARACTER AND UNSIGNED MAGNITUDE THE GL       *
+023200*    EXTRACT'S FIXED-WIDTH LAYOUT EXPECTS.                       *
+023300*****************************************************************
+023400 6000-EDIT-AMOUNT.
+023500     IF WS-EDIT-AMOUNT < ZERO
+023600         MOVE "-"            TO GX-AMOUNT-SIGN
+023700     ELSE
+023800         MOVE "+"            TO GX-AMOUNT-SIGN
+023900     END-IF.
+024000     MOVE WS-EDIT-AMOUNT     TO GX-AMOUNT.
+024100 6000-EXIT.
+024200     EXIT.
+024300
+024400*****************************************************************
+024500*  9000-FINALIZE.                                               *
+024600*****************************************************************
+024700 9000-FINALIZE.
+024800     CLOSE ADD-AUDIT.
+024900     CLOSE SUB-AUDIT.
+025000     CLOSE MUL-AUDIT.
+025100     CLOSE DIV-AUDIT.
+025200     CLOSE GL-OUT.
+025300 9000-EXIT.
+025400     EXIT.
